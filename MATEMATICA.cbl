@@ -3,14 +3,117 @@
       * Date: 30/07/2024
       * Purpose: DEMOSTRA A MATEMATICA ALTERNATIVA DO COBOL
       * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 WT - TORNAR WS-NUM-1/WS-NUM-2 DECIMAIS COM SINAL
+      *                    (PIC S9(05)V99) E ARREDONDADOS PARA NAO
+      *                    PERDER CENTAVOS EM VALORES MONETARIOS
+      *   08/08/2026 WT - DISTINGUIR DIVISAO POR ZERO DE OVERFLOW NO
+      *                    TRATAMENTO DE ERRO DA DIVIDE, CADA UM COM
+      *                    SEU PROPRIO CODIGO DE EXCECAO
+      *   08/08/2026 WT - LER UM ARQUIVO DE TRANSACOES EM LOTE E, EM
+      *                    CASO DE ERRO, GRAVAR O PAR NO ARQUIVO DE
+      *                    SUSPENSOS E SEGUIR PARA O PROXIMO REGISTRO
+      *                    EM VEZ DE ENCERRAR O LOTE INTEIRO
+      *   08/08/2026 WT - ACUMULAR TOTAL DE CONTROLE (HASH DE
+      *                    WS-TR-NUM-2) E CONFERIR CONTRA OS
+      *                    REGISTROS GRAVADOS NO FIM DO LOTE
+      *   08/08/2026 WT - GRAVAR CADA OCORRENCIA DE ERRO NO ARQUIVO
+      *                    ERRLOG, COMPARTILHADO COM OS DEMAIS
+      *                    PROGRAMAS DE CALCULO
+      *   08/08/2026 WT - CARIMBAR O INICIO E O FIM DA EXECUCAO NO
+      *                    ARQUIVO RUNLOG, COMPARTILHADO COM OS
+      *                    DEMAIS PROGRAMAS DE LOTE
+      *   08/08/2026 WT - GRAVAR A DATA DE NEGOCIO DO LOTE COMO
+      *                    PRIMEIRA LINHA DE MAT-RESULTADOS E
+      *                    MAT-SUSPENSOS, VIA ACCEPT FROM DATE
+      *   08/08/2026 WT - ACRESCENTAR WS-TR-SEQ AO LAYOUT DE ENTRADA
+      *                    E CONFERIR SEQUENCIA CRESCENTE/DUPLICIDADE
+      *                    ANTES DE CALCULAR CADA TRANSACAO
+      *   08/08/2026 WT - AVISAR QUANDO O LOTE FOR EXECUTADO EM FIM
+      *                    DE SEMANA, VIA ACCEPT FROM DAY-OF-WEEK
+      *   08/08/2026 WT - ABRIR ERRLOG EM EXTEND (NAO OUTPUT), PARA
+      *                    NAO TRUNCAR AS OCORRENCIAS DE FATURA/JUROS
+      *                    NA MESMA JANELA; PARAR AS DEMAIS OPERACOES
+      *                    DE UM PAR EM P500-CALC APOS O PRIMEIRO
+      *                    SIZE ERROR, PARA NAO GRAVAR MAIS DE UMA
+      *                    OCORRENCIA EM ERRLOG POR PAR
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEMOSTRA-MATEMATICA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAT-TRANSACOES      ASSIGN TO 'MATTRANS'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-TRANSACOES.
+
+           SELECT MAT-RESULTADOS      ASSIGN TO 'MATRESULT'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-RESULTADOS.
+
+           SELECT MAT-SUSPENSOS       ASSIGN TO 'MATSUSP'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-SUSPENSOS.
+
+           SELECT ERRLOG              ASSIGN TO 'ERRLOG'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-ERRLOG.
+
+           SELECT RUN-LOG             ASSIGN TO 'RUNLOG'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-RUNLOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD MAT-TRANSACOES.
+       01 WS-REG-TRANSACAO.
+           03 WS-TR-SEQ                           PIC 9(06).
+           03 WS-TR-NUM-1                         PIC S9(05)V99.
+           03 WS-TR-NUM-2                         PIC S9(05)V99.
+
+       FD MAT-RESULTADOS.
+       01 WS-REG-RESULTADO                        PIC X(30).
+
+       FD MAT-SUSPENSOS.
+       01 WS-REG-SUSPENSO                         PIC X(60).
+
+       FD ERRLOG.
+           COPY ERRLOG.
+
+       FD RUN-LOG.
+           COPY RUNLOG.
+
        WORKING-STORAGE SECTION.
-       77 WS-NUM-1                       PIC 99 VALUE 0.
-       77 WS-NUM-2                       PIC 99 VALUE 0.
+       77 WS-FS-TRANSACOES               PIC X(02) VALUE '00'.
+       77 WS-FS-RESULTADOS               PIC X(02) VALUE '00'.
+       77 WS-FS-SUSPENSOS                PIC X(02) VALUE '00'.
+       77 WS-FS-ERRLOG                   PIC X(02) VALUE '00'.
+       77 WS-FS-RUNLOG                   PIC X(02) VALUE '00'.
+       77 WS-EOF                         PIC X(01) VALUE 'N'.
+           88 FIM-DO-ARQUIVO             VALUE 'S'.
+       77 WS-SW-ERRO                     PIC X(01) VALUE 'N'.
+           88 REGISTRO-COM-ERRO          VALUE 'S'.
+       77 WS-QT-LIDOS                    PIC 9(06) VALUE ZEROS.
+       77 WS-QT-PROCESSADOS              PIC 9(06) VALUE ZEROS.
+       77 WS-QT-SUSPENSOS                PIC 9(06) VALUE ZEROS.
+       77 WS-HASH-NUM-2                  PIC S9(09)V99 VALUE ZEROS.
+
+      *    ULTIMO NUMERO DE SEQUENCIA ACEITO, PARA CONFERIR QUE AS
+      *    TRANSACOES CHEGAM EM ORDEM CRESCENTE E SEM DUPLICIDADE.
+       77 WS-ULTIMO-SEQ                  PIC 9(06) VALUE ZEROS.
+       77 WS-QT-FORA-SEQ                 PIC 9(06) VALUE ZEROS.
+
+       77 WS-NUM-1             PIC S9(05)V99 COMP-3 VALUE ZEROS.
+       77 WS-NUM-2             PIC S9(05)V99 COMP-3 VALUE ZEROS.
+       77 WS-NUM-1-ED                    PIC -(05)9.99.
+       77 WS-NUM-2-ED                    PIC -(05)9.99.
+       77 WS-COD-ERRO                    PIC X(11) VALUE SPACES.
+
+      *    DATA DE NEGOCIO DO LOTE, GRAVADA COMO CABECALHO DE
+      *    MAT-RESULTADOS E MAT-SUSPENSOS.
+       77 WS-RUN-DATE                    PIC 9(08) VALUE ZEROS.
+
+           COPY DIAUTIL.
 
        PROCEDURE DIVISION.
       *********************************************************
@@ -18,7 +121,9 @@
       *********************************************************
 
            PERFORM P001-INICIO
-           PERFORM P500-CALC
+
+           PERFORM P200-PROCESSA UNTIL FIM-DO-ARQUIVO
+
            PERFORM P999-FIM
            .
 
@@ -26,59 +131,275 @@
        P001-INICIO.
       *********************************************************
 
-           INITIALISE WS-NUM-1
-                      WS-NUM-2
+           MOVE SPACES                         TO WS-REG-RUNLOG
+           MOVE 'DEMOSTRA-MATEMATICA'          TO RUNLOG-PROGRAMA
+           MOVE 'INICIO'                       TO RUNLOG-EVENTO
+           MOVE ZEROS                          TO RUNLOG-QT-PROCESSADOS
+           PERFORM P-GRAVA-RUNLOG
+
+           PERFORM P-VERIFICA-DIA-UTIL
+
+           ACCEPT WS-RUN-DATE                  FROM DATE YYYYMMDD
+
+           OPEN INPUT  MAT-TRANSACOES
+           OPEN OUTPUT MAT-RESULTADOS
+           OPEN OUTPUT MAT-SUSPENSOS
+
+      *    ERRLOG E' COMPARTILHADO COM OS DEMAIS PROGRAMAS DE CALCULO
+      *    DO LOTE NOTURNO (FATURA, JUROS) - ABRE EM EXTEND PARA NAO
+      *    TRUNCAR AS OCORRENCIAS JA GRAVADAS POR ELES NESTA JANELA.
+           OPEN EXTEND ERRLOG
+           CLOSE ERRLOG
+
+           MOVE SPACES                         TO WS-REG-RESULTADO
+           STRING 'RUN-DATE: ' DELIMITED BY SIZE
+                  WS-RUN-DATE   DELIMITED BY SIZE
+                  INTO WS-REG-RESULTADO
+           END-STRING
+           WRITE WS-REG-RESULTADO
+
+           MOVE SPACES                         TO WS-REG-SUSPENSO
+           STRING 'RUN-DATE: ' DELIMITED BY SIZE
+                  WS-RUN-DATE   DELIMITED BY SIZE
+                  INTO WS-REG-SUSPENSO
+           END-STRING
+           WRITE WS-REG-SUSPENSO
+
+           IF WS-FS-TRANSACOES NOT = '00'
+               DISPLAY 'ERRO AO ABRIR MAT-TRANSACOES: '
+                       WS-FS-TRANSACOES
+               MOVE 'S'                       TO WS-EOF
+           END-IF
+
+           IF NOT FIM-DO-ARQUIVO
+               PERFORM P100-LE-TRANSACAO
+           END-IF
+           .
+
+      *********************************************************
+       P100-LE-TRANSACAO.
+      *********************************************************
+
+           READ MAT-TRANSACOES
+               AT END
+                   MOVE 'S'                   TO WS-EOF
+           END-READ
+
+           IF NOT FIM-DO-ARQUIVO
+               ADD 1                          TO WS-QT-LIDOS
+               ADD WS-TR-NUM-2                TO WS-HASH-NUM-2
+           END-IF
+           .
+
+      *********************************************************
+      * CALCULA O PAR ATUAL E DESVIA O REGISTRO PARA O ARQUIVO DE
+      * RESULTADOS OU, SE P500-CALC SINALIZOU ERRO, PARA O ARQUIVO
+      * DE SUSPENSOS - SEM INTERROMPER O LOTE.
+      *********************************************************
+       P200-PROCESSA.
+      *********************************************************
+
+           MOVE WS-TR-NUM-1                   TO WS-NUM-1
+           MOVE WS-TR-NUM-2                   TO WS-NUM-2
+           MOVE 'N'                           TO WS-SW-ERRO
+           MOVE SPACES                        TO WS-COD-ERRO
+
+           PERFORM P150-VALIDA-SEQ
+
+           IF NOT REGISTRO-COM-ERRO
+               PERFORM P500-CALC
+           END-IF
+
+           IF REGISTRO-COM-ERRO
+               PERFORM P700-GRAVA-SUSPENSO
+           ELSE
+               PERFORM P600-GRAVA-RESULTADO
+           END-IF
 
-           DISPLAY 'DIGITE O PRIMEIRO NUMERO: '
-           ACCEPT WS-NUM-1
-           DISPLAY 'DIGITE O SEGUNDO NUMERO.: '
-           ACCEPT WS-NUM-2
+           PERFORM P100-LE-TRANSACAO
            .
 
+      *********************************************************
+      * CONFERE QUE WS-TR-SEQ E MAIOR QUE A ULTIMA SEQUENCIA
+      * ACEITA, REJEITANDO TRANSACOES DUPLICADAS OU FORA DE ORDEM
+      * ANTES DE CALCULAR O PAR.
+      *********************************************************
+       P150-VALIDA-SEQ.
+      *********************************************************
+
+           IF WS-TR-SEQ NOT > WS-ULTIMO-SEQ
+               MOVE 'S'                       TO WS-SW-ERRO
+               MOVE 'MAT-SEQDUP'              TO WS-COD-ERRO
+               ADD 1                          TO WS-QT-FORA-SEQ
+               PERFORM P850-GRAVA-ERRLOG
+           ELSE
+               MOVE WS-TR-SEQ                 TO WS-ULTIMO-SEQ
+           END-IF
+           .
+
+      *********************************************************
+      * CADA OPERACAO SO' E' TENTADA SE NENHUMA ANTERIOR NESTE PAR
+      * JA TIVER DADO SIZE ERROR (WS-SW-ERRO). DO CONTRARIO, AS
+      * OPERACOES SEGUINTES OPERARIAM SOBRE WS-NUM-2 AINDA NO VALOR
+      * ANTERIOR AO ERRO (ON SIZE ERROR NAO ALTERA O CAMPO RECEPTOR)
+      * E PODERIAM GRAVAR MAIS DE UMA OCORRENCIA EM ERRLOG PARA O
+      * MESMO PAR.
       *********************************************************
        P500-CALC.
       *********************************************************
 
       ************* ADD
-           DISPLAY 'FUNCAO ADD: '
-           ADD WS-NUM-1               TO WS-NUM-2
+           ADD WS-NUM-1               TO WS-NUM-2 ROUNDED
                                        ON SIZE ERROR PERFORM P800-ERRO
            END-ADD
-           DISPLAY 'VALOR DE WS-NUM-2 APOS ADD: ' WS-NUM-2
 
       ************* SUBTRACT
-           DISPLAY 'FUNCAO SUBTRACT: '
-           SUBTRACT 2                 FROM WS-NUM-2
+           IF WS-SW-ERRO = 'N'
+               SUBTRACT 2             FROM WS-NUM-2 ROUNDED
                                        ON SIZE ERROR PERFORM P800-ERRO
-           END-SUBTRACT
-           DISPLAY 'VALOR DE WS-NUM-2 APOS SUBTRACT: ' WS-NUM-2
+               END-SUBTRACT
+           END-IF
 
       ************* MULTIPLY
-           DISPLAY 'FUNCAO MULTIPLY: '
-           MULTIPLY 2                 BY WS-NUM-2
+           IF WS-SW-ERRO = 'N'
+               MULTIPLY 2             BY WS-NUM-2 ROUNDED
                                        ON SIZE ERROR PERFORM P800-ERRO
-           END-MULTIPLY
-           DISPLAY 'VALOR DE WS-NUM-2 APOS MULTIPLY: ' WS-NUM-2
+               END-MULTIPLY
+           END-IF
 
       ************* DIVIDE
-           DISPLAY 'FUNCAO DIVIDE: '
-           DIVIDE WS-NUM-2            BY WS-NUM-1 GIVING WS-NUM-2
-                                       ON SIZE ERROR PERFORM P800-ERRO
-           END-DIVIDE
-           DISPLAY 'VALOR DE WS-NUM-2 APOS MULTIPLY: ' WS-NUM-2
+           IF WS-SW-ERRO = 'N'
+               DIVIDE WS-NUM-2        BY WS-NUM-1 GIVING WS-NUM-2
+                                       ROUNDED
+                               ON SIZE ERROR PERFORM P810-ERRO-DIV
+               END-DIVIDE
+           END-IF
+           .
+
+      *********************************************************
+       P600-GRAVA-RESULTADO.
+      *********************************************************
+
+           MOVE WS-NUM-1                       TO WS-NUM-1-ED
+           MOVE WS-NUM-2                       TO WS-NUM-2-ED
+
+           MOVE SPACES                        TO WS-REG-RESULTADO
+           STRING WS-NUM-1-ED  DELIMITED BY SIZE
+                  ' '          DELIMITED BY SIZE
+                  WS-NUM-2-ED  DELIMITED BY SIZE
+                  ' RESULTADO'  DELIMITED BY SIZE
+                  INTO WS-REG-RESULTADO
+           END-STRING
+
+           WRITE WS-REG-RESULTADO
+
+           ADD 1                              TO WS-QT-PROCESSADOS
+           .
+
+      *********************************************************
+       P700-GRAVA-SUSPENSO.
+      *********************************************************
+
+           MOVE WS-TR-NUM-1                    TO WS-NUM-1-ED
+           MOVE WS-TR-NUM-2                    TO WS-NUM-2-ED
+
+           MOVE SPACES                        TO WS-REG-SUSPENSO
+           STRING 'SEQ '       DELIMITED BY SIZE
+                  WS-TR-SEQ    DELIMITED BY SIZE
+                  ' '          DELIMITED BY SIZE
+                  WS-NUM-1-ED  DELIMITED BY SIZE
+                  ' '          DELIMITED BY SIZE
+                  WS-NUM-2-ED  DELIMITED BY SIZE
+                  ' '          DELIMITED BY SIZE
+                  WS-COD-ERRO  DELIMITED BY SIZE
+                  INTO WS-REG-SUSPENSO
+           END-STRING
+
+           WRITE WS-REG-SUSPENSO
+
+           ADD 1                              TO WS-QT-SUSPENSOS
            .
 
       *********************************************************
        P800-ERRO.
       *********************************************************
 
-           DISPLAY 'ERRO DE PROCESSAMENTO'
-           PERFORM P999-FIM
+           MOVE 'S'                           TO WS-SW-ERRO
+           MOVE 'MAT-OVERFL'                  TO WS-COD-ERRO
+
+           PERFORM P850-GRAVA-ERRLOG
            .
+
+      *********************************************************
+      * O ON SIZE ERROR DA DIVIDE COBRE TANTO DIVISOR ZERO QUANTO
+      * RESULTADO MAIOR QUE O CAMPO RECEPTOR. AQUI OS DOIS CASOS
+      * SAO SEPARADOS EM CODIGOS DE EXCECAO DISTINTOS.
+      *********************************************************
+       P810-ERRO-DIV.
+      *********************************************************
+
+           MOVE 'S'                           TO WS-SW-ERRO
+
+           IF WS-NUM-1 = ZEROS
+               MOVE 'MAT-DIVZERO'             TO WS-COD-ERRO
+           ELSE
+               MOVE 'MAT-OVERFL'              TO WS-COD-ERRO
+           END-IF
+
+           PERFORM P850-GRAVA-ERRLOG
+           .
+
+      *********************************************************
+      * GRAVA UMA OCORRENCIA DE ERRO NO ARQUIVO ERRLOG,
+      * COMPARTILHADO COM OS DEMAIS PROGRAMAS DE CALCULO.
+      *********************************************************
+       P850-GRAVA-ERRLOG.
+      *********************************************************
+
+           MOVE WS-NUM-1                      TO WS-NUM-1-ED
+           MOVE WS-NUM-2                      TO WS-NUM-2-ED
+
+           INITIALISE WS-REG-ERRLOG
+           MOVE 'DEMOSTRA-MATEMATICA'         TO ERRLOG-PROGRAMA
+           MOVE 'P500-CALC'                   TO ERRLOG-PARAGRAFO
+           ACCEPT ERRLOG-DATA-HORA(1:8)       FROM DATE YYYYMMDD
+           ACCEPT ERRLOG-DATA-HORA(9:6)       FROM TIME
+           MOVE WS-COD-ERRO                   TO ERRLOG-CODIGO
+           MOVE WS-NUM-1-ED                   TO ERRLOG-CAMPO-1
+           MOVE WS-NUM-2-ED                   TO ERRLOG-CAMPO-2
+
+           OPEN EXTEND ERRLOG
+           WRITE WS-REG-ERRLOG
+           CLOSE ERRLOG
+           .
+
       *********************************************************
        P999-FIM.
       *********************************************************
+
+           CLOSE MAT-TRANSACOES
+           CLOSE MAT-RESULTADOS
+           CLOSE MAT-SUSPENSOS
+
+           DISPLAY 'TRANSACOES LIDAS......: ' WS-QT-LIDOS
+           DISPLAY 'TRANSACOES PROCESSADAS: ' WS-QT-PROCESSADOS
+           DISPLAY 'TRANSACOES SUSPENSAS..: ' WS-QT-SUSPENSOS
+           DISPLAY 'FORA DE SEQUENCIA.....: ' WS-QT-FORA-SEQ
+           DISPLAY 'HASH TOTAL WS-NUM-2...: ' WS-HASH-NUM-2
+
+           IF WS-QT-PROCESSADOS + WS-QT-SUSPENSOS = WS-QT-LIDOS
+               DISPLAY 'CONTROLE DE LOTE.......: BATE'
+           ELSE
+               DISPLAY 'CONTROLE DE LOTE.......: NAO BATE'
+           END-IF
+
+           MOVE 'FIM'                          TO RUNLOG-EVENTO
+           MOVE WS-QT-PROCESSADOS              TO RUNLOG-QT-PROCESSADOS
+           PERFORM P-GRAVA-RUNLOG
+
            STOP RUN.
 
+           COPY RUNLOGPR.
+           COPY DIAUTPR.
 
        END PROGRAM DEMOSTRA-MATEMATICA.
