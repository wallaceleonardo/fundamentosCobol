@@ -3,28 +3,269 @@
       * Date: 26/07/2024
       * Purpose: DEMONSTRAR A INSTRUCAO LENGTH
       * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 WT - TRANSFORMAR O ENDERECO UNICO EM MEMORIA EM
+      *                    UM RELATORIO DE ENDERECOS LIDOS DE ARQUIVO,
+      *                    MANTENDO A DEMONSTRACAO DE LENGTH OF/
+      *                    FUNCTION LENGTH PARA CADA REGISTRO
+      *   08/08/2026 WT - ACRESCENTAR WS-CEP AO GRUPO WS-ENDERECO,
+      *                    PREENCHIDO POR BUSCA NA TABELA DE CEP POR
+      *                    BAIRRO
+      *   08/08/2026 WT - ACRESCENTAR UMA CONSULTA ONLINE POR BAIRRO
+      *                    AOS ENDERECOS DO LOTE, APOS O RELATORIO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEMONSTRA-LENGTH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENDERECO-ENTRADA    ASSIGN TO 'ENDERENT'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-ENDERENT.
+
+           SELECT ENDERECO-RELATORIO  ASSIGN TO 'ENDERRPT'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-ENDERRPT.
+
        DATA DIVISION.
        FILE SECTION.
+       FD ENDERECO-ENTRADA.
+       01 WS-REG-ENDERECO-ENTRADA.
+           03 ENDERENT-RUA                       PIC X(20).
+           03 ENDERENT-BAIRRO                    PIC X(20).
+           03 ENDERENT-CIDADE                    PIC X(30).
+
+       FD ENDERECO-RELATORIO.
+       01 WS-REG-ENDERECO-RELATORIO               PIC X(100).
+
        WORKING-STORAGE SECTION.
-       77 WS-COMPRIMENTO                       PIC 99 VALUE 0.
+       77 WS-FS-ENDERENT                   PIC X(02) VALUE '00'.
+       77 WS-FS-ENDERRPT                   PIC X(02) VALUE '00'.
+       77 WS-EOF                           PIC X(01) VALUE 'N'.
+           88 FIM-DO-ARQUIVO               VALUE 'S'.
+       77 WS-QT-LIDOS                      PIC 9(06) VALUE ZEROS.
+       77 WS-COMPRIMENTO                   PIC 99 VALUE 0.
        01 WS-ENDERECO.
            03 WS-RUA                           PIC X(20).
            03 WS-BAIRRO                        PIC X(20).
            03 WS-CIDADE                        PIC X(30).
+           03 WS-CEP                           PIC X(08).
+
+       77 WS-IX-CEP                        PIC 9(02) VALUE ZEROS.
+       77 WS-ACHOU-CEP                     PIC X(01) VALUE 'N'.
+           88 ENDERECO-ACHOU-CEP           VALUE 'S' FALSE 'N'.
+
+      *    TABELA DE CEP POR BAIRRO, CARREGADA EM P050-CARREGA-TAB-CEP
+      *    E CONSULTADA EM P300-BUSCA-CEP.
+       01 WS-TAB-CEP.
+           03 WS-TAB-CEP-ITEM           OCCURS 5 TIMES.
+               05 WS-TAB-CEP-BAIRRO         PIC X(20).
+               05 WS-TAB-CEP-CODIGO         PIC X(08).
+
+      *    ENDERECOS DO LOTE MANTIDOS EM MEMORIA PARA A CONSULTA
+      *    ONLINE POR BAIRRO EM P400-CONSULTA-ONLINE.
+       77 WS-QT-TAB-ENDERECO               PIC 9(03) VALUE ZEROS.
+       77 WS-IX-CONSULTA                   PIC 9(03) VALUE ZEROS.
+       77 WS-BAIRRO-CONSULTA               PIC X(20) VALUE SPACES.
+       77 WS-ACHOU-CONSULTA                PIC X(01) VALUE 'N'.
+           88 CONSULTA-ACHOU-ENDERECO      VALUE 'S' FALSE 'N'.
+       01 WS-TAB-ENDERECO.
+           03 WS-TAB-ENDERECO-ITEM      OCCURS 50 TIMES.
+               05 WS-TAB-END-RUA            PIC X(20).
+               05 WS-TAB-END-BAIRRO         PIC X(20).
+               05 WS-TAB-END-CIDADE         PIC X(30).
+               05 WS-TAB-END-CEP            PIC X(08).
 
        PROCEDURE DIVISION.
 
+      *****************************************
+       MAIN-PROCEDURE.
+      *****************************************
 
-            DISPLAY 'O COMPRIMENTO DO GRUPO ENDERECO EH: '
-                                            LENGTH OF WS-ENDERECO
+           PERFORM P001-INICIO
+
+           PERFORM P050-CARREGA-TAB-CEP
+
+           PERFORM P200-PROCESSA UNTIL FIM-DO-ARQUIVO
+
+           PERFORM P999-FIM
+           .
+
+      *****************************************
+       P001-INICIO.
+      *****************************************
+
+           OPEN INPUT  ENDERECO-ENTRADA
+           OPEN OUTPUT ENDERECO-RELATORIO
+
+           IF WS-FS-ENDERENT NOT = '00'
+               DISPLAY 'ERRO AO ABRIR ENDERECO-ENTRADA: '
+                       WS-FS-ENDERENT
+               MOVE 'S'                       TO WS-EOF
+           END-IF
+
+           IF NOT FIM-DO-ARQUIVO
+               PERFORM P100-LE-ENDERECO
+           END-IF
+           .
+
+      *****************************************
+       P100-LE-ENDERECO.
+      *****************************************
+
+           READ ENDERECO-ENTRADA
+               AT END
+                   MOVE 'S'                   TO WS-EOF
+           END-READ
+
+           IF NOT FIM-DO-ARQUIVO
+               ADD 1                          TO WS-QT-LIDOS
+           END-IF
+           .
+
+      *****************************************
+      * CARREGA A TABELA DE CEP POR BAIRRO EM MEMORIA.
+      *****************************************
+       P050-CARREGA-TAB-CEP.
+      *****************************************
+
+           MOVE 'CENTRO'              TO WS-TAB-CEP-BAIRRO(1)
+           MOVE '01000000'            TO WS-TAB-CEP-CODIGO(1)
+           MOVE 'JARDIM AMERICA'      TO WS-TAB-CEP-BAIRRO(2)
+           MOVE '01456000'            TO WS-TAB-CEP-CODIGO(2)
+           MOVE 'VILA MARIANA'        TO WS-TAB-CEP-BAIRRO(3)
+           MOVE '04101000'            TO WS-TAB-CEP-CODIGO(3)
+           MOVE 'MOEMA'                TO WS-TAB-CEP-BAIRRO(4)
+           MOVE '04077000'            TO WS-TAB-CEP-CODIGO(4)
+           MOVE 'PINHEIROS'           TO WS-TAB-CEP-BAIRRO(5)
+           MOVE '05422000'            TO WS-TAB-CEP-CODIGO(5)
+           .
+
+      *****************************************
+      * PARA CADA ENDERECO LIDO, CALCULA O COMPRIMENTO DO GRUPO
+      * WS-ENDERECO DAS DUAS FORMAS DO DEMO ORIGINAL (LENGTH OF E
+      * FUNCTION LENGTH) E GRAVA UMA LINHA NO RELATORIO.
+      *****************************************
+       P200-PROCESSA.
+      *****************************************
+
+           MOVE ENDERENT-RUA                  TO WS-RUA
+           MOVE ENDERENT-BAIRRO                TO WS-BAIRRO
+           MOVE ENDERENT-CIDADE                TO WS-CIDADE
+
+           PERFORM P300-BUSCA-CEP
 
-            COMPUTE WS-COMPRIMENTO = FUNCTION LENGTH (WS-ENDERECO)
+           COMPUTE WS-COMPRIMENTO = FUNCTION LENGTH (WS-ENDERECO)
+
+           MOVE SPACES              TO WS-REG-ENDERECO-RELATORIO
+
+           STRING WS-RUA                   DELIMITED BY '  '
+                  ' / '                     DELIMITED BY SIZE
+                  WS-BAIRRO                 DELIMITED BY '  '
+                  ' / '                     DELIMITED BY SIZE
+                  WS-CIDADE                 DELIMITED BY '  '
+                  ' - CEP: '                DELIMITED BY SIZE
+                  WS-CEP                    DELIMITED BY SIZE
+                  ' (LENGTH OF ENDERECO: '   DELIMITED BY SIZE
+                  WS-COMPRIMENTO            DELIMITED BY SIZE
+                  ')'                       DELIMITED BY SIZE
+                  INTO WS-REG-ENDERECO-RELATORIO
+           END-STRING
+
+           WRITE WS-REG-ENDERECO-RELATORIO
+
+           IF WS-QT-TAB-ENDERECO < 50
+               ADD 1                        TO WS-QT-TAB-ENDERECO
+               MOVE WS-RUA      TO WS-TAB-END-RUA(WS-QT-TAB-ENDERECO)
+               MOVE WS-BAIRRO   TO WS-TAB-END-BAIRRO(WS-QT-TAB-ENDERECO)
+               MOVE WS-CIDADE   TO WS-TAB-END-CIDADE(WS-QT-TAB-ENDERECO)
+               MOVE WS-CEP      TO WS-TAB-END-CEP(WS-QT-TAB-ENDERECO)
+           END-IF
+
+           PERFORM P100-LE-ENDERECO
+           .
+
+      *****************************************
+      * BUSCA O CEP DO BAIRRO DO ENDERECO EM CURSO NA WS-TAB-CEP. SE
+      * O BAIRRO NAO ESTIVER CADASTRADO, WS-CEP FICA EM BRANCO.
+      *****************************************
+       P300-BUSCA-CEP.
+      *****************************************
+
+           MOVE SPACES                        TO WS-CEP
+           SET ENDERECO-ACHOU-CEP             TO FALSE
+
+           PERFORM VARYING WS-IX-CEP FROM 1 BY 1
+                   UNTIL WS-IX-CEP > 5
+               IF WS-BAIRRO = WS-TAB-CEP-BAIRRO(WS-IX-CEP)
+                   MOVE WS-TAB-CEP-CODIGO(WS-IX-CEP)  TO WS-CEP
+                   SET ENDERECO-ACHOU-CEP             TO TRUE
+               END-IF
+           END-PERFORM
+           .
+
+      *****************************************
+      * TRANSACAO ONLINE DE CONSULTA: O OPERADOR INFORMA UM BAIRRO E
+      * RECEBE OS ENDERECOS DO LOTE CADASTRADOS NAQUELE BAIRRO. UM
+      * BAIRRO EM BRANCO ENCERRA A CONSULTA.
+      *****************************************
+       P400-CONSULTA-ONLINE.
+      *****************************************
+
+           DISPLAY 'CONSULTA DE ENDERECOS POR BAIRRO (EM BRANCO '
+                   'PARA ENCERRAR)'
+
+           MOVE SPACES                         TO WS-BAIRRO-CONSULTA
+           PERFORM P410-LE-CONSULTA
+           PERFORM P420-PROCESSA-CONSULTA
+               UNTIL WS-BAIRRO-CONSULTA = SPACES
+           .
+
+      *****************************************
+       P410-LE-CONSULTA.
+      *****************************************
+
+           DISPLAY 'INFORME O BAIRRO: '
+           ACCEPT WS-BAIRRO-CONSULTA
+           .
+
+      *****************************************
+       P420-PROCESSA-CONSULTA.
+      *****************************************
+
+           SET CONSULTA-ACHOU-ENDERECO        TO FALSE
+
+           PERFORM VARYING WS-IX-CONSULTA FROM 1 BY 1
+                   UNTIL WS-IX-CONSULTA > WS-QT-TAB-ENDERECO
+               IF WS-BAIRRO-CONSULTA = WS-TAB-END-BAIRRO(WS-IX-CONSULTA)
+                   SET CONSULTA-ACHOU-ENDERECO  TO TRUE
+                   DISPLAY WS-TAB-END-RUA(WS-IX-CONSULTA)    ' / '
+                           WS-TAB-END-CIDADE(WS-IX-CONSULTA) ' - CEP: '
+                           WS-TAB-END-CEP(WS-IX-CONSULTA)
+               END-IF
+           END-PERFORM
+
+           IF NOT CONSULTA-ACHOU-ENDERECO
+               DISPLAY 'NENHUM ENDERECO ENCONTRADO PARA O BAIRRO '
+                       WS-BAIRRO-CONSULTA
+           END-IF
+
+           PERFORM P410-LE-CONSULTA
+           .
+
+      *****************************************
+       P999-FIM.
+      *****************************************
+
+           CLOSE ENDERECO-ENTRADA
+           CLOSE ENDERECO-RELATORIO
+
+           DISPLAY 'ENDERECOS LIDOS.......: ' WS-QT-LIDOS
+           DISPLAY 'O COMPRIMENTO DO GRUPO ENDERECO EH: '
+                                            LENGTH OF WS-ENDERECO
 
-            DISPLAY 'OUTRA FORMA: ' WS-COMPRIMENTO
+           PERFORM P400-CONSULTA-ONLINE
 
-            STOP RUN.
+           STOP RUN.
 
        END PROGRAM DEMONSTRA-LENGTH.
