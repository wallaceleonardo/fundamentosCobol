@@ -0,0 +1,236 @@
+      ******************************************************************
+      * Author: WALLACE TOLENTINO
+      * Date: 08/08/2026
+      * Purpose: LER O ARQUIVO RUNLOG (COPY/RUNLOG.CPY), COMPARTILHADO
+      *          POR TODOS OS PROGRAMAS DE LOTE, E EMITIR UM
+      *          RELATORIO DE TENDENCIA DE TEMPO DE EXECUCAO POR
+      *          PROGRAMA (DURACAO DE CADA EXECUCAO E MEDIA POR
+      *          PROGRAMA)
+      * Tectonics: cobc
+      * Modification History:
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMONSTRA-RUNTREND.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-LOG             ASSIGN TO 'RUNLOG'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-RUNLOG.
+
+           SELECT RUNTREND-RPT        ASSIGN TO 'RUNTREND'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-RUNTREND.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RUN-LOG.
+           COPY RUNLOG.
+
+       FD RUNTREND-RPT.
+       01 WS-REG-RUNTREND                         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-RUNLOG                       PIC X(02) VALUE '00'.
+       77 WS-FS-RUNTREND                     PIC X(02) VALUE '00'.
+       77 WS-EOF                             PIC X(01) VALUE 'N'.
+           88 FIM-DO-ARQUIVO                 VALUE 'S'.
+       77 WS-QT-PARES                        PIC 9(05) VALUE ZEROS.
+       77 WS-QT-SEM-PAR                      PIC 9(05) VALUE ZEROS.
+
+      *    HORARIO (HHMMSS) E PROGRAMA PENDENTES DE UM EVENTO INICIO,
+      *    AGUARDANDO O FIM CORRESPONDENTE PARA FECHAR O PAR.
+       77 WS-PENDENTE-PROGRAMA               PIC X(20) VALUE SPACES.
+       77 WS-PENDENTE-HORA                   PIC 9(06) VALUE ZEROS.
+       77 WS-SW-PENDENTE                     PIC X(01) VALUE 'N'.
+           88 EXISTE-PENDENTE                VALUE 'S' FALSE 'N'.
+
+       77 WS-HORA-FIM                        PIC 9(06) VALUE ZEROS.
+       77 WS-DURACAO-SEG                     PIC 9(07) VALUE ZEROS.
+       77 WS-DURACAO-ED                      PIC ZZZZZZ9.
+
+      *    TABELA DE ACUMULO DE TENDENCIA POR PROGRAMA (ATE 10
+      *    PROGRAMAS DE LOTE DISTINTOS).
+       77 WS-QT-TAB-TREND                    PIC 9(03) VALUE ZEROS.
+       77 WS-IX-TREND                        PIC 9(03) VALUE ZEROS.
+       01 WS-TAB-TREND.
+           03 WS-TAB-TREND-ITEM        OCCURS 10 TIMES.
+               05 WS-TREND-PROGRAMA           PIC X(20).
+               05 WS-TREND-QT-EXECUCOES       PIC 9(05).
+               05 WS-TREND-TOTAL-SEGUNDOS     PIC 9(09).
+
+       77 WS-TREND-MEDIA                     PIC 9(09) VALUE ZEROS.
+       77 WS-TREND-MEDIA-ED                  PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+
+      *****************************************
+       MAIN-PROCEDURE.
+      *****************************************
+
+           PERFORM P001-INICIO
+
+           PERFORM P200-PROCESSA UNTIL FIM-DO-ARQUIVO
+
+           PERFORM P999-FIM
+           .
+
+      *****************************************
+       P001-INICIO.
+      *****************************************
+
+           OPEN INPUT  RUN-LOG
+           OPEN OUTPUT RUNTREND-RPT
+
+           IF WS-FS-RUNLOG NOT = '00'
+               DISPLAY 'ERRO AO ABRIR RUN-LOG: ' WS-FS-RUNLOG
+               MOVE 'S'                       TO WS-EOF
+           END-IF
+
+           IF NOT FIM-DO-ARQUIVO
+               PERFORM P100-LE-RUNLOG
+           END-IF
+           .
+
+      *****************************************
+       P100-LE-RUNLOG.
+      *****************************************
+
+           READ RUN-LOG
+               AT END
+                   MOVE 'S'                   TO WS-EOF
+           END-READ
+           .
+
+      *****************************************
+      * CASA UM EVENTO INICIO COM O FIM SEGUINTE DO MESMO PROGRAMA,
+      * GRAVA A DURACAO NO RELATORIO E ACUMULA NA WS-TAB-TREND.
+      *****************************************
+       P200-PROCESSA.
+      *****************************************
+
+           EVALUATE RUNLOG-EVENTO
+               WHEN 'INICIO'
+                   MOVE RUNLOG-PROGRAMA        TO WS-PENDENTE-PROGRAMA
+                   MOVE RUNLOG-DATA-HORA(9:6)  TO WS-PENDENTE-HORA
+                   SET EXISTE-PENDENTE         TO TRUE
+               WHEN 'FIM'
+                   IF EXISTE-PENDENTE
+                      AND RUNLOG-PROGRAMA = WS-PENDENTE-PROGRAMA
+                       PERFORM P300-GRAVA-DURACAO
+                       SET EXISTE-PENDENTE         TO FALSE
+                   ELSE
+                       ADD 1                       TO WS-QT-SEM-PAR
+                   END-IF
+           END-EVALUATE
+
+           PERFORM P100-LE-RUNLOG
+           .
+
+      *****************************************
+      * CALCULA A DURACAO EM SEGUNDOS ENTRE WS-PENDENTE-HORA E O
+      * HORARIO DO EVENTO FIM, GRAVA A LINHA DE DETALHE NO
+      * RELATORIO E ACUMULA O TOTAL DA TENDENCIA DO PROGRAMA.
+      *****************************************
+       P300-GRAVA-DURACAO.
+      *****************************************
+
+           MOVE RUNLOG-DATA-HORA(9:6)         TO WS-HORA-FIM
+
+           COMPUTE WS-DURACAO-SEG =
+                    (FUNCTION NUMVAL(WS-HORA-FIM(1:2)) * 3600
+                   + FUNCTION NUMVAL(WS-HORA-FIM(3:2)) * 60
+                   + FUNCTION NUMVAL(WS-HORA-FIM(5:2)))
+                  - (FUNCTION NUMVAL(WS-PENDENTE-HORA(1:2)) * 3600
+                   + FUNCTION NUMVAL(WS-PENDENTE-HORA(3:2)) * 60
+                   + FUNCTION NUMVAL(WS-PENDENTE-HORA(5:2)))
+
+           IF WS-DURACAO-SEG < ZEROS
+               MOVE ZEROS                     TO WS-DURACAO-SEG
+           END-IF
+
+           MOVE WS-DURACAO-SEG                TO WS-DURACAO-ED
+
+           MOVE SPACES                        TO WS-REG-RUNTREND
+           STRING WS-PENDENTE-PROGRAMA   DELIMITED BY '  '
+                  ' - DURACAO: '              DELIMITED BY SIZE
+                  WS-DURACAO-ED               DELIMITED BY SIZE
+                  ' SEG'                      DELIMITED BY SIZE
+                  INTO WS-REG-RUNTREND
+           END-STRING
+           WRITE WS-REG-RUNTREND
+
+           ADD 1                              TO WS-QT-PARES
+
+           PERFORM P400-ACUMULA-TREND
+           .
+
+      *****************************************
+      * PROCURA O PROGRAMA NA WS-TAB-TREND (CRIANDO UMA ENTRADA
+      * NOVA SE FOR A PRIMEIRA OCORRENCIA) E ACUMULA A EXECUCAO E O
+      * TOTAL DE SEGUNDOS DA TENDENCIA.
+      *****************************************
+       P400-ACUMULA-TREND.
+      *****************************************
+
+           MOVE ZEROS                         TO WS-IX-TREND
+
+           PERFORM VARYING WS-IX-TREND FROM 1 BY 1
+                   UNTIL WS-IX-TREND > WS-QT-TAB-TREND
+               IF WS-TREND-PROGRAMA(WS-IX-TREND) = WS-PENDENTE-PROGRAMA
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-IX-TREND > WS-QT-TAB-TREND
+               IF WS-QT-TAB-TREND < 10
+                   ADD 1                   TO WS-QT-TAB-TREND
+                   MOVE WS-QT-TAB-TREND     TO WS-IX-TREND
+                   MOVE WS-PENDENTE-PROGRAMA
+                       TO WS-TREND-PROGRAMA(WS-IX-TREND)
+               END-IF
+           END-IF
+
+           IF WS-IX-TREND NOT > WS-QT-TAB-TREND
+               ADD 1          TO WS-TREND-QT-EXECUCOES(WS-IX-TREND)
+               ADD WS-DURACAO-SEG
+                              TO WS-TREND-TOTAL-SEGUNDOS(WS-IX-TREND)
+           END-IF
+           .
+
+      *****************************************
+       P999-FIM.
+      *****************************************
+
+           CLOSE RUN-LOG
+
+           PERFORM VARYING WS-IX-TREND FROM 1 BY 1
+                   UNTIL WS-IX-TREND > WS-QT-TAB-TREND
+
+               COMPUTE WS-TREND-MEDIA =
+                   WS-TREND-TOTAL-SEGUNDOS(WS-IX-TREND)
+                       / WS-TREND-QT-EXECUCOES(WS-IX-TREND)
+
+               MOVE WS-TREND-MEDIA             TO WS-TREND-MEDIA-ED
+
+               MOVE SPACES                     TO WS-REG-RUNTREND
+               STRING WS-TREND-PROGRAMA(WS-IX-TREND)  DELIMITED BY '  '
+                      ' - MEDIA: '                    DELIMITED BY SIZE
+                      WS-TREND-MEDIA-ED               DELIMITED BY SIZE
+                      ' SEG EM '                       DELIMITED BY SIZE
+                      WS-TREND-QT-EXECUCOES(WS-IX-TREND)
+                                                       DELIMITED BY SIZE
+                      ' EXECUCAO(OES)'                 DELIMITED BY SIZE
+                      INTO WS-REG-RUNTREND
+               END-STRING
+               WRITE WS-REG-RUNTREND
+           END-PERFORM
+
+           CLOSE RUNTREND-RPT
+
+           DISPLAY 'PARES INICIO/FIM CASADOS..: ' WS-QT-PARES
+           DISPLAY 'EVENTOS FIM SEM PAR........: ' WS-QT-SEM-PAR
+
+           STOP RUN.
+
+       END PROGRAM DEMONSTRA-RUNTREND.
