@@ -3,15 +3,42 @@
       * Date: 26/07/2024
       * Purpose: DEMONSTRAR A INSTRUCAO ON SIZE ERROR
       * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 WT - PERMITIR UM NUMERO LIMITADO DE NOVAS
+      *                    TENTATIVAS (COM NOVO ACCEPT) ANTES DE
+      *                    REGISTRAR UM ERRO GRAVE E ENCERRAR
+      *   08/08/2026 WT - GRAVAR O ERRO GRAVE NO ARQUIVO ERRLOG,
+      *                    COMPARTILHADO COM OS DEMAIS PROGRAMAS DE
+      *                    CALCULO
+      *   08/08/2026 WT - CORRIGIR ERRLOG-PROGRAMA PARA O MAXIMO DE
+      *                    20 CARACTERES DO PROGRAM-ID QUE CABE NO
+      *                    CAMPO, EM VEZ DE UM TRUNCAMENTO ARBITRARIO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEMONSTRA-ONSIZEERROR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERRLOG              ASSIGN TO 'ERRLOG'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-ERRLOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD ERRLOG.
+           COPY ERRLOG.
+
        WORKING-STORAGE SECTION.
+       77 WS-FS-ERRLOG                    PIC X(02) VALUE '00'.
        77 WS-NUM-1                        PIC 9(02) VALUE ZEROS.
        77 WS-NUM-2                        PIC 9(02) VALUE ZEROS.
        77 WS-RESULT                       PIC 9(02) VALUE ZEROS.
+       77 WS-QT-TENTATIVAS                PIC 9(02) VALUE ZEROS.
+       77 WS-MAX-TENTATIVAS               PIC 9(02) VALUE 3.
+       77 WS-SW-CALCULO-OK                PIC X(01) VALUE 'N'.
+           88 CALCULO-OK                  VALUE 'S'.
+       77 WS-NUM-1-ED                     PIC Z9.
+       77 WS-NUM-2-ED                     PIC Z9.
 
        PROCEDURE DIVISION.
 
@@ -22,10 +49,34 @@
             PERFORM P100-CALC.
             PERFORM P999-FIM.
 
+      **********************************************
+      * TENTA O CALCULO ATE WS-MAX-TENTATIVAS VEZES, REPETINDO O
+      * ACCEPT DOS NUMEROS A CADA OVERFLOW, ANTES DE DESISTIR E
+      * REGISTRAR UM ERRO GRAVE.
       **********************************************
        P100-CALC.
       **********************************************
 
+           PERFORM P110-TENTA-CALCULO
+               UNTIL CALCULO-OK
+                  OR WS-QT-TENTATIVAS NOT LESS WS-MAX-TENTATIVAS
+
+           IF CALCULO-OK
+               DISPLAY 'CALCULO OK! RESULTADO: ' WS-RESULT
+           ELSE
+               PERFORM P800-ERRO
+           END-IF
+           .
+
+      **********************************************
+       P110-TENTA-CALCULO.
+      **********************************************
+
+           ADD 1                           TO WS-QT-TENTATIVAS
+
+           DISPLAY 'TENTATIVA ' WS-QT-TENTATIVAS ' DE '
+                   WS-MAX-TENTATIVAS
+
            DISPLAY 'DIGITE O PRIMEIRO NUMERO: ' WS-NUM-1
            ACCEPT WS-NUM-1
 
@@ -33,18 +84,37 @@
            ACCEPT WS-NUM-2
 
            COMPUTE WS-RESULT = WS-NUM-1 * WS-NUM-2
-                   ON SIZE ERROR PERFORM P800-ERRO
+                   ON SIZE ERROR
+                       DISPLAY 'TENTATIVA ' WS-QT-TENTATIVAS
+                               ' FALHOU - OVERFLOW NO CALCULO'
+                   NOT ON SIZE ERROR
+                       SET CALCULO-OK TO TRUE
            END-COMPUTE
-
-           DISPLAY 'CALCULO OK! RESULTADO: ' WS-RESULT
-
            .
 
       **********************************************
        P800-ERRO.
       **********************************************
 
-           DISPLAY 'ERRO NO CALCULO!'
+           DISPLAY 'ERRO NO CALCULO! ESGOTADAS ' WS-MAX-TENTATIVAS
+                   ' TENTATIVAS.'
+
+           MOVE WS-NUM-1                      TO WS-NUM-1-ED
+           MOVE WS-NUM-2                      TO WS-NUM-2-ED
+
+           INITIALISE WS-REG-ERRLOG
+           MOVE 'DEMONSTRA-ONSIZEERRO'        TO ERRLOG-PROGRAMA
+           MOVE 'P110-TENTA-CALCULO'          TO ERRLOG-PARAGRAFO
+           ACCEPT ERRLOG-DATA-HORA(1:8)       FROM DATE YYYYMMDD
+           ACCEPT ERRLOG-DATA-HORA(9:6)       FROM TIME
+           MOVE 'OSE-OVERFL'                  TO ERRLOG-CODIGO
+           MOVE WS-NUM-1-ED                   TO ERRLOG-CAMPO-1
+           MOVE WS-NUM-2-ED                   TO ERRLOG-CAMPO-2
+
+           OPEN EXTEND ERRLOG
+           WRITE WS-REG-ERRLOG
+           CLOSE ERRLOG
+
            PERFORM P999-FIM
            .
 
