@@ -0,0 +1,59 @@
+//NIGHTLY  JOB (ACCTNO),'LOTE NOTURNO',CLASS=A,MSGCLASS=X,
+//             TIME=(0,30),NOTIFY=&SYSUID
+//*
+//* JOB.....: NIGHTLY
+//* PURPOSE.: SEQUENCIA, NA JANELA DE PROCESSAMENTO NOTURNO
+//*           (23:00 A 05:00), TODOS OS JOBS DE LOTE JA CONVERTIDOS
+//*           PARA ESTE SISTEMA. CADA STEP SO' EXECUTA SE O STEP
+//*           ANTERIOR TERMINOU COM CONDITION CODE ATE 04
+//*           (COND=(4,LT,STEPxxx)); SE ALGUM STEP FALHAR COM RC
+//*           MAIOR QUE 04, OS STEPS SEGUINTES SAO SALTADOS E A
+//*           JANELA E' ENCERRADA SEM CONCLUIR A CADEIA.
+//* SCHEDULE.: DIARIO, INICIO 23:00, PRAZO MAXIMO DE CONCLUSAO 05:00
+//*
+//*--------------------------------------------------------------*
+//* STEP010 - IMPORTACAO DE CLIENTES NOVOS VIA CSV (CSVIMPORT)
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DEMONSTRA-CSVIMPORT
+//*
+//*--------------------------------------------------------------*
+//* STEP020 - CONVERSAO/VALIDACAO DO CLIENTE-MASTER (CORR)
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=DEMONSTRA-CORR,COND=(4,LT,STEP010)
+//*
+//*--------------------------------------------------------------*
+//* STEP030 - VARREDURA DE CLIENTES DUPLICADOS (CLIDEDUP)
+//*--------------------------------------------------------------*
+//STEP030  EXEC PGM=DEMONSTRA-CLIDEDUP,COND=(4,LT,STEP020)
+//*
+//*--------------------------------------------------------------*
+//* STEP040 - MOTOR DE CALCULO EM LOTE (COMPUTE)
+//*--------------------------------------------------------------*
+//STEP040  EXEC PGM=DEMONSTRA-COMPUTE,COND=(4,LT,STEP030)
+//*
+//*--------------------------------------------------------------*
+//* STEP050 - MATEMATICA ALTERNATIVA EM LOTE (MATEMATICA)
+//*--------------------------------------------------------------*
+//STEP050  EXEC PGM=DEMOSTRA-MATEMATICA,COND=(4,LT,STEP040)
+//*
+//*--------------------------------------------------------------*
+//* STEP060 - CALCULO DE ITENS DE FATURA (FATURA)
+//*--------------------------------------------------------------*
+//STEP060  EXEC PGM=DEMONSTRA-FATURA,COND=(4,LT,STEP050)
+//*
+//*--------------------------------------------------------------*
+//* STEP070 - JUROS COMPOSTOS E AMORTIZACAO (JUROS)
+//*--------------------------------------------------------------*
+//STEP070  EXEC PGM=DEMONSTRA-JUROS,COND=(4,LT,STEP060)
+//*
+//*--------------------------------------------------------------*
+//* STEP080 - DIGEST DE EXCECOES DO FIM DE LOTE (ERRDIGST), SO'
+//* EXECUTA APOS OS JOBS DE CALCULO TEREM GRAVADO O ERRLOG DO DIA
+//*--------------------------------------------------------------*
+//STEP080  EXEC PGM=DEMONSTRA-ERRDIGST,COND=(4,LT,STEP070)
+//*
+//*--------------------------------------------------------------*
+//* STEP090 - AUDITORIA DE TAMANHO DOS LAYOUTS COMPARTILHADOS
+//* (RECAUDIT) - INFORMATIVO, ENCERRA A JANELA NOTURNA
+//*--------------------------------------------------------------*
+//STEP090  EXEC PGM=DEMONSTRA-RECAUDIT,COND=(4,LT,STEP080)
