@@ -3,25 +3,52 @@
       * Date: 25/07/2024
       * Purpose: DEMONSTRA A INSTRUCAO INITIALISE
       * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 WT - GRAVAR UM SNAPSHOT ANTES/DEPOIS DE CADA
+      *                    INITIALISE ... REPLACING EM INITSNAP
+      *   08/08/2026 WT - NOMEAR OS FILLER DE WS-NOME COMO
+      *                    WS-ULTIMO-NOME E WS-IDADE
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEMOSTRA-INITIALISE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INIT-SNAPSHOT       ASSIGN TO 'INITSNAP'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-INITSNAP.
+
        DATA DIVISION.
        FILE SECTION.
+       FD INIT-SNAPSHOT.
+       01 WS-REG-SNAPSHOT                         PIC X(80).
+
        WORKING-STORAGE SECTION.
+       77 WS-FS-INITSNAP                   PIC X(02) VALUE '00'.
+       77 WS-SNAPSHOT-ROTULO                PIC X(20) VALUE SPACES.
        01 WS-NOME.
            03 WS-PRIMEIRO-NOME            PIC X(10) VALUE 'ANDRE'.
-           03 FILLER                      PIC X(10) VALUE 'COSTA'.
-           03 FILLER                      PIC 9(03) VALUE 1.
+           03 WS-ULTIMO-NOME              PIC X(10) VALUE 'COSTA'.
+           03 WS-IDADE                    PIC 9(03) VALUE 1.
+
        PROCEDURE DIVISION.
+
+      *****************************************
        MAIN-PROCEDURE.
+      *****************************************
+
+           PERFORM P100-INICIO
 
             DISPLAY 'SAIDA 1:'
             DISPLAY WS-NOME
 
             DISPLAY 'SAIDA 2:'
+            MOVE 'ANTES SAIDA 2'            TO WS-SNAPSHOT-ROTULO
+            PERFORM P800-GRAVA-SNAPSHOT
             INITIALISE WS-NOME REPLACING ALPHANUMERIC BY 'SPACES'
                                          NUMERIC      BY 3.
+            MOVE 'DEPOIS SAIDA 2'           TO WS-SNAPSHOT-ROTULO
+            PERFORM P800-GRAVA-SNAPSHOT
             DISPLAY WS-NOME
 
             DISPLAY 'SAIDA 3:'
@@ -29,10 +56,44 @@
             DISPLAY WS-NOME
 
             DISPLAY 'SAIDA 4:'
+            MOVE 'ANTES SAIDA 4'            TO WS-SNAPSHOT-ROTULO
+            PERFORM P800-GRAVA-SNAPSHOT
             INITIALISE WS-NOME REPLACING ALPHANUMERIC BY SPACES
                                          NUMERIC      BY ZEROS.
+            MOVE 'DEPOIS SAIDA 4'           TO WS-SNAPSHOT-ROTULO
+            PERFORM P800-GRAVA-SNAPSHOT
             DISPLAY WS-NOME
 
             STOP RUN.
 
+      *****************************************
+       P100-INICIO.
+      *****************************************
+
+           OPEN OUTPUT INIT-SNAPSHOT
+           CLOSE       INIT-SNAPSHOT
+           .
+
+      *****************************************
+      * GRAVA EM INITSNAP O CONTEUDO DE WS-NOME NO MOMENTO EM QUE FOR
+      * CHAMADA, ROTULADO POR WS-SNAPSHOT-ROTULO. CHAMADA ANTES E
+      * DEPOIS DE CADA INITIALISE ... REPLACING PARA REGISTRAR O
+      * ANTES/DEPOIS DA INSTRUCAO.
+      *****************************************
+       P800-GRAVA-SNAPSHOT.
+      *****************************************
+
+           MOVE SPACES                        TO WS-REG-SNAPSHOT
+
+           STRING WS-SNAPSHOT-ROTULO  DELIMITED BY SIZE
+                  ': '                 DELIMITED BY SIZE
+                  WS-NOME              DELIMITED BY SIZE
+                  INTO WS-REG-SNAPSHOT
+           END-STRING
+
+           OPEN EXTEND INIT-SNAPSHOT
+           WRITE WS-REG-SNAPSHOT
+           CLOSE INIT-SNAPSHOT
+           .
+
        END PROGRAM DEMOSTRA-INITIALISE.
