@@ -3,36 +3,187 @@
       * Date: 25/07/2024
       * Purpose: DEMOSTRA A INSTRUÇÃO COMPUTE
       * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 WT - SUBSTITUIR O CALCULO DE UM UNICO PAR ACEITO
+      *                    VIA ACCEPT POR UM MOTOR DE CALCULO EM LOTE
+      *                    QUE LE UM ARQUIVO DE TRANSACOES
+      *   08/08/2026 WT - TORNAR OS CAMPOS DE CALCULO DECIMAIS COM
+      *                    SINAL (PIC S9(05)V99) E ARREDONDADOS PARA
+      *                    NAO PERDER CENTAVOS EM VALORES MONETARIOS
+      *   08/08/2026 WT - CARIMBAR O INICIO E O FIM DA EXECUCAO NO
+      *                    ARQUIVO RUNLOG, COMPARTILHADO COM OS
+      *                    DEMAIS PROGRAMAS DE LOTE
+      *   08/08/2026 WT - GRAVAR A DATA DE NEGOCIO DO LOTE COMO
+      *                    PRIMEIRA LINHA DE RESULTADOS, VIA ACCEPT
+      *                    FROM DATE
+      *   08/08/2026 WT - AVISAR QUANDO O LOTE FOR EXECUTADO EM FIM
+      *                    DE SEMANA, VIA ACCEPT FROM DAY-OF-WEEK
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEMONSTRA-COMPUTE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACOES          ASSIGN TO 'TRANSACOES'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-TRANSACOES.
+
+           SELECT RESULTADOS          ASSIGN TO 'RESULTADOS'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-RESULTADOS.
+
+           SELECT RUN-LOG             ASSIGN TO 'RUNLOG'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-RUNLOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD TRANSACOES.
+       01 WS-REG-TRANSACAO.
+           03 WS-TR-NUM-1                        PIC S9(05)V99.
+           03 WS-TR-NUM-2                        PIC S9(05)V99.
+
+       FD RESULTADOS.
+       01 WS-REG-RESULTADO                       PIC X(30).
+
+       FD RUN-LOG.
+           COPY RUNLOG.
+
        WORKING-STORAGE SECTION.
-       77 WS-RESULT                         PIC 9(05) VALUE ZEROS.
-       77 WS-NUM-1                          PIC 99    VALUE ZEROS.
-       77 WS-NUM-2                          PIC 99    VALUE ZEROS.
+       77 WS-FS-TRANSACOES                   PIC X(02) VALUE '00'.
+       77 WS-FS-RESULTADOS                   PIC X(02) VALUE '00'.
+       77 WS-FS-RUNLOG                       PIC X(02) VALUE '00'.
+       77 WS-EOF                             PIC X(01) VALUE 'N'.
+           88 FIM-DO-ARQUIVO                 VALUE 'S'.
+       77 WS-QT-PROCESSADOS                  PIC 9(06) VALUE ZEROS.
+
+       77 WS-RESULT                PIC S9(05)V99 COMP-3 VALUE ZEROS.
+       77 WS-NUM-1                  PIC S9(05)V99 COMP-3 VALUE ZEROS.
+       77 WS-NUM-2                  PIC S9(05)V99 COMP-3 VALUE ZEROS.
+       77 WS-NUM-1-ED                PIC -(05)9.99.
+       77 WS-NUM-2-ED                PIC -(05)9.99.
+       77 WS-RESULT-ED                PIC -(05)9.99.
+
+      *    DATA DE NEGOCIO DO LOTE, GRAVADA COMO CABECALHO DE
+      *    RESULTADOS PARA IDENTIFICAR A QUE EXECUCAO O ARQUIVO
+      *    PERTENCE.
+       77 WS-RUN-DATE                       PIC 9(08) VALUE ZEROS.
+
+           COPY DIAUTIL.
+
        PROCEDURE DIVISION.
+      *****************************************
        MAIN-PROCEDURE.
+      *****************************************
+
+           COMPUTE WS-RESULT ROUNDED = 5 + 5
+           COMPUTE WS-RESULT ROUNDED = WS-RESULT * 3
+           COMPUTE WS-RESULT ROUNDED = WS-RESULT - 15
+           COMPUTE WS-RESULT ROUNDED = WS-RESULT / 3
+           COMPUTE WS-RESULT ROUNDED = WS-RESULT ** 3
+
+           DISPLAY 'RESULTADO.: ' WS-RESULT
+
+           PERFORM P001-INICIO
+
+           PERFORM P500-CALCULA-LOTE UNTIL FIM-DO-ARQUIVO
+
+           PERFORM P999-FIM
+           .
+
+      *****************************************
+       P001-INICIO.
+      *****************************************
+
+           MOVE SPACES                         TO WS-REG-RUNLOG
+           MOVE 'DEMONSTRA-COMPUTE'            TO RUNLOG-PROGRAMA
+           MOVE 'INICIO'                       TO RUNLOG-EVENTO
+           MOVE ZEROS                          TO RUNLOG-QT-PROCESSADOS
+           PERFORM P-GRAVA-RUNLOG
+
+           PERFORM P-VERIFICA-DIA-UTIL
+
+           ACCEPT WS-RUN-DATE                  FROM DATE YYYYMMDD
+
+           OPEN INPUT  TRANSACOES
+           OPEN OUTPUT RESULTADOS
+
+           MOVE SPACES                         TO WS-REG-RESULTADO
+           STRING 'RUN-DATE: ' DELIMITED BY SIZE
+                  WS-RUN-DATE   DELIMITED BY SIZE
+                  INTO WS-REG-RESULTADO
+           END-STRING
+           WRITE WS-REG-RESULTADO
+
+           IF WS-FS-TRANSACOES NOT = '00'
+               DISPLAY 'ERRO AO ABRIR TRANSACOES: ' WS-FS-TRANSACOES
+               MOVE 'S'                       TO WS-EOF
+           END-IF
+
+           IF NOT FIM-DO-ARQUIVO
+               PERFORM P100-LE-TRANSACAO
+           END-IF
+           .
+
+      *****************************************
+       P100-LE-TRANSACAO.
+      *****************************************
+
+           READ TRANSACOES
+               AT END
+                   MOVE 'S'                   TO WS-EOF
+           END-READ
+           .
+
+      *****************************************
+      * APLICA O MESMO CALCULO DO DEMO ORIGINAL (WS-RESULT =
+      * WS-NUM-1 + WS-NUM-2) A CADA PAR LIDO DO ARQUIVO DE
+      * TRANSACOES E GRAVA O RESULTADO NO ARQUIVO DE SAIDA.
+      *****************************************
+       P500-CALCULA-LOTE.
+      *****************************************
+
+           MOVE WS-TR-NUM-1                   TO WS-NUM-1
+           MOVE WS-TR-NUM-2                   TO WS-NUM-2
+
+           COMPUTE WS-RESULT ROUNDED = WS-NUM-1 + WS-NUM-2
+
+           MOVE WS-NUM-1                       TO WS-NUM-1-ED
+           MOVE WS-NUM-2                       TO WS-NUM-2-ED
+           MOVE WS-RESULT                      TO WS-RESULT-ED
+
+           MOVE SPACES                        TO WS-REG-RESULTADO
+           STRING WS-NUM-1-ED DELIMITED BY SIZE
+                  '+'         DELIMITED BY SIZE
+                  WS-NUM-2-ED DELIMITED BY SIZE
+                  '='         DELIMITED BY SIZE
+                  WS-RESULT-ED DELIMITED BY SIZE
+                  INTO WS-REG-RESULTADO
+           END-STRING
+
+           WRITE WS-REG-RESULTADO
+
+           ADD 1                              TO WS-QT-PROCESSADOS
 
-            COMPUTE WS-RESULT = 5 + 5
-            COMPUTE WS-RESULT = WS-RESULT * 3
-            COMPUTE WS-RESULT = WS-RESULT - 15
-            COMPUTE WS-RESULT = WS-RESULT / 3
-            COMPUTE WS-RESULT = WS-RESULT ** 3
+           PERFORM P100-LE-TRANSACAO
+           .
 
-            DISPLAY 'RESULTADO.: ' WS-RESULT
+      *****************************************
+       P999-FIM.
+      *****************************************
 
-            DISPLAY 'INFORME O PRIMEIRO NUMERO: '
-            ACCEPT WS-NUM-1
+           CLOSE TRANSACOES
+           CLOSE RESULTADOS
 
-            DISPLAY 'INFORME O SEGUNDO NUMERO.: '
-            ACCEPT WS-NUM-2
+           DISPLAY 'TRANSACOES PROCESSADAS: ' WS-QT-PROCESSADOS
 
-            COMPUTE WS-RESULT = WS-NUM-1 + WS-NUM-2
+           MOVE 'FIM'                          TO RUNLOG-EVENTO
+           MOVE WS-QT-PROCESSADOS              TO RUNLOG-QT-PROCESSADOS
+           PERFORM P-GRAVA-RUNLOG
 
-            DISPLAY 'RESULTADO.: ' WS-RESULT
+           STOP RUN.
 
-            STOP RUN.
+           COPY RUNLOGPR.
+           COPY DIAUTPR.
 
        END PROGRAM DEMONSTRA-COMPUTE.
