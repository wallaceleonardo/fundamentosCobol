@@ -3,16 +3,79 @@
       * Date: 25/07/2024
       * Purpose: DEMONSTRA A INSTRUCAO SET
       * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 WT - SUBSTITUIR O WS-PAGTO UNICO EM MEMORIA POR
+      *                    UM ARQUIVO REAL DE PAGAMENTOS PENDENTES,
+      *                    CONFIRMADO REGISTRO A REGISTRO COM SET
+      *   08/08/2026 WT - EXPANDIR WS-PAGTO DE UM FLAG S/N PARA UM
+      *                    CODIGO DE SITUACAO COM 4 VALORES (PENDENTE,
+      *                    CONFIRMADO, ATRASADO, CANCELADO), USANDO
+      *                    OS DIAS DE ATRASO DO REGISTRO PENDENTE
+      *   08/08/2026 WT - GRAVAR TRILHA DE AUDITORIA (PAGTOAUD) A CADA
+      *                    SET DE SITUACAO EM WS-PAGTO, REGISTRANDO
+      *                    CLIENTE, SITUACAO ANTERIOR/NOVA E DATA-HORA
+      *   08/08/2026 WT - ABRIR PAGTO-AUDITORIA EM EXTEND EM VEZ DE
+      *                    OUTPUT, PARA A TRILHA NAO SER ZERADA A
+      *                    CADA EXECUCAO DO PROGRAMA
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEMONSTRA-SET.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAGTO-PENDENTES     ASSIGN TO 'PAGTOPEND'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-PAGTOPEND.
+
+           SELECT PAGTO-PROCESSADOS   ASSIGN TO 'PAGTOPROC'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-PAGTOPROC.
+
+           SELECT PAGTO-AUDITORIA     ASSIGN TO 'PAGTOAUD'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-PAGTOAUD.
+
        DATA DIVISION.
        FILE SECTION.
+       FD PAGTO-PENDENTES.
+       01 WS-REG-PAGTO-PENDENTE.
+           03 PAGTO-NUM-CLIENTE                  PIC 9(06).
+           03 PAGTO-VALOR                        PIC S9(07)V99.
+           03 PAGTO-DIAS-ATRASO                  PIC 9(03).
+           03 WS-PAGTO                           PIC X(01).
+               88 PAGTO-PENDENTE                  VALUE 'P'.
+               88 PAGTO-CONFIRMADO                VALUE 'C'.
+               88 PAGTO-ATRASADO                  VALUE 'A'.
+               88 PAGTO-CANCELADO                 VALUE 'X'.
+
+       FD PAGTO-PROCESSADOS.
+       01 WS-REG-PAGTO-PROCESSADO.
+           03 PAGTO-PROC-NUM-CLIENTE              PIC 9(06).
+           03 PAGTO-PROC-VALOR                    PIC S9(07)V99.
+           03 PAGTO-PROC-SITUACAO                 PIC X(01).
+
+       FD PAGTO-AUDITORIA.
+       01 WS-REG-PAGTO-AUDITORIA.
+           03 AUDIT-NUM-CLIENTE                   PIC 9(06).
+           03 AUDIT-SITUACAO-ANTERIOR             PIC X(01).
+           03 AUDIT-SITUACAO-NOVA                 PIC X(01).
+           03 AUDIT-DATA-HORA                     PIC X(14).
+
        WORKING-STORAGE SECTION.
        77 WS-NUM-1                         PIC 99 VALUE 0.
        77 WS-NUM-2                         PIC 99 VALUE 0.
-       01 WS-PAGTO                         PIC X  VALUE 'N'.
-           88 WS-CONFIRM                   VALUE 'S' FALSE 'N'.
+       77 WS-FS-PAGTOPEND                  PIC X(02) VALUE '00'.
+       77 WS-FS-PAGTOPROC                  PIC X(02) VALUE '00'.
+       77 WS-FS-PAGTOAUD                   PIC X(02) VALUE '00'.
+       77 WS-EOF                           PIC X(01) VALUE 'N'.
+           88 FIM-DO-ARQUIVO               VALUE 'S'.
+       77 WS-QT-LIDOS                      PIC 9(06) VALUE ZEROS.
+       77 WS-QT-CONFIRMADOS                PIC 9(06) VALUE ZEROS.
+       77 WS-QT-PENDENTES                  PIC 9(06) VALUE ZEROS.
+       77 WS-QT-ATRASADOS                  PIC 9(06) VALUE ZEROS.
+       77 WS-QT-CANCELADOS                 PIC 9(06) VALUE ZEROS.
+       77 WS-SITUACAO-ANTERIOR             PIC X(01) VALUE SPACE.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -28,12 +91,116 @@
             DISPLAY 'VALOR FINAL WS-NUM-1 ....: ' WS-NUM-1
             DISPLAY 'VALOR FINAL WS-NUM-2 ....: ' WS-NUM-2
 
-            DISPLAY 'SITUACAO DO PAGTO ATUAL: ' WS-PAGTO
-            SET WS-CONFIRM                 TO TRUE
-            DISPLAY 'NOVA SITUACAO DO PAGTO.: ' WS-PAGTO
-            SET WS-CONFIRM                 TO FALSE
-            DISPLAY 'NOVA SITUACAO DO CORRE.: ' WS-PAGTO
+            PERFORM P001-INICIO
+
+            PERFORM P200-PROCESSA UNTIL FIM-DO-ARQUIVO
+
+            PERFORM P999-FIM
+            .
+
+      *****************************************
+       P001-INICIO.
+      *****************************************
+
+           OPEN INPUT  PAGTO-PENDENTES
+           OPEN OUTPUT PAGTO-PROCESSADOS
+           OPEN EXTEND PAGTO-AUDITORIA
+
+           IF WS-FS-PAGTOPEND NOT = '00'
+               DISPLAY 'ERRO AO ABRIR PAGTO-PENDENTES: '
+                       WS-FS-PAGTOPEND
+               MOVE 'S'                       TO WS-EOF
+           END-IF
+
+           IF NOT FIM-DO-ARQUIVO
+               PERFORM P100-LE-PAGTO
+           END-IF
+           .
+
+      *****************************************
+       P100-LE-PAGTO.
+      *****************************************
+
+           READ PAGTO-PENDENTES
+               AT END
+                   MOVE 'S'                   TO WS-EOF
+           END-READ
+
+           IF NOT FIM-DO-ARQUIVO
+               ADD 1                          TO WS-QT-LIDOS
+           END-IF
+           .
+
+      *****************************************
+      * CLASSIFICA O PAGAMENTO PELOS DIAS DE ATRASO: ACIMA DE 30
+      * DIAS E CANCELADO (BAIXADO), ACIMA DE ZERO E ATRASADO, SEM
+      * ATRASO E COM VALOR A RECEBER E CONFIRMADO, SENAO PENDENTE.
+      *****************************************
+       P200-PROCESSA.
+      *****************************************
+
+           MOVE WS-PAGTO                TO WS-SITUACAO-ANTERIOR
+
+           IF PAGTO-DIAS-ATRASO > 30
+               SET PAGTO-CANCELADO            TO TRUE
+               ADD 1                          TO WS-QT-CANCELADOS
+           ELSE
+               IF PAGTO-DIAS-ATRASO > ZEROS
+                   SET PAGTO-ATRASADO         TO TRUE
+                   ADD 1                      TO WS-QT-ATRASADOS
+               ELSE
+                   IF PAGTO-VALOR > ZEROS
+                       SET PAGTO-CONFIRMADO   TO TRUE
+                       ADD 1                  TO WS-QT-CONFIRMADOS
+                   ELSE
+                       SET PAGTO-PENDENTE     TO TRUE
+                       ADD 1                  TO WS-QT-PENDENTES
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM P250-GRAVA-AUDITORIA
+
+           MOVE PAGTO-NUM-CLIENTE       TO PAGTO-PROC-NUM-CLIENTE
+           MOVE PAGTO-VALOR             TO PAGTO-PROC-VALOR
+           MOVE WS-PAGTO                TO PAGTO-PROC-SITUACAO
+
+           WRITE WS-REG-PAGTO-PROCESSADO
+
+           PERFORM P100-LE-PAGTO
+           .
+
+      *****************************************
+      * GRAVA UMA LINHA NA TRILHA DE AUDITORIA (PAGTOAUD) PARA CADA
+      * SET DE SITUACAO APLICADO EM P200-PROCESSA, REGISTRANDO O
+      * CLIENTE, A SITUACAO ANTERIOR E A NOVA, E A DATA-HORA DO SET.
+      *****************************************
+       P250-GRAVA-AUDITORIA.
+      *****************************************
+
+           MOVE PAGTO-NUM-CLIENTE       TO AUDIT-NUM-CLIENTE
+           MOVE WS-SITUACAO-ANTERIOR    TO AUDIT-SITUACAO-ANTERIOR
+           MOVE WS-PAGTO                TO AUDIT-SITUACAO-NOVA
+           ACCEPT AUDIT-DATA-HORA(1:8)  FROM DATE YYYYMMDD
+           ACCEPT AUDIT-DATA-HORA(9:6)  FROM TIME
+
+           WRITE WS-REG-PAGTO-AUDITORIA
+           .
+
+      *****************************************
+       P999-FIM.
+      *****************************************
+
+           CLOSE PAGTO-PENDENTES
+           CLOSE PAGTO-PROCESSADOS
+           CLOSE PAGTO-AUDITORIA
+
+           DISPLAY 'PAGAMENTOS LIDOS......: ' WS-QT-LIDOS
+           DISPLAY 'PAGAMENTOS CONFIRMADOS: ' WS-QT-CONFIRMADOS
+           DISPLAY 'PAGAMENTOS PENDENTES..: ' WS-QT-PENDENTES
+           DISPLAY 'PAGAMENTOS ATRASADOS..: ' WS-QT-ATRASADOS
+           DISPLAY 'PAGAMENTOS CANCELADOS.: ' WS-QT-CANCELADOS
 
-            STOP RUN.
+           STOP RUN.
 
        END PROGRAM DEMONSTRA-SET.
