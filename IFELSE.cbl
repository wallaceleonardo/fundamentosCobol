@@ -3,18 +3,70 @@
       * Date: 30/07/2024
       * Purpose: DEMOSTRA A ESTRUTURA DE DECISAO IF-ELSE-THEN DO COBOL
       * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 WT - GRAVAR O ERRO NO ARQUIVO ERRLOG,
+      *                    COMPARTILHADO COM OS DEMAIS PROGRAMAS DE
+      *                    CALCULO
+      *   08/08/2026 WT - SUBSTITUIR A CADEIA DE IF FIXOS DO EXEMPLO 2
+      *                    POR UMA TABELA DE DESCRICOES DE WS-STATUS
+      *   08/08/2026 WT - TRANSFORMAR O EXEMPLO 2 EM UM LACO DE
+      *                    ENTRADAS COM QUEBRA DE CONTROLE, TOTALIZANDO
+      *                    POR STATUS E NO TOTAL GERAL
+      *   08/08/2026 WT - MOVER O TESTE IS NUMERIC DO EXEMPLO 1 PARA A
+      *                    ROTINA COMPARTILHADA P-VALIDA-NUMERICO
+      *   08/08/2026 WT - EXIBIR EM P900-FIM OS TOTAIS ACUMULADOS POR
+      *                    STATUS (WS-CONTADOR-STATUS), QUE ERAM
+      *                    TOTALIZADOS MAS NUNCA EXIBIDOS
+      *   08/08/2026 WT - PRIMING READ ANTES DO PERFORM UNTIL DO
+      *                    EXEMPLO 2, QUE NUNCA EXECUTAVA POIS
+      *                    WS-STATUS JA CHEGA ZERADO PELO INITIALISE
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEMONSTRA-IFELSE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERRLOG              ASSIGN TO 'ERRLOG'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-ERRLOG.
+
        DATA DIVISION.
        FILE SECTION.
+       FD ERRLOG.
+           COPY ERRLOG.
+
        WORKING-STORAGE SECTION.
+       77 WS-FS-ERRLOG                   PIC X(02) VALUE '00'.
+       77 WS-NUM-1-ED                     PIC -(04)9.99.
+       77 WS-NUM-2-ED                     PIC -(04)9.99.
+       77 WS-NUM-2-INT                    PIC 9(06) VALUE ZEROS.
        01 WS-VARIAVEIS.
            03 WS-NUM-1                       PIC S9(04)V99.
            03 WS-NUM-2                       PIC S9(04)V99.
            03 WS-TEXTO                       PIC  X(20).
            03 WS-STATUS                      PIC  9.
 
+      *    TABELA DE DESCRICOES DE WS-STATUS: 1-HOMEM, 2-MULHER,
+      *    3-OUTRO. MONTADA POR REDEFINES SOBRE UM LITERAL, NO MESMO
+      *    ESTILO DAS DEMAIS TABELAS FIXAS DESTE SISTEMA.
+       01 WS-TAB-STATUS-LITERAL             PIC X(21)
+                                       VALUE 'HOMEM  MULHER OUTRO  '.
+       01 WS-TAB-STATUS-GRUPO REDEFINES WS-TAB-STATUS-LITERAL.
+           03 WS-TAB-STATUS                  OCCURS 3 TIMES
+                                              PIC X(07).
+
+      *    CONTADORES DA QUEBRA DE CONTROLE DO EXEMPLO 2: UM
+      *    ACUMULADOR POR STATUS, O ACUMULADOR DO GRUPO EM CURSO
+      *    (ZERADO A CADA QUEBRA) E O TOTAL GERAL DE ENTRADAS.
+       77 WS-STATUS-ANTERIOR                PIC 9 VALUE ZEROS.
+       77 WS-QT-GRUPO                       PIC 9(05) VALUE ZEROS.
+       77 WS-QT-TOTAL-STATUS                PIC 9(05) VALUE ZEROS.
+       01 WS-TAB-CONTADOR-STATUS.
+           03 WS-CONTADOR-STATUS              OCCURS 3 TIMES
+                                                PIC 9(05).
+
+           COPY NUMEDIT.
+
        PROCEDURE DIVISION.
 
       *****************************************
@@ -31,6 +83,23 @@
       *****************************************
 
            DISPLAY 'ERRO DE PROCESSAMENTO.'
+
+           MOVE WS-NUM-1                      TO WS-NUM-1-ED
+           MOVE WS-NUM-2                      TO WS-NUM-2-ED
+
+           INITIALISE WS-REG-ERRLOG
+           MOVE 'DEMONSTRA-IFELSE'            TO ERRLOG-PROGRAMA
+           MOVE 'P500-CALC'                   TO ERRLOG-PARAGRAFO
+           ACCEPT ERRLOG-DATA-HORA(1:8)       FROM DATE YYYYMMDD
+           ACCEPT ERRLOG-DATA-HORA(9:6)       FROM TIME
+           MOVE 'IFE-ERRO'                    TO ERRLOG-CODIGO
+           MOVE WS-NUM-1-ED                   TO ERRLOG-CAMPO-1
+           MOVE WS-NUM-2-ED                   TO ERRLOG-CAMPO-2
+
+           OPEN EXTEND ERRLOG
+           WRITE WS-REG-ERRLOG
+           CLOSE ERRLOG
+
            PERFORM P900-FIM
 
            .
@@ -57,7 +126,12 @@
 
       ***************************************** EXEMPLO 1
 
-           IF WS-NUM-2 IS NUMERIC THEN
+           MOVE WS-NUM-2                     TO WS-NUM-2-INT
+           MOVE SPACES                       TO NUMEDIT-CAMPO
+           MOVE WS-NUM-2-INT                 TO NUMEDIT-CAMPO
+           PERFORM P-VALIDA-NUMERICO
+
+           IF CAMPO-NUMERICO THEN
                DISPLAY 'CAMPO NUMERICO'
            ELSE
                DISPLAY 'CAMPO NAO NUMERICO'
@@ -66,28 +140,78 @@
 
       ***************************************** EXEMPLO 2
 
-           DISPLAY 'INFORME UM VALOR PARA O STATUS: '
-           ACCEPT WS-STATUS
+           DISPLAY 'INFORME VALORES DE STATUS, 0 PARA ENCERRAR: '
 
-           IF WS-STATUS = 1
-               DISPLAY 'HOMEM'.
-           IF WS-STATUS = 2
-               DISPLAY 'MULHER'.
-           IF WS-STATUS = 3 THEN
-               DISPLAY 'OUTRO'.
-           IF WS-STATUS GREATER 3
-               PERFORM P000-ERRO
+           PERFORM P600-LE-STATUS
+           PERFORM P600-LE-STATUS UNTIL WS-STATUS = ZEROS
+
+           IF WS-STATUS-ANTERIOR > ZEROS
+               PERFORM P650-QUEBRA-CONTROLE
+           END-IF
+
+           DISPLAY 'TOTAL GERAL DE STATUS INFORMADOS: '
+                   WS-QT-TOTAL-STATUS
+
+           .
+      *****************************************
+      * LE UM VALOR DE STATUS DO TERMINAL. AO MUDAR DE STATUS EM
+      * RELACAO A ENTRADA ANTERIOR, DISPARA A QUEBRA DE CONTROLE DO
+      * GRUPO QUE SE ENCERROU ANTES DE CONTAR A NOVA ENTRADA.
+      *****************************************
+       P600-LE-STATUS.
+      *****************************************
 
+           ACCEPT WS-STATUS
 
+           IF WS-STATUS = ZEROS
+               CONTINUE
+           ELSE
+               IF WS-STATUS > ZEROS AND WS-STATUS NOT > 3
+                   IF WS-STATUS-ANTERIOR > ZEROS
+                          AND WS-STATUS NOT = WS-STATUS-ANTERIOR
+                       PERFORM P650-QUEBRA-CONTROLE
+                   END-IF
+                   DISPLAY WS-TAB-STATUS(WS-STATUS)
+                   ADD 1                TO WS-CONTADOR-STATUS(WS-STATUS)
+                   ADD 1                TO WS-QT-GRUPO
+                   ADD 1                TO WS-QT-TOTAL-STATUS
+                   MOVE WS-STATUS       TO WS-STATUS-ANTERIOR
+               ELSE
+                   PERFORM P000-ERRO
+               END-IF
+           END-IF
+           .
 
+      *****************************************
+      * EXIBE O SUBTOTAL DO GRUPO DE STATUS QUE SE ENCERROU E ZERA O
+      * ACUMULADOR DO GRUPO PARA A PROXIMA QUEBRA.
+      *****************************************
+       P650-QUEBRA-CONTROLE.
+      *****************************************
 
+           DISPLAY '--- QUEBRA: ' WS-TAB-STATUS(WS-STATUS-ANTERIOR)
+                   ' = ' WS-QT-GRUPO ' OCORRENCIA(S) ---'
 
+           MOVE ZEROS                         TO WS-QT-GRUPO
            .
+
+      *****************************************
+      * EXIBE O TOTAL ACUMULADO POR STATUS (WS-CONTADOR-STATUS),
+      * TOTALIZADO DESDE O INICIO DA EXECUCAO, ALEM DOS SUBTOTAIS
+      * DE GRUPO JA EXIBIDOS A CADA QUEBRA EM P650-QUEBRA-CONTROLE.
       *****************************************
        P900-FIM.
       *****************************************
 
-
+           DISPLAY 'TOTAIS POR STATUS:'
+           PERFORM VARYING WS-STATUS FROM 1 BY 1
+                   UNTIL WS-STATUS > 3
+               DISPLAY '  ' WS-TAB-STATUS(WS-STATUS) ' = '
+                       WS-CONTADOR-STATUS(WS-STATUS)
+           END-PERFORM
 
             STOP RUN.
+
+           COPY NUMEDITPR.
+
        END PROGRAM DEMONSTRA-IFELSE.
