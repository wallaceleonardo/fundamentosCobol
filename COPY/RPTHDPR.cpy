@@ -0,0 +1,47 @@
+      ******************************************************************
+      * Author: WALLACE TOLENTINO
+      * Date: 08/08/2026
+      * Purpose: MONTA UM CABECALHO DE RELATORIO (TITULO, DATA DE
+      *          EXECUCAO E NUMERO DE PAGINA) EM COLUNAS FIXAS DE
+      *          RPTHDR-LINHA, POSICIONANDO CADA PEDACO COM STRING
+      *          ... WITH POINTER, COMO NA FORMA 5 DE STRING.CBL. O
+      *          CHAMADOR ARMA RPTHDR-TITULO/-PAGINA E LE O RESULTADO
+      *          EM RPTHDR-LINHA. AS AREAS DE TRABALHO SAO TRAZIDAS
+      *          PELO COPY/RPTHDR.CPY. USE 'PERFORM P-MONTA-CABECALHO'.
+      ******************************************************************
+       P-MONTA-CABECALHO.
+      *****************************************
+
+           MOVE SPACES                        TO RPTHDR-LINHA
+
+           ACCEPT RPTHDR-DATA-AAAAMMDD        FROM DATE YYYYMMDD
+
+           MOVE RPTHDR-DATA-AAAAMMDD(7:2)     TO RPTHDR-DATA-ED(1:2)
+           MOVE '/'                          TO RPTHDR-DATA-ED(3:1)
+           MOVE RPTHDR-DATA-AAAAMMDD(5:2)     TO RPTHDR-DATA-ED(4:2)
+           MOVE '/'                          TO RPTHDR-DATA-ED(6:1)
+           MOVE RPTHDR-DATA-AAAAMMDD(1:4)     TO RPTHDR-DATA-ED(7:4)
+
+           MOVE RPTHDR-PAGINA                 TO RPTHDR-PAGINA-ED
+
+           SET RPTHDR-PONTEIRO                TO 1
+           STRING 'RELATORIO: '               DELIMITED BY SIZE
+                  RPTHDR-TITULO               DELIMITED BY SIZE
+                  INTO RPTHDR-LINHA
+                  WITH POINTER RPTHDR-PONTEIRO
+           END-STRING
+
+           SET RPTHDR-PONTEIRO                TO 45
+           STRING 'DATA: '                    DELIMITED BY SIZE
+                  RPTHDR-DATA-ED               DELIMITED BY SIZE
+                  INTO RPTHDR-LINHA
+                  WITH POINTER RPTHDR-PONTEIRO
+           END-STRING
+
+           SET RPTHDR-PONTEIRO                TO 66
+           STRING 'PAGINA: '                  DELIMITED BY SIZE
+                  RPTHDR-PAGINA-ED             DELIMITED BY SIZE
+                  INTO RPTHDR-LINHA
+                  WITH POINTER RPTHDR-PONTEIRO
+           END-STRING
+           .
