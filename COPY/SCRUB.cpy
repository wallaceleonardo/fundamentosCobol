@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author: WALLACE TOLENTINO
+      * Date: 08/08/2026
+      * Purpose: CAMPOS DE TRABALHO DA ROTINA GENERICA DE LIMPEZA DE
+      *          DADOS (COPY/SCRUBPR.CPY), BASEADA NO PADRAO
+      *          TALLYING/REPLACING DE INSPECT.CBL
+      ******************************************************************
+       77 WS-SCRUB-CAMPO                     PIC X(60).
+       77 WS-SCRUB-DE                        PIC X(01).
+       77 WS-SCRUB-PARA                      PIC X(01).
+       77 WS-SCRUB-QTD                       PIC 9(04) VALUE ZEROS.
