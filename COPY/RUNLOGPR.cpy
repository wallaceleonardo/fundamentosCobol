@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Author: WALLACE TOLENTINO
+      * Date: 08/08/2026
+      * Purpose: GRAVA UMA LINHA NO RUNLOG, COM O EVENTO (INICIO/FIM)
+      *          E A DATA-HORA CORRENTES. O CHAMADOR PRECISA TER
+      *          MONTADO RUNLOG-PROGRAMA, RUNLOG-EVENTO E
+      *          RUNLOG-QT-PROCESSADOS (COPY/RUNLOG.CPY, NA FD
+      *          RUN-LOG DO PROGRAMA) ANTES DE FAZER
+      *          'PERFORM P-GRAVA-RUNLOG'. O ARQUIVO RUN-LOG DEVE
+      *          ESTAR DECLARADO NO FILE-CONTROL COMO 'RUNLOG', COM
+      *          A VARIAVEL DE STATUS WS-FS-RUNLOG.
+      ******************************************************************
+       P-GRAVA-RUNLOG.
+      *****************************************
+
+           ACCEPT RUNLOG-DATA-HORA(1:8)        FROM DATE YYYYMMDD
+           ACCEPT RUNLOG-DATA-HORA(9:6)        FROM TIME
+
+           OPEN EXTEND RUN-LOG
+           WRITE WS-REG-RUNLOG
+           CLOSE RUN-LOG
+           .
