@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Author: WALLACE TOLENTINO
+      * Date: 08/08/2026
+      * Purpose: CAMPOS DE TRABALHO DA ROTINA COMPARTILHADA DE
+      *          VERIFICACAO DE DIA DA SEMANA (COPY/DIAUTPR.CPY),
+      *          USADA PARA SINALIZAR LOTES EXECUTADOS EM FIM DE
+      *          SEMANA (ACCEPT FROM DAY-OF-WEEK: 1=SEGUNDA ...
+      *          6=SABADO, 7=DOMINGO)
+      ******************************************************************
+       77 WS-DOW-DIA                         PIC 9(01) VALUE ZEROS.
+           88 DOW-FIM-DE-SEMANA              VALUE 6 7.
