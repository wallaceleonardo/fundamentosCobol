@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Author: WALLACE TOLENTINO
+      * Date: 08/08/2026
+      * Purpose: CAMPOS DE TRABALHO DA ROTINA DE VALIDACAO DE DATA
+      *          (COPY/DTVALPR.CPY) NO FORMATO DD/MM/AAAA, USADA POR
+      *          TODOS OS PROGRAMAS QUE MANIPULAM WS-DATA
+      ******************************************************************
+       77 WS-DTV-DIA                         PIC 9(02).
+       77 WS-DTV-MES                         PIC 9(02).
+       77 WS-DTV-ANO                         PIC 9(04).
+       77 WS-DTV-MAX-DIA                     PIC 9(02).
+       77 WS-DTV-RESTO-AUX                   PIC 9(06).
+       77 WS-DTV-RESTO                       PIC 9(02).
+       77 WS-SW-DATA-VALIDA                  PIC X(01) VALUE 'S'.
+           88 DATA-VALIDA                    VALUE 'S' FALSE 'N'.
+
+      * CAMPOS DA JANELA DE SECULO (COPY/DTSECPR.CPY) - USADOS PARA
+      * COMPLETAR UM ANO DE 2 DIGITOS (WS-DTV-ANO-2D) NUM ANO DE 4
+      * DIGITOS (WS-DTV-ANO), SEM DEPENDER DO ANO-CORRENTE DO SISTEMA.
+       77 WS-DTV-ANO-2D                      PIC 9(02).
+       77 WS-DTV-SECULO-CORTE                PIC 9(02) VALUE 29.
+
+       01 WS-TAB-DIASMES-LITERAL             PIC X(24) VALUE
+           '312831303130313130313031'.
+       01 WS-TAB-DIASMES-GRUPO REDEFINES WS-TAB-DIASMES-LITERAL.
+           03 WS-TAB-DIASMES      OCCURS 12 TIMES PIC 9(02).
