@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author: WALLACE TOLENTINO
+      * Date: 08/08/2026
+      * Purpose: CAMPOS DE TRABALHO DO GERADOR DE CABECALHO DE
+      *          RELATORIO (COPY/RPTHDPR.CPY), BASEADO NO STRING COM
+      *          WITH POINTER DA FORMA 5 DE STRING.CBL
+      ******************************************************************
+       01 RPTHDR-LINHA                       PIC X(80).
+       77 RPTHDR-TITULO                      PIC X(30).
+       77 RPTHDR-PAGINA                      PIC 9(03) VALUE 1.
+       77 RPTHDR-PAGINA-ED                   PIC ZZ9.
+       77 RPTHDR-DATA-AAAAMMDD                PIC 9(08).
+       77 RPTHDR-DATA-ED                     PIC X(10).
+       77 RPTHDR-PONTEIRO                    PIC 9(03).
