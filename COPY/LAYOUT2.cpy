@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author: WALLACE TOLENTINO
+      * Date: 08/08/2026
+      * Purpose: LAYOUT DE CLIENTE CONVERTIDO (WS-LAYOUT-2) - ESTE
+      *          COPY E A UNICA FONTE DESTE LAYOUT. NAO REDEFINA.
+      ******************************************************************
+       01 WS-LAYOUT-2.
+           03 WS-NUM-CLIENTE                     PIC 9(06).
+           03 WS-NOME                            PIC X(30).
+           03 WS-ENDERECO                        PIC X(20).
+           03 WS-EMAIL                           PIC X(20).
+           03 WS-UF                              PIC X(02).
+           03 WS-CIDADE                          PIC X(30).
+           03 WS-TEL                             PIC X(20).
