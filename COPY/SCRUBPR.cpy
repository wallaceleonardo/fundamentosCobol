@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Author: WALLACE TOLENTINO
+      * Date: 08/08/2026
+      * Purpose: ROTINA GENERICA DE LIMPEZA DE DADOS. CONTA E TROCA
+      *          TODAS AS OCORRENCIAS DE WS-SCRUB-DE POR WS-SCRUB-PARA
+      *          EM WS-SCRUB-CAMPO. O CHAMADOR DEVE MOVER O CAMPO A
+      *          LIMPAR PARA WS-SCRUB-CAMPO, ARMAR WS-SCRUB-DE/-PARA
+      *          E, APOS O PERFORM P-SCRUB-CAMPO, LER O RESULTADO EM
+      *          WS-SCRUB-CAMPO E A CONTAGEM EM WS-SCRUB-QTD. AS
+      *          AREAS DE TRABALHO SAO TRAZIDAS PELO COPY/SCRUB.CPY.
+      *          USE 'PERFORM P-SCRUB-CAMPO'.
+      ******************************************************************
+       P-SCRUB-CAMPO.
+      *****************************************
+
+           MOVE ZEROS                         TO WS-SCRUB-QTD
+
+           INSPECT WS-SCRUB-CAMPO TALLYING WS-SCRUB-QTD
+                   FOR ALL WS-SCRUB-DE
+
+           INSPECT WS-SCRUB-CAMPO REPLACING ALL WS-SCRUB-DE
+                   BY WS-SCRUB-PARA
+           .
