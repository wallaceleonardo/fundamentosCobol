@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Author: WALLACE TOLENTINO
+      * Date: 08/08/2026
+      * Purpose: LAYOUT DO REGISTRO DO ARQUIVO RUNLOG, COMPARTILHADO
+      *          POR TODOS OS PROGRAMAS DE LOTE QUE REGISTRAM O
+      *          INICIO E O FIM DE SUA EXECUCAO (COMPUTE, MATEMATICA,
+      *          CORR, CSVIMPORT E OUTROS QUE VIEREM A PRECISAR)
+      ******************************************************************
+       01 WS-REG-RUNLOG.
+           03 RUNLOG-PROGRAMA                    PIC X(20).
+           03 RUNLOG-EVENTO                       PIC X(06).
+           03 RUNLOG-DATA-HORA                   PIC X(14).
+           03 RUNLOG-QT-PROCESSADOS              PIC 9(06).
