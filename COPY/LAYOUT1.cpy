@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Author: WALLACE TOLENTINO
+      * Date: 08/08/2026
+      * Purpose: LAYOUT MESTRE DO CLIENTE (WS-LAYOUT-1) - ESTE
+      *          COPY E A UNICA FONTE DESTE LAYOUT. NAO REDEFINA.
+      ******************************************************************
+       01 WS-LAYOUT-1.
+           03 WS-NUM-CLIENTE                     PIC 9(06).
+           03 WS-NOME                            PIC X(30).
+           03 WS-ENDERECO                        PIC X(20).
+           03 WS-TELEFONE                        PIC X(20).
+           03 WS-EMAIL                           PIC X(20).
+           03 WS-CIDADE                          PIC X(30).
+           03 WS-ESTADO                          PIC X(30).
