@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Author: WALLACE TOLENTINO
+      * Date: 08/08/2026
+      * Purpose: ROTINA COMPARTILHADA QUE APURA O DIA DA SEMANA DA
+      *          EXECUCAO (ACCEPT FROM DAY-OF-WEEK) E AVISA QUANDO O
+      *          LOTE ESTA SENDO EXECUTADO EM UM FIM DE SEMANA, SEM
+      *          INTERROMPER O PROCESSAMENTO.
+      ******************************************************************
+       P-VERIFICA-DIA-UTIL.
+
+           ACCEPT WS-DOW-DIA                   FROM DAY-OF-WEEK
+
+           IF DOW-FIM-DE-SEMANA
+               DISPLAY 'AVISO: LOTE EXECUTADO EM FIM DE SEMANA (DIA '
+                       WS-DOW-DIA ')'
+           END-IF
+           .
