@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Author: WALLACE TOLENTINO
+      * Date: 08/08/2026
+      * Purpose: LAYOUT DO REGISTRO DO ARQUIVO ERRLOG, COMPARTILHADO
+      *          POR TODOS OS PROGRAMAS DE CALCULO QUE REGISTRAM
+      *          ERROS DE PROCESSAMENTO (MATEMATICA, ONSIZEERROR,
+      *          IFELSE E OUTROS QUE VIEREM A PRECISAR)
+      ******************************************************************
+       01 WS-REG-ERRLOG.
+           03 ERRLOG-PROGRAMA                    PIC X(20).
+           03 ERRLOG-PARAGRAFO                   PIC X(20).
+           03 ERRLOG-DATA-HORA                   PIC X(14).
+           03 ERRLOG-CODIGO                      PIC X(11).
+           03 ERRLOG-CAMPO-1                     PIC X(15).
+           03 ERRLOG-CAMPO-2                     PIC X(15).
