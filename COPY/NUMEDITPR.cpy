@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Author: WALLACE TOLENTINO
+      * Date: 08/08/2026
+      * Purpose: VALIDA SE NUMEDIT-CAMPO CONTEM APENAS DIGITOS,
+      *          GENERALIZANDO O TESTE IS NUMERIC DO EXEMPLO 1 DE
+      *          IFELSE.CBL PARA QUALQUER PROGRAMA QUE PRECISE DESTA
+      *          EDICAO. AS AREAS DE TRABALHO SAO TRAZIDAS PELO
+      *          COPY/NUMEDIT.CPY. USE 'PERFORM P-VALIDA-NUMERICO'.
+      ******************************************************************
+       P-VALIDA-NUMERICO.
+      *****************************************
+
+           IF NUMEDIT-CAMPO IS NUMERIC
+               SET CAMPO-NUMERICO              TO TRUE
+           ELSE
+               SET CAMPO-NUMERICO              TO FALSE
+           END-IF
+           .
