@@ -0,0 +1,63 @@
+      ******************************************************************
+      * Author: WALLACE TOLENTINO
+      * Date: 08/08/2026
+      * Purpose: ROTINA COMPARTILHADA DE VALIDACAO DE WS-DATA NO
+      *          FORMATO DD/MM/AAAA (10 POSICOES, COM BARRAS NAS
+      *          POSICOES 3 E 6). O CAMPO A VALIDAR DEVE SE CHAMAR
+      *          WS-DATA E AS AREAS DE TRABALHO DEVEM SER TRAZIDAS
+      *          PELO COPY/DTVALID.CPY NA WORKING-STORAGE SECTION.
+      *          USE 'PERFORM P-VALIDA-DATA' E TESTE DATA-VALIDA.
+      ******************************************************************
+       P-VALIDA-DATA.
+      *****************************************
+
+           SET DATA-VALIDA                    TO TRUE
+
+           IF WS-DATA(3:1) NOT = '/' OR WS-DATA(6:1) NOT = '/'
+               SET DATA-VALIDA                TO FALSE
+           END-IF
+
+           IF DATA-VALIDA
+               IF WS-DATA(1:2) IS NOT NUMERIC
+                  OR WS-DATA(4:2) IS NOT NUMERIC
+                  OR WS-DATA(7:4) IS NOT NUMERIC
+                   SET DATA-VALIDA            TO FALSE
+               END-IF
+           END-IF
+
+           IF DATA-VALIDA
+               MOVE WS-DATA(1:2)              TO WS-DTV-DIA
+               MOVE WS-DATA(4:2)              TO WS-DTV-MES
+               MOVE WS-DATA(7:4)               TO WS-DTV-ANO
+
+               IF WS-DTV-MES < 1 OR WS-DTV-MES > 12
+                   SET DATA-VALIDA            TO FALSE
+               END-IF
+           END-IF
+
+           IF DATA-VALIDA
+               MOVE WS-TAB-DIASMES(WS-DTV-MES) TO WS-DTV-MAX-DIA
+
+               IF WS-DTV-MES = 2
+                   DIVIDE WS-DTV-ANO BY 4 GIVING WS-DTV-RESTO-AUX
+                                   REMAINDER WS-DTV-RESTO
+                   IF WS-DTV-RESTO = ZEROS
+                       MOVE 29                TO WS-DTV-MAX-DIA
+                       DIVIDE WS-DTV-ANO BY 100 GIVING WS-DTV-RESTO-AUX
+                                       REMAINDER WS-DTV-RESTO
+                       IF WS-DTV-RESTO = ZEROS
+                           DIVIDE WS-DTV-ANO BY 400
+                                           GIVING WS-DTV-RESTO-AUX
+                                           REMAINDER WS-DTV-RESTO
+                           IF WS-DTV-RESTO NOT = ZEROS
+                               MOVE 28        TO WS-DTV-MAX-DIA
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+
+               IF WS-DTV-DIA < 1 OR WS-DTV-DIA > WS-DTV-MAX-DIA
+                   SET DATA-VALIDA            TO FALSE
+               END-IF
+           END-IF
+           .
