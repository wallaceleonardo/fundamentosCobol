@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Author: WALLACE TOLENTINO
+      * Date: 08/08/2026
+      * Purpose: ROTINA COMPARTILHADA DE JANELA DE SECULO. COMPLETA
+      *          WS-DTV-ANO-2D (ANO DE 2 DIGITOS) EM WS-DTV-ANO (ANO
+      *          DE 4 DIGITOS), USANDO WS-DTV-SECULO-CORTE COMO PONTO
+      *          DE VIRADA: 2 DIGITOS MENORES OU IGUAIS AO CORTE SAO
+      *          CONSIDERADOS SECULO XXI, OS DEMAIS SECULO XX. AS
+      *          AREAS DE TRABALHO SAO TRAZIDAS PELO COPY/DTVALID.CPY.
+      *          USE 'PERFORM P-JANELA-SECULO'.
+      ******************************************************************
+       P-JANELA-SECULO.
+      *****************************************
+
+           IF WS-DTV-ANO-2D NOT > WS-DTV-SECULO-CORTE
+               COMPUTE WS-DTV-ANO = 2000 + WS-DTV-ANO-2D
+           ELSE
+               COMPUTE WS-DTV-ANO = 1900 + WS-DTV-ANO-2D
+           END-IF
+           .
