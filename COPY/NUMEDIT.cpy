@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Author: WALLACE TOLENTINO
+      * Date: 08/08/2026
+      * Purpose: CAMPOS DE TRABALHO DA ROTINA COMPARTILHADA DE EDICAO
+      *          NUMERICA (COPY/NUMEDITPR.CPY), EXTRAIDA DO TESTE
+      *          IS NUMERIC DO EXEMPLO 1 DE IFELSE.CBL. O CHAMADOR
+      *          MOVE O CAMPO A VALIDAR PARA NUMEDIT-CAMPO E LE O
+      *          RESULTADO EM CAMPO-NUMERICO.
+      ******************************************************************
+       77 NUMEDIT-CAMPO                      PIC X(18) VALUE SPACES.
+       77 WS-SW-NUMEDIT                      PIC X(01) VALUE 'S'.
+           88 CAMPO-NUMERICO                 VALUE 'S' FALSE 'N'.
