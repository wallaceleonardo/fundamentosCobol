@@ -0,0 +1,185 @@
+      ******************************************************************
+      * Author: WALLACE TOLENTINO
+      * Date: 08/08/2026
+      * Purpose: LER O ARQUIVO ERRLOG (COPY/ERRLOG.CPY), COMPARTILHADO
+      *          POR TODOS OS PROGRAMAS DE CALCULO (MATEMATICA,
+      *          ONSIZEERROR, IFELSE), E EMITIR UM RESUMO (DIGEST) DE
+      *          FIM DE DIA COM A QUANTIDADE DE OCORRENCIAS POR
+      *          PROGRAMA E CODIGO DE ERRO
+      * Tectonics: cobc
+      * Modification History:
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMONSTRA-ERRDIGST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERRLOG              ASSIGN TO 'ERRLOG'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-ERRLOG.
+
+           SELECT ERRDIGST-RPT        ASSIGN TO 'ERRDIGST'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-ERRDIGST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ERRLOG.
+           COPY ERRLOG.
+
+       FD ERRDIGST-RPT.
+       01 WS-REG-ERRDIGST                         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-ERRLOG                       PIC X(02) VALUE '00'.
+       77 WS-FS-ERRDIGST                     PIC X(02) VALUE '00'.
+       77 WS-EOF                             PIC X(01) VALUE 'N'.
+           88 FIM-DO-ARQUIVO                 VALUE 'S'.
+       77 WS-QT-LIDOS                        PIC 9(05) VALUE ZEROS.
+
+      *    DATA DE NEGOCIO DO FECHAMENTO, GRAVADA COMO CABECALHO DO
+      *    DIGEST.
+       77 WS-RUN-DATE                        PIC 9(08) VALUE ZEROS.
+
+      *    TABELA DE ACUMULO DO DIGEST, CHAVEADA POR PROGRAMA +
+      *    CODIGO DE ERRO (ATE 20 COMBINACOES DISTINTAS).
+       77 WS-QT-TAB-DIGST                    PIC 9(03) VALUE ZEROS.
+       77 WS-IX-DIGST                        PIC 9(03) VALUE ZEROS.
+       01 WS-TAB-DIGST.
+           03 WS-TAB-DIGST-ITEM        OCCURS 20 TIMES.
+               05 WS-DIGST-PROGRAMA           PIC X(20).
+               05 WS-DIGST-CODIGO             PIC X(11).
+               05 WS-DIGST-QT-OCORRENCIAS     PIC 9(05).
+
+       77 WS-QT-OCORRENCIAS-ED               PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+      *****************************************
+       MAIN-PROCEDURE.
+      *****************************************
+
+           PERFORM P001-INICIO
+
+           PERFORM P200-PROCESSA UNTIL FIM-DO-ARQUIVO
+
+           PERFORM P999-FIM
+           .
+
+      *****************************************
+       P001-INICIO.
+      *****************************************
+
+           ACCEPT WS-RUN-DATE                  FROM DATE YYYYMMDD
+
+           OPEN INPUT  ERRLOG
+           OPEN OUTPUT ERRDIGST-RPT
+
+           MOVE SPACES                         TO WS-REG-ERRDIGST
+           STRING 'RUN-DATE: '         DELIMITED BY SIZE
+                  WS-RUN-DATE                  DELIMITED BY SIZE
+                  INTO WS-REG-ERRDIGST
+           END-STRING
+           WRITE WS-REG-ERRDIGST
+
+           IF WS-FS-ERRLOG NOT = '00'
+               DISPLAY 'ERRO AO ABRIR ERRLOG: ' WS-FS-ERRLOG
+               MOVE 'S'                       TO WS-EOF
+           END-IF
+
+           IF NOT FIM-DO-ARQUIVO
+               PERFORM P100-LE-ERRLOG
+           END-IF
+           .
+
+      *****************************************
+       P100-LE-ERRLOG.
+      *****************************************
+
+           READ ERRLOG
+               AT END
+                   MOVE 'S'                   TO WS-EOF
+           END-READ
+
+           IF NOT FIM-DO-ARQUIVO
+               ADD 1                          TO WS-QT-LIDOS
+           END-IF
+           .
+
+      *****************************************
+       P200-PROCESSA.
+      *****************************************
+
+           PERFORM P400-ACUMULA-DIGEST
+
+           PERFORM P100-LE-ERRLOG
+           .
+
+      *****************************************
+      * PROCURA O PAR PROGRAMA/CODIGO NA WS-TAB-DIGST (CRIANDO UMA
+      * ENTRADA NOVA SE FOR A PRIMEIRA OCORRENCIA) E ACUMULA A
+      * QUANTIDADE DE OCORRENCIAS.
+      *****************************************
+       P400-ACUMULA-DIGEST.
+      *****************************************
+
+           MOVE ZEROS                         TO WS-IX-DIGST
+
+           PERFORM VARYING WS-IX-DIGST FROM 1 BY 1
+                   UNTIL WS-IX-DIGST > WS-QT-TAB-DIGST
+               IF WS-DIGST-PROGRAMA(WS-IX-DIGST) = ERRLOG-PROGRAMA
+                  AND WS-DIGST-CODIGO(WS-IX-DIGST) = ERRLOG-CODIGO
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-IX-DIGST > WS-QT-TAB-DIGST
+               IF WS-QT-TAB-DIGST < 20
+                   ADD 1                   TO WS-QT-TAB-DIGST
+                   MOVE WS-QT-TAB-DIGST     TO WS-IX-DIGST
+                   MOVE ERRLOG-PROGRAMA
+                       TO WS-DIGST-PROGRAMA(WS-IX-DIGST)
+                   MOVE ERRLOG-CODIGO
+                       TO WS-DIGST-CODIGO(WS-IX-DIGST)
+               END-IF
+           END-IF
+
+           IF WS-IX-DIGST NOT > WS-QT-TAB-DIGST
+               ADD 1
+                   TO WS-DIGST-QT-OCORRENCIAS(WS-IX-DIGST)
+           END-IF
+           .
+
+      *****************************************
+       P999-FIM.
+      *****************************************
+
+           CLOSE ERRLOG
+
+           PERFORM VARYING WS-IX-DIGST FROM 1 BY 1
+                   UNTIL WS-IX-DIGST > WS-QT-TAB-DIGST
+
+               MOVE WS-DIGST-QT-OCORRENCIAS(WS-IX-DIGST)
+                   TO WS-QT-OCORRENCIAS-ED
+
+               MOVE SPACES                     TO WS-REG-ERRDIGST
+               STRING WS-DIGST-PROGRAMA(WS-IX-DIGST)
+                                                DELIMITED BY '  '
+                      ' / '                     DELIMITED BY SIZE
+                      WS-DIGST-CODIGO(WS-IX-DIGST)
+                                                DELIMITED BY '  '
+                      ' - OCORRENCIAS: '        DELIMITED BY SIZE
+                      WS-QT-OCORRENCIAS-ED      DELIMITED BY SIZE
+                      INTO WS-REG-ERRDIGST
+               END-STRING
+               WRITE WS-REG-ERRDIGST
+           END-PERFORM
+
+           CLOSE ERRDIGST-RPT
+
+           DISPLAY 'LINHAS LIDAS DO ERRLOG..: ' WS-QT-LIDOS
+           DISPLAY 'COMBINACOES NO DIGEST....: ' WS-QT-TAB-DIGST
+
+           STOP RUN.
+
+       END PROGRAM DEMONSTRA-ERRDIGST.
