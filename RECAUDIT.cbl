@@ -0,0 +1,112 @@
+      ******************************************************************
+      * Author: WALLACE TOLENTINO
+      * Date: 08/08/2026
+      * Purpose: AUDITAR O TAMANHO DOS LAYOUTS DE REGISTRO
+      *          COMPARTILHADOS PELO SISTEMA (COPY/LAYOUT1.CPY,
+      *          COPY/LAYOUT2.CPY, COPY/RUNLOG.CPY, COPY/ERRLOG.CPY
+      *          E COPY/RPTHDR.CPY), USANDO A MESMA TECNICA LENGTH OF
+      *          DE DEMONSTRA-LENGTH
+      * Tectonics: cobc
+      * Modification History:
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMONSTRA-RECAUDIT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-RPT           ASSIGN TO 'RECAUDIT'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-AUDIT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDIT-RPT.
+       01 WS-REG-AUDIT                            PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-AUDIT                        PIC X(02) VALUE '00'.
+       77 WS-COMPRIMENTO                     PIC 9(05) VALUE ZEROS.
+       77 WS-COMPRIMENTO-ED                  PIC ZZZZ9.
+       77 WS-AUDIT-NOME                      PIC X(20) VALUE SPACES.
+
+           COPY LAYOUT1.
+           COPY LAYOUT2.
+           COPY RUNLOG.
+           COPY ERRLOG.
+           COPY RPTHDR.
+
+       PROCEDURE DIVISION.
+      *****************************************
+       MAIN-PROCEDURE.
+      *****************************************
+
+           PERFORM P001-INICIO
+
+           PERFORM P500-AUDITA
+
+           PERFORM P999-FIM
+           .
+
+      *****************************************
+       P001-INICIO.
+      *****************************************
+
+           OPEN OUTPUT AUDIT-RPT
+           .
+
+      *****************************************
+      * GRAVA UMA LINHA NO RELATORIO DE AUDITORIA COM O COMPRIMENTO
+      * DE CADA LAYOUT DE REGISTRO COMPARTILHADO, APURADO VIA
+      * LENGTH OF - MESMA TECNICA DO P999-FIM DE DEMONSTRA-LENGTH.
+      *****************************************
+       P500-AUDITA.
+      *****************************************
+
+           MOVE 'WS-LAYOUT-1'                  TO WS-AUDIT-NOME
+           MOVE LENGTH OF WS-LAYOUT-1          TO WS-COMPRIMENTO
+           PERFORM P550-GRAVA-LINHA-AUDIT
+
+           MOVE 'WS-LAYOUT-2'                  TO WS-AUDIT-NOME
+           MOVE LENGTH OF WS-LAYOUT-2          TO WS-COMPRIMENTO
+           PERFORM P550-GRAVA-LINHA-AUDIT
+
+           MOVE 'WS-REG-RUNLOG'                TO WS-AUDIT-NOME
+           MOVE LENGTH OF WS-REG-RUNLOG        TO WS-COMPRIMENTO
+           PERFORM P550-GRAVA-LINHA-AUDIT
+
+           MOVE 'WS-REG-ERRLOG'                TO WS-AUDIT-NOME
+           MOVE LENGTH OF WS-REG-ERRLOG        TO WS-COMPRIMENTO
+           PERFORM P550-GRAVA-LINHA-AUDIT
+
+           MOVE 'RPTHDR-LINHA'                 TO WS-AUDIT-NOME
+           MOVE LENGTH OF RPTHDR-LINHA         TO WS-COMPRIMENTO
+           PERFORM P550-GRAVA-LINHA-AUDIT
+           .
+
+      *****************************************
+       P550-GRAVA-LINHA-AUDIT.
+      *****************************************
+
+           MOVE WS-COMPRIMENTO                 TO WS-COMPRIMENTO-ED
+
+           MOVE SPACES                        TO WS-REG-AUDIT
+           STRING WS-AUDIT-NOME        DELIMITED BY '  '
+                  ' - COMPRIMENTO: '   DELIMITED BY SIZE
+                  WS-COMPRIMENTO-ED    DELIMITED BY SIZE
+                  INTO WS-REG-AUDIT
+           END-STRING
+
+           WRITE WS-REG-AUDIT
+
+           DISPLAY WS-AUDIT-NOME ' - COMPRIMENTO: ' WS-COMPRIMENTO
+           .
+
+      *****************************************
+       P999-FIM.
+      *****************************************
+
+           CLOSE AUDIT-RPT
+
+           STOP RUN.
+
+       END PROGRAM DEMONSTRA-RECAUDIT.
