@@ -0,0 +1,352 @@
+      ******************************************************************
+      * Author: WALLACE TOLENTINO
+      * Date: 08/08/2026
+      * Purpose: CALCULAR JUROS COMPOSTOS E A TABELA DE AMORTIZACAO DE
+      *          UM PRINCIPAL, REUTILIZANDO O EXPOENTE (**) DO EXEMPLO
+      *          DE DEMONSTRA-COMPUTE (MONTANTE = PRINCIPAL *
+      *          (1 + TAXA) ** PERIODOS)
+      * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 WT - AVISAR QUANDO O LOTE FOR EXECUTADO EM FIM
+      *                    DE SEMANA, VIA ACCEPT FROM DAY-OF-WEEK
+      *   08/08/2026 WT - ABRIR ERRLOG EM EXTEND (NAO OUTPUT), PARA
+      *                    NAO TRUNCAR AS OCORRENCIAS DE MATEMATICA/
+      *                    FATURA NA MESMA JANELA NOTURNA
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMONSTRA-JUROS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JUROS-ITENS         ASSIGN TO 'JUROSITENS'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-ITENS.
+
+           SELECT JUROS-RESULT        ASSIGN TO 'JUROSRESULT'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-RESULT.
+
+           SELECT JUROS-SUSPENSOS     ASSIGN TO 'JUROSSUSP'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-SUSPENSOS.
+
+           SELECT ERRLOG              ASSIGN TO 'ERRLOG'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-ERRLOG.
+
+           SELECT RUN-LOG             ASSIGN TO 'RUNLOG'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-RUNLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD JUROS-ITENS.
+       01 WS-REG-JUROS.
+           03 WS-JR-SEQ                           PIC 9(06).
+           03 WS-JR-PRINCIPAL                     PIC S9(07)V99.
+           03 WS-JR-TAXA                          PIC S9(01)V9999.
+           03 WS-JR-PERIODOS                      PIC 9(03).
+
+       FD JUROS-RESULT.
+       01 WS-REG-JRESULT                          PIC X(60).
+
+       FD JUROS-SUSPENSOS.
+       01 WS-REG-JRSUSP                           PIC X(60).
+
+       FD ERRLOG.
+           COPY ERRLOG.
+
+       FD RUN-LOG.
+           COPY RUNLOG.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-ITENS                    PIC X(02) VALUE '00'.
+       77 WS-FS-RESULT                   PIC X(02) VALUE '00'.
+       77 WS-FS-SUSPENSOS                PIC X(02) VALUE '00'.
+       77 WS-FS-ERRLOG                   PIC X(02) VALUE '00'.
+       77 WS-FS-RUNLOG                   PIC X(02) VALUE '00'.
+       77 WS-EOF                         PIC X(01) VALUE 'N'.
+           88 FIM-DO-ARQUIVO             VALUE 'S'.
+       77 WS-SW-ERRO                     PIC X(01) VALUE 'N'.
+           88 REGISTRO-COM-ERRO          VALUE 'S'.
+       77 WS-QT-LIDOS                    PIC 9(06) VALUE ZEROS.
+       77 WS-QT-PROCESSADOS              PIC 9(06) VALUE ZEROS.
+       77 WS-QT-SUSPENSOS                PIC 9(06) VALUE ZEROS.
+       77 WS-COD-ERRO                    PIC X(11) VALUE SPACES.
+
+       77 WS-PRINCIPAL         PIC S9(07)V99 COMP-3 VALUE ZEROS.
+       77 WS-TAXA              PIC S9(01)V9999 COMP-3 VALUE ZEROS.
+       77 WS-FATOR             PIC S9(03)V9999 COMP-3 VALUE ZEROS.
+       77 WS-MONTANTE          PIC S9(09)V99 COMP-3 VALUE ZEROS.
+       77 WS-JUROS-TOTAL       PIC S9(09)V99 COMP-3 VALUE ZEROS.
+
+      *    ACUMULADOR DE SALDO USADO NO LACO DA TABELA DE
+      *    AMORTIZACAO (SALDO CRESCE PERIODO A PERIODO COM OS
+      *    JUROS COMPOSTOS ATE O NUMERO DE PERIODOS INFORMADO).
+       77 WS-SALDO             PIC S9(09)V99 COMP-3 VALUE ZEROS.
+       77 WS-JUROS-PERIODO     PIC S9(09)V99 COMP-3 VALUE ZEROS.
+       77 WS-IX-PERIODO        PIC 9(03) VALUE ZEROS.
+
+       77 WS-PRINCIPAL-ED                PIC -(07)9.99.
+       77 WS-MONTANTE-ED                 PIC -(09)9.99.
+       77 WS-JUROS-TOTAL-ED              PIC -(09)9.99.
+       77 WS-SALDO-ED                    PIC -(09)9.99.
+
+      *    DATA DE NEGOCIO DO LOTE, GRAVADA COMO CABECALHO DE
+      *    JUROS-RESULT E JUROS-SUSPENSOS.
+       77 WS-RUN-DATE                    PIC 9(08) VALUE ZEROS.
+
+           COPY DIAUTIL.
+
+       PROCEDURE DIVISION.
+      *********************************************************
+       MAIN-PROCEDURE.
+      *********************************************************
+
+           PERFORM P001-INICIO
+
+           PERFORM P200-PROCESSA UNTIL FIM-DO-ARQUIVO
+
+           PERFORM P999-FIM
+           .
+
+      *********************************************************
+       P001-INICIO.
+      *********************************************************
+
+           MOVE SPACES                         TO WS-REG-RUNLOG
+           MOVE 'DEMONSTRA-JUROS'              TO RUNLOG-PROGRAMA
+           MOVE 'INICIO'                       TO RUNLOG-EVENTO
+           MOVE ZEROS                          TO RUNLOG-QT-PROCESSADOS
+           PERFORM P-GRAVA-RUNLOG
+
+           PERFORM P-VERIFICA-DIA-UTIL
+
+           ACCEPT WS-RUN-DATE                  FROM DATE YYYYMMDD
+
+           OPEN INPUT  JUROS-ITENS
+           OPEN OUTPUT JUROS-RESULT
+           OPEN OUTPUT JUROS-SUSPENSOS
+
+      *    ERRLOG E' COMPARTILHADO COM OS DEMAIS PROGRAMAS DE CALCULO
+      *    DO LOTE NOTURNO (MATEMATICA, FATURA) - ABRE EM EXTEND PARA
+      *    NAO TRUNCAR AS OCORRENCIAS JA GRAVADAS POR ELES.
+           OPEN EXTEND ERRLOG
+           CLOSE ERRLOG
+
+           MOVE SPACES                         TO WS-REG-JRESULT
+           STRING 'RUN-DATE: ' DELIMITED BY SIZE
+                  WS-RUN-DATE   DELIMITED BY SIZE
+                  INTO WS-REG-JRESULT
+           END-STRING
+           WRITE WS-REG-JRESULT
+
+           MOVE SPACES                         TO WS-REG-JRSUSP
+           STRING 'RUN-DATE: ' DELIMITED BY SIZE
+                  WS-RUN-DATE   DELIMITED BY SIZE
+                  INTO WS-REG-JRSUSP
+           END-STRING
+           WRITE WS-REG-JRSUSP
+
+           IF WS-FS-ITENS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR JUROS-ITENS: ' WS-FS-ITENS
+               MOVE 'S'                       TO WS-EOF
+           END-IF
+
+           IF NOT FIM-DO-ARQUIVO
+               PERFORM P100-LE-ITEM
+           END-IF
+           .
+
+      *********************************************************
+       P100-LE-ITEM.
+      *********************************************************
+
+           READ JUROS-ITENS
+               AT END
+                   MOVE 'S'                   TO WS-EOF
+           END-READ
+
+           IF NOT FIM-DO-ARQUIVO
+               ADD 1                          TO WS-QT-LIDOS
+           END-IF
+           .
+
+      *********************************************************
+      * CALCULA O MONTANTE DO PRINCIPAL ATUAL E DESVIA O REGISTRO
+      * PARA O ARQUIVO DE RESULTADOS OU, SE P500-CALC SINALIZOU
+      * ERRO, PARA O ARQUIVO DE SUSPENSOS - SEM INTERROMPER O LOTE.
+      *********************************************************
+       P200-PROCESSA.
+      *********************************************************
+
+           MOVE WS-JR-PRINCIPAL               TO WS-PRINCIPAL
+           MOVE WS-JR-TAXA                    TO WS-TAXA
+           MOVE 'N'                           TO WS-SW-ERRO
+           MOVE SPACES                        TO WS-COD-ERRO
+
+           PERFORM P500-CALC
+
+           IF REGISTRO-COM-ERRO
+               PERFORM P700-GRAVA-SUSPENSO
+           ELSE
+               PERFORM P600-GRAVA-RESULTADO
+               PERFORM P650-GRAVA-AMORTIZACAO
+           END-IF
+
+           PERFORM P100-LE-ITEM
+           .
+
+      *********************************************************
+      * MONTANTE = PRINCIPAL * (1 + TAXA) ** PERIODOS, NO MESMO
+      * ESTILO DO EXPOENTE DO EXEMPLO ORIGINAL DE DEMONSTRA-COMPUTE.
+      *********************************************************
+       P500-CALC.
+      *********************************************************
+
+           COMPUTE WS-FATOR ROUNDED =
+                   (1 + WS-TAXA) ** WS-JR-PERIODOS
+                               ON SIZE ERROR PERFORM P800-ERRO
+           END-COMPUTE
+
+           IF NOT REGISTRO-COM-ERRO
+               COMPUTE WS-MONTANTE ROUNDED = WS-PRINCIPAL * WS-FATOR
+                               ON SIZE ERROR PERFORM P800-ERRO
+               END-COMPUTE
+           END-IF
+
+           IF NOT REGISTRO-COM-ERRO
+               SUBTRACT WS-PRINCIPAL FROM WS-MONTANTE
+                               GIVING WS-JUROS-TOTAL
+           END-IF
+           .
+
+      *********************************************************
+       P600-GRAVA-RESULTADO.
+      *********************************************************
+
+           MOVE WS-PRINCIPAL                   TO WS-PRINCIPAL-ED
+           MOVE WS-MONTANTE                    TO WS-MONTANTE-ED
+           MOVE WS-JUROS-TOTAL                 TO WS-JUROS-TOTAL-ED
+
+           MOVE SPACES                        TO WS-REG-JRESULT
+           STRING 'EMPRESTIMO '  DELIMITED BY SIZE
+                  WS-JR-SEQ      DELIMITED BY SIZE
+                  ' PRINCIPAL '  DELIMITED BY SIZE
+                  WS-PRINCIPAL-ED DELIMITED BY SIZE
+                  ' MONTANTE '   DELIMITED BY SIZE
+                  WS-MONTANTE-ED DELIMITED BY SIZE
+                  ' JUROS '      DELIMITED BY SIZE
+                  WS-JUROS-TOTAL-ED DELIMITED BY SIZE
+                  INTO WS-REG-JRESULT
+           END-STRING
+
+           WRITE WS-REG-JRESULT
+
+           ADD 1                              TO WS-QT-PROCESSADOS
+           .
+
+      *********************************************************
+      * GRAVA UMA LINHA DA TABELA DE AMORTIZACAO POR PERIODO, COM
+      * O SALDO CRESCENDO A CADA PERIODO COM OS JUROS COMPOSTOS.
+      *********************************************************
+       P650-GRAVA-AMORTIZACAO.
+      *********************************************************
+
+           MOVE WS-PRINCIPAL                  TO WS-SALDO
+
+           PERFORM VARYING WS-IX-PERIODO FROM 1 BY 1
+                   UNTIL WS-IX-PERIODO > WS-JR-PERIODOS
+
+               COMPUTE WS-JUROS-PERIODO ROUNDED = WS-SALDO * WS-TAXA
+               ADD WS-JUROS-PERIODO           TO WS-SALDO
+
+               MOVE WS-SALDO                   TO WS-SALDO-ED
+
+               MOVE SPACES                    TO WS-REG-JRESULT
+               STRING '  PERIODO '  DELIMITED BY SIZE
+                      WS-IX-PERIODO DELIMITED BY SIZE
+                      ' SALDO '     DELIMITED BY SIZE
+                      WS-SALDO-ED   DELIMITED BY SIZE
+                      INTO WS-REG-JRESULT
+               END-STRING
+               WRITE WS-REG-JRESULT
+           END-PERFORM
+           .
+
+      *********************************************************
+       P700-GRAVA-SUSPENSO.
+      *********************************************************
+
+           MOVE WS-PRINCIPAL                   TO WS-PRINCIPAL-ED
+
+           MOVE SPACES                        TO WS-REG-JRSUSP
+           STRING 'EMPRESTIMO '  DELIMITED BY SIZE
+                  WS-JR-SEQ      DELIMITED BY SIZE
+                  ' PRINCIPAL '  DELIMITED BY SIZE
+                  WS-PRINCIPAL-ED DELIMITED BY SIZE
+                  ' '            DELIMITED BY SIZE
+                  WS-COD-ERRO    DELIMITED BY SIZE
+                  INTO WS-REG-JRSUSP
+           END-STRING
+
+           WRITE WS-REG-JRSUSP
+
+           ADD 1                              TO WS-QT-SUSPENSOS
+           .
+
+      *********************************************************
+       P800-ERRO.
+      *********************************************************
+
+           MOVE 'S'                           TO WS-SW-ERRO
+           MOVE 'JUR-OVERFL'                  TO WS-COD-ERRO
+
+           PERFORM P850-GRAVA-ERRLOG
+           .
+
+      *********************************************************
+      * GRAVA UMA OCORRENCIA DE ERRO NO ARQUIVO ERRLOG,
+      * COMPARTILHADO COM OS DEMAIS PROGRAMAS DE CALCULO.
+      *********************************************************
+       P850-GRAVA-ERRLOG.
+      *********************************************************
+
+           MOVE WS-PRINCIPAL                  TO WS-PRINCIPAL-ED
+
+           INITIALISE WS-REG-ERRLOG
+           MOVE 'DEMONSTRA-JUROS'             TO ERRLOG-PROGRAMA
+           MOVE 'P500-CALC'                   TO ERRLOG-PARAGRAFO
+           ACCEPT ERRLOG-DATA-HORA(1:8)       FROM DATE YYYYMMDD
+           ACCEPT ERRLOG-DATA-HORA(9:6)       FROM TIME
+           MOVE WS-COD-ERRO                   TO ERRLOG-CODIGO
+           MOVE WS-PRINCIPAL-ED                TO ERRLOG-CAMPO-1
+           MOVE WS-JR-SEQ                      TO ERRLOG-CAMPO-2
+
+           OPEN EXTEND ERRLOG
+           WRITE WS-REG-ERRLOG
+           CLOSE ERRLOG
+           .
+
+      *********************************************************
+       P999-FIM.
+      *********************************************************
+
+           CLOSE JUROS-ITENS
+           CLOSE JUROS-RESULT
+           CLOSE JUROS-SUSPENSOS
+
+           DISPLAY 'EMPRESTIMOS LIDOS......: ' WS-QT-LIDOS
+           DISPLAY 'EMPRESTIMOS PROCESSADOS: ' WS-QT-PROCESSADOS
+           DISPLAY 'EMPRESTIMOS SUSPENSOS..: ' WS-QT-SUSPENSOS
+
+           MOVE 'FIM'                          TO RUNLOG-EVENTO
+           MOVE WS-QT-PROCESSADOS              TO RUNLOG-QT-PROCESSADOS
+           PERFORM P-GRAVA-RUNLOG
+
+           STOP RUN.
+
+           COPY RUNLOGPR.
+           COPY DIAUTPR.
+
+       END PROGRAM DEMONSTRA-JUROS.
