@@ -3,6 +3,11 @@
       * Date: 25/07/2024
       * Purpose: DEMOSTRAR A INSTRUCAO MOVE
       * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 WT - VALIDAR WS-DATA PELA ROTINA COMPARTILHADA
+      *                    DE DATA (COPY/DTVALPR.CPY) ANTES DE USA-LA
+      *   08/08/2026 WT - APLICAR JANELA DE SECULO (COPY/DTSECPR.CPY)
+      *                    AO EXTRAIR UM ANO DE 2 DIGITOS DE WS-DT-AA
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEMONSTRA-MOVE.
@@ -15,6 +20,8 @@
        77 WS-CAMPO2                      PIC X(30) VALUE SPACES.
        77 WS-CAMPO3                      PIC X(30) VALUE SPACES.
 
+           COPY DTVALID.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -35,10 +42,32 @@
 
             DISPLAY 'WS-DATA..: ' WS-DATA
 
+            PERFORM P-VALIDA-DATA
+
+            IF DATA-VALIDA
+                DISPLAY 'WS-DATA E UMA DATA VALIDA'
+            ELSE
+                DISPLAY 'WS-DATA NAO E UMA DATA VALIDA'
+            END-IF
+
             MOVE WS-DATA(07:04)        TO WS-DT-AA.
 
             DISPLAY 'WS-DT-AA.: ' WS-DT-AA
 
+      ***************************************** JANELA DE SECULO
+      * NEM TODA ORIGEM TRAZ O ANO COM 4 DIGITOS. AQUI SIMULAMOS UMA
+      * ORIGEM DE 2 DIGITOS (OS 2 ULTIMOS DE WS-DT-AA) E COMPLETAMOS
+      * O SECULO PELA ROTINA COMPARTILHADA.
+            MOVE WS-DT-AA(03:02)       TO WS-DTV-ANO-2D
+
+            PERFORM P-JANELA-SECULO
+
+            DISPLAY 'ANO DE 2 DIGITOS...: ' WS-DTV-ANO-2D
+            DISPLAY 'ANO COM SECULO.....: ' WS-DTV-ANO
 
             STOP RUN.
+
+           COPY DTVALPR.
+           COPY DTSECPR.
+
        END PROGRAM DEMONSTRA-MOVE.
