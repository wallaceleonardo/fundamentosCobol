@@ -0,0 +1,334 @@
+      ******************************************************************
+      * Author: WALLACE TOLENTINO
+      * Date: 08/08/2026
+      * Purpose: CALCULAR OS ITENS DE UMA FATURA (QUANTIDADE X PRECO
+      *          UNITARIO), NO MESMO ESTILO DE LOTE E DE ARITMETICA
+      *          MONEY-SAFE DE DEMOSTRA-MATEMATICA, ACUMULANDO O
+      *          SUBTOTAL, O IMPOSTO E O TOTAL DA FATURA
+      * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 WT - AVISAR QUANDO O LOTE FOR EXECUTADO EM FIM
+      *                    DE SEMANA, VIA ACCEPT FROM DAY-OF-WEEK
+      *   08/08/2026 WT - ABRIR ERRLOG EM EXTEND (NAO OUTPUT), PARA
+      *                    NAO TRUNCAR AS OCORRENCIAS DE MATEMATICA/
+      *                    JUROS NA MESMA JANELA NOTURNA
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMONSTRA-FATURA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FATURA-ITENS        ASSIGN TO 'FATITENS'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-ITENS.
+
+           SELECT FATURA-RESULT       ASSIGN TO 'FATRESULT'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-RESULT.
+
+           SELECT FATURA-SUSPENSOS    ASSIGN TO 'FATSUSP'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-SUSPENSOS.
+
+           SELECT ERRLOG              ASSIGN TO 'ERRLOG'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-ERRLOG.
+
+           SELECT RUN-LOG             ASSIGN TO 'RUNLOG'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-RUNLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FATURA-ITENS.
+       01 WS-REG-ITEM.
+           03 WS-IT-SEQ                           PIC 9(06).
+           03 WS-IT-QTDE                          PIC S9(05)V99.
+           03 WS-IT-PRECO                         PIC S9(05)V99.
+
+       FD FATURA-RESULT.
+       01 WS-REG-FATURA                           PIC X(50).
+
+       FD FATURA-SUSPENSOS.
+       01 WS-REG-FATSUSP                          PIC X(60).
+
+       FD ERRLOG.
+           COPY ERRLOG.
+
+       FD RUN-LOG.
+           COPY RUNLOG.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-ITENS                    PIC X(02) VALUE '00'.
+       77 WS-FS-RESULT                   PIC X(02) VALUE '00'.
+       77 WS-FS-SUSPENSOS                PIC X(02) VALUE '00'.
+       77 WS-FS-ERRLOG                   PIC X(02) VALUE '00'.
+       77 WS-FS-RUNLOG                   PIC X(02) VALUE '00'.
+       77 WS-EOF                         PIC X(01) VALUE 'N'.
+           88 FIM-DO-ARQUIVO             VALUE 'S'.
+       77 WS-SW-ERRO                     PIC X(01) VALUE 'N'.
+           88 REGISTRO-COM-ERRO          VALUE 'S'.
+       77 WS-QT-LIDOS                    PIC 9(06) VALUE ZEROS.
+       77 WS-QT-PROCESSADOS              PIC 9(06) VALUE ZEROS.
+       77 WS-QT-SUSPENSOS                PIC 9(06) VALUE ZEROS.
+       77 WS-COD-ERRO                    PIC X(11) VALUE SPACES.
+
+       77 WS-QTDE             PIC S9(05)V99 COMP-3 VALUE ZEROS.
+       77 WS-PRECO            PIC S9(05)V99 COMP-3 VALUE ZEROS.
+       77 WS-TOTAL-ITEM        PIC S9(07)V99 COMP-3 VALUE ZEROS.
+       77 WS-SUBTOTAL-FATURA   PIC S9(09)V99 COMP-3 VALUE ZEROS.
+
+      *    TAXA DE IMPOSTO FIXA DE 10% SOBRE O SUBTOTAL DA FATURA.
+       77 WS-TAXA-IMPOSTO      PIC S9(01)V999 COMP-3 VALUE 0.100.
+       77 WS-VALOR-IMPOSTO     PIC S9(09)V99 COMP-3 VALUE ZEROS.
+       77 WS-TOTAL-FATURA      PIC S9(09)V99 COMP-3 VALUE ZEROS.
+
+       77 WS-QTDE-ED                     PIC -(05)9.99.
+       77 WS-TOTAL-ITEM-ED               PIC -(07)9.99.
+       77 WS-SUBTOTAL-ED                 PIC -(09)9.99.
+       77 WS-IMPOSTO-ED                  PIC -(09)9.99.
+       77 WS-TOTAL-FATURA-ED             PIC -(09)9.99.
+
+      *    DATA DE NEGOCIO DO LOTE, GRAVADA COMO CABECALHO DE
+      *    FATURA-RESULT E FATURA-SUSPENSOS.
+       77 WS-RUN-DATE                    PIC 9(08) VALUE ZEROS.
+
+           COPY DIAUTIL.
+
+       PROCEDURE DIVISION.
+      *********************************************************
+       MAIN-PROCEDURE.
+      *********************************************************
+
+           PERFORM P001-INICIO
+
+           PERFORM P200-PROCESSA UNTIL FIM-DO-ARQUIVO
+
+           PERFORM P999-FIM
+           .
+
+      *********************************************************
+       P001-INICIO.
+      *********************************************************
+
+           MOVE SPACES                         TO WS-REG-RUNLOG
+           MOVE 'DEMONSTRA-FATURA'             TO RUNLOG-PROGRAMA
+           MOVE 'INICIO'                       TO RUNLOG-EVENTO
+           MOVE ZEROS                          TO RUNLOG-QT-PROCESSADOS
+           PERFORM P-GRAVA-RUNLOG
+
+           PERFORM P-VERIFICA-DIA-UTIL
+
+           ACCEPT WS-RUN-DATE                  FROM DATE YYYYMMDD
+
+           OPEN INPUT  FATURA-ITENS
+           OPEN OUTPUT FATURA-RESULT
+           OPEN OUTPUT FATURA-SUSPENSOS
+
+      *    ERRLOG E' COMPARTILHADO COM OS DEMAIS PROGRAMAS DE CALCULO
+      *    DO LOTE NOTURNO (MATEMATICA, JUROS) - ABRE EM EXTEND PARA
+      *    NAO TRUNCAR AS OCORRENCIAS JA GRAVADAS POR ELES.
+           OPEN EXTEND ERRLOG
+           CLOSE ERRLOG
+
+           MOVE SPACES                         TO WS-REG-FATURA
+           STRING 'RUN-DATE: ' DELIMITED BY SIZE
+                  WS-RUN-DATE   DELIMITED BY SIZE
+                  INTO WS-REG-FATURA
+           END-STRING
+           WRITE WS-REG-FATURA
+
+           MOVE SPACES                         TO WS-REG-FATSUSP
+           STRING 'RUN-DATE: ' DELIMITED BY SIZE
+                  WS-RUN-DATE   DELIMITED BY SIZE
+                  INTO WS-REG-FATSUSP
+           END-STRING
+           WRITE WS-REG-FATSUSP
+
+           IF WS-FS-ITENS NOT = '00'
+               DISPLAY 'ERRO AO ABRIR FATURA-ITENS: ' WS-FS-ITENS
+               MOVE 'S'                       TO WS-EOF
+           END-IF
+
+           IF NOT FIM-DO-ARQUIVO
+               PERFORM P100-LE-ITEM
+           END-IF
+           .
+
+      *********************************************************
+       P100-LE-ITEM.
+      *********************************************************
+
+           READ FATURA-ITENS
+               AT END
+                   MOVE 'S'                   TO WS-EOF
+           END-READ
+
+           IF NOT FIM-DO-ARQUIVO
+               ADD 1                          TO WS-QT-LIDOS
+           END-IF
+           .
+
+      *********************************************************
+      * CALCULA O TOTAL DO ITEM ATUAL E DESVIA O REGISTRO PARA O
+      * ARQUIVO DE RESULTADOS OU, SE P500-CALC SINALIZOU ERRO, PARA
+      * O ARQUIVO DE SUSPENSOS - SEM INTERROMPER O LOTE.
+      *********************************************************
+       P200-PROCESSA.
+      *********************************************************
+
+           MOVE WS-IT-QTDE                    TO WS-QTDE
+           MOVE WS-IT-PRECO                   TO WS-PRECO
+           MOVE 'N'                           TO WS-SW-ERRO
+           MOVE SPACES                        TO WS-COD-ERRO
+
+           PERFORM P500-CALC
+
+           IF REGISTRO-COM-ERRO
+               PERFORM P700-GRAVA-SUSPENSO
+           ELSE
+               PERFORM P600-GRAVA-RESULTADO
+           END-IF
+
+           PERFORM P100-LE-ITEM
+           .
+
+      *********************************************************
+      * QUANTIDADE X PRECO UNITARIO = TOTAL DO ITEM, NO MESMO
+      * ESTILO ARREDONDADO/MONEY-SAFE DE DEMOSTRA-MATEMATICA.
+      *********************************************************
+       P500-CALC.
+      *********************************************************
+
+           MULTIPLY WS-QTDE           BY WS-PRECO GIVING WS-TOTAL-ITEM
+                                       ROUNDED
+                                       ON SIZE ERROR PERFORM P800-ERRO
+           END-MULTIPLY
+           .
+
+      *********************************************************
+       P600-GRAVA-RESULTADO.
+      *********************************************************
+
+           MOVE WS-QTDE                       TO WS-QTDE-ED
+           MOVE WS-TOTAL-ITEM                 TO WS-TOTAL-ITEM-ED
+
+           MOVE SPACES                        TO WS-REG-FATURA
+           STRING 'ITEM '       DELIMITED BY SIZE
+                  WS-IT-SEQ     DELIMITED BY SIZE
+                  ' QTDE '      DELIMITED BY SIZE
+                  WS-QTDE-ED    DELIMITED BY SIZE
+                  ' TOTAL '     DELIMITED BY SIZE
+                  WS-TOTAL-ITEM-ED DELIMITED BY SIZE
+                  INTO WS-REG-FATURA
+           END-STRING
+
+           WRITE WS-REG-FATURA
+
+           ADD WS-TOTAL-ITEM                  TO WS-SUBTOTAL-FATURA
+
+           ADD 1                              TO WS-QT-PROCESSADOS
+           .
+
+      *********************************************************
+       P700-GRAVA-SUSPENSO.
+      *********************************************************
+
+           MOVE WS-QTDE                        TO WS-QTDE-ED
+
+           MOVE SPACES                        TO WS-REG-FATSUSP
+           STRING 'ITEM '       DELIMITED BY SIZE
+                  WS-IT-SEQ     DELIMITED BY SIZE
+                  ' QTDE '      DELIMITED BY SIZE
+                  WS-QTDE-ED    DELIMITED BY SIZE
+                  ' '           DELIMITED BY SIZE
+                  WS-COD-ERRO   DELIMITED BY SIZE
+                  INTO WS-REG-FATSUSP
+           END-STRING
+
+           WRITE WS-REG-FATSUSP
+
+           ADD 1                              TO WS-QT-SUSPENSOS
+           .
+
+      *********************************************************
+       P800-ERRO.
+      *********************************************************
+
+           MOVE 'S'                           TO WS-SW-ERRO
+           MOVE 'FAT-OVERFL'                  TO WS-COD-ERRO
+
+           PERFORM P850-GRAVA-ERRLOG
+           .
+
+      *********************************************************
+      * GRAVA UMA OCORRENCIA DE ERRO NO ARQUIVO ERRLOG,
+      * COMPARTILHADO COM OS DEMAIS PROGRAMAS DE CALCULO.
+      *********************************************************
+       P850-GRAVA-ERRLOG.
+      *********************************************************
+
+           MOVE WS-QTDE                       TO WS-QTDE-ED
+
+           INITIALISE WS-REG-ERRLOG
+           MOVE 'DEMONSTRA-FATURA'            TO ERRLOG-PROGRAMA
+           MOVE 'P500-CALC'                   TO ERRLOG-PARAGRAFO
+           ACCEPT ERRLOG-DATA-HORA(1:8)       FROM DATE YYYYMMDD
+           ACCEPT ERRLOG-DATA-HORA(9:6)       FROM TIME
+           MOVE WS-COD-ERRO                   TO ERRLOG-CODIGO
+           MOVE WS-QTDE-ED                     TO ERRLOG-CAMPO-1
+           MOVE WS-IT-SEQ                      TO ERRLOG-CAMPO-2
+
+           OPEN EXTEND ERRLOG
+           WRITE WS-REG-ERRLOG
+           CLOSE ERRLOG
+           .
+
+      *********************************************************
+      * FECHA O LOTE, APURA O IMPOSTO E O TOTAL DA FATURA E GRAVA
+      * A LINHA DE RESUMO NO ARQUIVO DE RESULTADOS.
+      *********************************************************
+       P999-FIM.
+      *********************************************************
+
+           MULTIPLY WS-SUBTOTAL-FATURA BY WS-TAXA-IMPOSTO
+                                       GIVING WS-VALOR-IMPOSTO ROUNDED
+           ADD WS-SUBTOTAL-FATURA WS-VALOR-IMPOSTO
+                                       GIVING WS-TOTAL-FATURA
+
+           MOVE WS-SUBTOTAL-FATURA             TO WS-SUBTOTAL-ED
+           MOVE WS-VALOR-IMPOSTO               TO WS-IMPOSTO-ED
+           MOVE WS-TOTAL-FATURA                TO WS-TOTAL-FATURA-ED
+
+           MOVE SPACES                        TO WS-REG-FATURA
+           STRING 'SUBTOTAL '    DELIMITED BY SIZE
+                  WS-SUBTOTAL-ED DELIMITED BY SIZE
+                  ' IMPOSTO '    DELIMITED BY SIZE
+                  WS-IMPOSTO-ED  DELIMITED BY SIZE
+                  ' TOTAL '      DELIMITED BY SIZE
+                  WS-TOTAL-FATURA-ED DELIMITED BY SIZE
+                  INTO WS-REG-FATURA
+           END-STRING
+           WRITE WS-REG-FATURA
+
+           CLOSE FATURA-ITENS
+           CLOSE FATURA-RESULT
+           CLOSE FATURA-SUSPENSOS
+
+           DISPLAY 'ITENS LIDOS..........: ' WS-QT-LIDOS
+           DISPLAY 'ITENS PROCESSADOS....: ' WS-QT-PROCESSADOS
+           DISPLAY 'ITENS SUSPENSOS......: ' WS-QT-SUSPENSOS
+           DISPLAY 'SUBTOTAL DA FATURA...: ' WS-SUBTOTAL-ED
+           DISPLAY 'IMPOSTO..............: ' WS-IMPOSTO-ED
+           DISPLAY 'TOTAL DA FATURA......: ' WS-TOTAL-FATURA-ED
+
+           MOVE 'FIM'                          TO RUNLOG-EVENTO
+           MOVE WS-QT-PROCESSADOS              TO RUNLOG-QT-PROCESSADOS
+           PERFORM P-GRAVA-RUNLOG
+
+           STOP RUN.
+
+           COPY RUNLOGPR.
+           COPY DIAUTPR.
+
+       END PROGRAM DEMONSTRA-FATURA.
