@@ -3,17 +3,86 @@
       * Date: 25/07/2024
       * Purpose: DEMONSTAR A INSTRUÇÃO DISPLAY
       * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 WT - GRAVAR A SAIDA EM UM ARQUIVO DE IMPRESSAO
+      *                    REAL (DISPLAYPRT), EM VEZ DE SOMENTE NO
+      *                    CONSOLE
+      *   08/08/2026 WT - EXTERNALIZAR O TEXTO LITERAL DA MENSAGEM
+      *                    PARA UMA TABELA DE MENSAGENS (WS-TAB-MSG)
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEMONSTRA-DISPLAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE          ASSIGN TO 'DISPLAYPRT'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-PRINT.
+
        DATA DIVISION.
        FILE SECTION.
+       FD PRINT-FILE.
+       01 WS-REG-PRINT                            PIC X(80).
+
        WORKING-STORAGE SECTION.
+       77 WS-FS-PRINT                       PIC X(02) VALUE '00'.
        77 WS-MOSTRA                       PIC X(10) VALUE ' MENSAGEM'.
+
+      *    TABELA DE MENSAGENS EXIBIDAS POR ESTE PROGRAMA, MONTADA
+      *    POR REDEFINES SOBRE UM LITERAL, NO MESMO ESTILO DAS
+      *    DEMAIS TABELAS FIXAS DESTE SISTEMA. MSG 1 = SAUDACAO.
+       77 WS-MSG-COD                       PIC 9(02) VALUE 1.
+       01 WS-TAB-MSG-LITERAL         PIC X(30)
+                                VALUE 'Ola, fulano!                 '.
+       01 WS-TAB-MSG-GRUPO REDEFINES WS-TAB-MSG-LITERAL.
+           03 WS-TAB-MSG          OCCURS 1 TIMES PIC X(30).
+
        PROCEDURE DIVISION.
 
-            DISPLAY "Ola, fulano! " 45 WS-MOSTRA
+      *****************************************
+       MAIN-PROCEDURE.
+      *****************************************
+
+           PERFORM P001-INICIO
+
+           PERFORM P500-IMPRIME
+
+           PERFORM P999-FIM
+           .
+
+      *****************************************
+       P001-INICIO.
+      *****************************************
+
+           OPEN OUTPUT PRINT-FILE
+           .
+
+      *****************************************
+      * GRAVA A MESMA SAIDA DO DEMO ORIGINAL (ANTES SO EXIBIDA NO
+      * CONSOLE VIA DISPLAY) NO ARQUIVO DE IMPRESSAO DISPLAYPRT.
+      *****************************************
+       P500-IMPRIME.
+      *****************************************
+
+           DISPLAY WS-TAB-MSG(WS-MSG-COD) ' ' 45 WS-MOSTRA
+
+           MOVE SPACES                        TO WS-REG-PRINT
+           STRING WS-TAB-MSG(WS-MSG-COD) DELIMITED BY '  '
+                  ' '               DELIMITED BY SIZE
+                  45                DELIMITED BY SIZE
+                  WS-MOSTRA         DELIMITED BY SIZE
+                  INTO WS-REG-PRINT
+           END-STRING
+
+           WRITE WS-REG-PRINT
+           .
+
+      *****************************************
+       P999-FIM.
+      *****************************************
+
+           CLOSE PRINT-FILE
 
-            STOP RUN.
+           STOP RUN.
 
        END PROGRAM DEMONSTRA-DISPLAY.
