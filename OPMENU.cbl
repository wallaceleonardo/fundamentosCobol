@@ -0,0 +1,165 @@
+      ******************************************************************
+      * Author: WALLACE TOLENTINO
+      * Date: 08/08/2026
+      * Purpose: MENU DE OPERACOES DO OPERADOR, LISTANDO OS JOBS DE
+      *          LOTE DO SISTEMA (CORR, COMPUTE, MATEMATICA, ETC.) E
+      *          CHAMANDO O PROGRAMA ESCOLHIDO VIA CALL DINAMICO SOBRE
+      *          O NOME GRAVADO NA TABELA WS-TAB-JOBS
+      * Tectonics: cobc
+      * Modification History:
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMONSTRA-OPMENU.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-LOG             ASSIGN TO 'RUNLOG'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-RUNLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RUN-LOG.
+           COPY RUNLOG.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-RUNLOG                       PIC X(02) VALUE '00'.
+       77 WS-OPCAO                           PIC 9(02) VALUE ZEROS.
+       77 WS-IX-JOB                          PIC 9(02) VALUE ZEROS.
+
+      *    CADA JOB DE LOTE JA CONVERTIDO PARA ESTE SISTEMA, COM O
+      *    PROGRAM-ID USADO NO CALL DINAMICO E UMA DESCRICAO PARA O
+      *    OPERADOR.
+       77 WS-QT-JOBS                         PIC 9(02) VALUE 9.
+       01 WS-TAB-JOBS.
+           03 WS-TAB-JOBS-ITEM         OCCURS 9 TIMES.
+               05 WS-JOB-PROGRAMA             PIC X(20).
+               05 WS-JOB-DESCRICAO            PIC X(40).
+
+       PROCEDURE DIVISION.
+      *****************************************
+       MAIN-PROCEDURE.
+      *****************************************
+
+           PERFORM P001-INICIO
+
+           PERFORM P200-EXIBE-MENU
+
+           ACCEPT WS-OPCAO
+
+           PERFORM P500-EXECUTA-OPCAO
+
+           PERFORM P999-FIM
+           .
+
+      *****************************************
+       P001-INICIO.
+      *****************************************
+
+           MOVE 'DEMONSTRA-CORR'           TO WS-JOB-PROGRAMA(1)
+           MOVE 'CONVERSAO DE CLIENTES PARA WS-LAYOUT-2 (CORR)'
+                                            TO WS-JOB-DESCRICAO(1)
+
+           MOVE 'DEMONSTRA-COMPUTE'        TO WS-JOB-PROGRAMA(2)
+           MOVE 'MOTOR DE CALCULO EM LOTE (COMPUTE)'
+                                            TO WS-JOB-DESCRICAO(2)
+
+           MOVE 'DEMOSTRA-MATEMATICA'      TO WS-JOB-PROGRAMA(3)
+           MOVE 'MATEMATICA ALTERNATIVA EM LOTE (MATEMATICA)'
+                                            TO WS-JOB-DESCRICAO(3)
+
+           MOVE 'DEMONSTRA-CSVIMPORT'      TO WS-JOB-PROGRAMA(4)
+           MOVE 'IMPORTACAO DE CLIENTES VIA CSV (CSVIMPORT)'
+                                            TO WS-JOB-DESCRICAO(4)
+
+           MOVE 'DEMONSTRA-FATURA'         TO WS-JOB-PROGRAMA(5)
+           MOVE 'CALCULO DE ITENS DE FATURA (FATURA)'
+                                            TO WS-JOB-DESCRICAO(5)
+
+           MOVE 'DEMONSTRA-JUROS'          TO WS-JOB-PROGRAMA(6)
+           MOVE 'JUROS COMPOSTOS E AMORTIZACAO (JUROS)'
+                                            TO WS-JOB-DESCRICAO(6)
+
+           MOVE 'DEMONSTRA-CLIDEDUP'       TO WS-JOB-PROGRAMA(7)
+           MOVE 'VARREDURA DE CLIENTES DUPLICADOS (CLIDEDUP)'
+                                            TO WS-JOB-DESCRICAO(7)
+
+           MOVE 'DEMONSTRA-ERRDIGST'       TO WS-JOB-PROGRAMA(8)
+           MOVE 'DIGEST DE EXCECOES DO FIM DE LOTE (ERRDIGST)'
+                                            TO WS-JOB-DESCRICAO(8)
+
+           MOVE 'DEMONSTRA-RECAUDIT'       TO WS-JOB-PROGRAMA(9)
+           MOVE 'AUDITORIA DE TAMANHO DE LAYOUTS (RECAUDIT)'
+                                            TO WS-JOB-DESCRICAO(9)
+
+           MOVE SPACES                         TO WS-REG-RUNLOG
+           MOVE 'DEMONSTRA-OPMENU'             TO RUNLOG-PROGRAMA
+           MOVE 'INICIO'                       TO RUNLOG-EVENTO
+           MOVE ZEROS                          TO RUNLOG-QT-PROCESSADOS
+           PERFORM P-GRAVA-RUNLOG
+           .
+
+      *****************************************
+      * EXIBE A LISTA DE JOBS DISPONIVEIS, NUMERADOS NA ORDEM DA
+      * TABELA WS-TAB-JOBS, MAIS A OPCAO DE ENCERRAR SEM EXECUTAR
+      * NENHUM JOB.
+      *****************************************
+       P200-EXIBE-MENU.
+      *****************************************
+
+           DISPLAY ' '
+           DISPLAY 'SISTEMA DE OPERACOES - JOBS DISPONIVEIS'
+           DISPLAY '----------------------------------------'
+
+           PERFORM VARYING WS-IX-JOB FROM 1 BY 1
+                   UNTIL WS-IX-JOB > WS-QT-JOBS
+               DISPLAY WS-IX-JOB ' - ' WS-JOB-DESCRICAO(WS-IX-JOB)
+           END-PERFORM
+
+           DISPLAY '00 - ENCERRAR SEM EXECUTAR NENHUM JOB'
+           DISPLAY 'INFORME A OPCAO DESEJADA: '
+           .
+
+      *****************************************
+      * CHAMA O PROGRAMA DO JOB ESCOLHIDO VIA CALL DINAMICO SOBRE O
+      * NOME GRAVADO EM WS-JOB-PROGRAMA. COMO CADA JOB ENCERRA COM O
+      * SEU PROPRIO STOP RUN, A EXECUCAO DO MENU TERMINA JUNTO COM O
+      * JOB CHAMADO - POR ISSO UMA UNICA OPCAO E PROCESSADA POR
+      * EXECUCAO DESTE MENU.
+      *****************************************
+       P500-EXECUTA-OPCAO.
+      *****************************************
+
+           IF WS-OPCAO = ZEROS
+               DISPLAY 'ENCERRADO SEM EXECUTAR NENHUM JOB.'
+           ELSE
+               IF WS-OPCAO > ZEROS AND WS-OPCAO NOT > WS-QT-JOBS
+                   DISPLAY 'EXECUTANDO: '
+                           WS-JOB-DESCRICAO(WS-OPCAO)
+
+                   MOVE SPACES                 TO WS-REG-RUNLOG
+                   MOVE 'DEMONSTRA-OPMENU'     TO RUNLOG-PROGRAMA
+                   MOVE 'JOB-SELECIONADO'      TO RUNLOG-EVENTO
+                   MOVE WS-OPCAO                TO RUNLOG-QT-PROCESSADOS
+                   PERFORM P-GRAVA-RUNLOG
+
+                   CALL WS-JOB-PROGRAMA(WS-OPCAO)
+               ELSE
+                   DISPLAY 'OPCAO INVALIDA.'
+               END-IF
+           END-IF
+           .
+
+      *****************************************
+       P999-FIM.
+      *****************************************
+
+           MOVE 'FIM'                          TO RUNLOG-EVENTO
+           MOVE ZEROS                          TO RUNLOG-QT-PROCESSADOS
+           PERFORM P-GRAVA-RUNLOG
+
+           STOP RUN.
+
+           COPY RUNLOGPR.
+
+       END PROGRAM DEMONSTRA-OPMENU.
