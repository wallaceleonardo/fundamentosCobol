@@ -3,47 +3,598 @@
       * Date: 26/07/2024
       * Purpose: DEMONSTRAR A INSTRUCAO CORR
       * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 WT - LER WS-LAYOUT-1 DE UM ARQUIVO INDEXADO
+      *                    CLIENTE-MASTER EM VEZ DE LITERAIS, E
+      *                    CONVERTER TODOS OS CLIENTES PARA WS-LAYOUT-2
+      *   08/08/2026 WT - EMITIR RELATORIO DE CORRESPONDENCIA DE CAMPOS
+      *                    DO MOVE CORR, SINALIZANDO OS CAMPOS QUE NAO
+      *                    TEM PAR DE NOME E SAO PERDIDOS NA CONVERSAO
+      *   08/08/2026 WT - VALIDAR WS-EMAIL/WS-TELEFONE/WS-ESTADO ANTES
+      *                    DE CONVERTER, GRAVANDO OS REGISTROS COM
+      *                    ERRO NO ARQUIVO EXCECAO-CORR
+      *   08/08/2026 WT - MOVER WS-LAYOUT-1/WS-LAYOUT-2 PARA COPYS
+      *                    COMPARTILHADOS (COPY/LAYOUT1.CPY E
+      *                    COPY/LAYOUT2.CPY)
+      *   08/08/2026 WT - EMITIR UM RELATORIO DE QUALIDADE DE DADOS,
+      *                    VARRENDO O CLIENTE-MASTER ANTES DA CARGA
+      *                    PRINCIPAL, COM OS TOTAIS POR MOTIVO DE
+      *                    REJEICAO
+      *   08/08/2026 WT - USAR O GERADOR COMPARTILHADO DE CABECALHO
+      *                    (COPY/RPTHDPR.CPY) NO RELATORIO DE
+      *                    QUALIDADE DE DADOS
+      *   08/08/2026 WT - CARIMBAR O INICIO E O FIM DA EXECUCAO NO
+      *                    ARQUIVO RUNLOG, COMPARTILHADO COM OS
+      *                    DEMAIS PROGRAMAS DE LOTE
+      *   08/08/2026 WT - GRAVAR A DATA DE NEGOCIO DO LOTE COMO
+      *                    PRIMEIRA LINHA DE XREF-REPORT E
+      *                    EXCECAO-CORR, VIA ACCEPT FROM DATE
+      *   08/08/2026 WT - GERAR UM EXTRATO NOTURNO DE WS-LAYOUT-2
+      *                    (CRM-EXTRACT) COM CADA CLIENTE CONVERTIDO,
+      *                    PARA ALIMENTAR O FEED DO CRM
+      *   08/08/2026 WT - AVISAR QUANDO O LOTE FOR EXECUTADO EM FIM
+      *                    DE SEMANA, VIA ACCEPT FROM DAY-OF-WEEK
+      *   08/08/2026 WT - ACRESCENTAR CHECKPOINT/RESTART A CARGA
+      *                    PRINCIPAL, CHAVEADO POR NUM-CLIENTE E
+      *                    GRAVADO EM CORRCKPT
+      *   08/08/2026 WT - ZERAR O CHECKPOINT AO FIM DE UMA EXECUCAO
+      *                    NORMAL (P037-LIMPA-CHECKPOINT), PARA QUE
+      *                    CORRCKPT SO FIQUE POPULADO QUANDO O LOTE
+      *                    FOR REALMENTE INTERROMPIDO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEMONSTRA-CORR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER      ASSIGN TO 'CLIMAST'
+                                       ORGANIZATION INDEXED
+                                       ACCESS MODE DYNAMIC
+                                       RECORD KEY WS-NUM-CLIENTE
+                                       FILE STATUS WS-FS-CLIMAST.
+
+           SELECT XREF-REPORT         ASSIGN TO 'CORRXREF'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-XREF.
+
+           SELECT EXCECAO-CORR        ASSIGN TO 'CORREXC'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-EXCECAO.
+
+           SELECT DQ-SCAN-REPORT      ASSIGN TO 'CORRDQ'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-DQSCAN.
+
+           SELECT RUN-LOG             ASSIGN TO 'RUNLOG'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-RUNLOG.
+
+           SELECT CRM-EXTRACT         ASSIGN TO 'CRMFEED'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-CRMFEED.
+
+           SELECT CORR-CHECKPOINT     ASSIGN TO 'CORRCKPT'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-CKPT.
+
        DATA DIVISION.
        FILE SECTION.
+       FD CLIENTE-MASTER.
+           COPY LAYOUT1.
+
+       FD XREF-REPORT.
+       01 WS-REG-XREF                            PIC X(60).
+
+       FD EXCECAO-CORR.
+       01 WS-REG-EXCECAO                         PIC X(80).
+
+       FD DQ-SCAN-REPORT.
+       01 WS-REG-DQSCAN                          PIC X(80).
+
+       FD RUN-LOG.
+           COPY RUNLOG.
+
+      *    EXTRATO NOTURNO DE WS-LAYOUT-2, UM REGISTRO POR CLIENTE
+      *    CONVERTIDO, NO MESMO LAYOUT FIXO, PARA O FEED DO CRM.
+       FD CRM-EXTRACT.
+       01 WS-REG-CRMFEED                         PIC X(128).
+
+      *    CHECKPOINT DA CONVERSAO, CHAVEADO PELO NUM-CLIENTE DO
+      *    ULTIMO REGISTRO PROCESSADO (CONVERTIDO OU REJEITADO), PARA
+      *    PERMITIR RETOMAR O LOTE A PARTIR DO PROXIMO CLIENTE CASO
+      *    ELE SEJA INTERROMPIDO.
+       FD CORR-CHECKPOINT.
+       01 WS-REG-CHECKPOINT.
+           03 CKPT-ULTIMO-CLIENTE                 PIC 9(06).
+
        WORKING-STORAGE SECTION.
-       01 WS-LAYOUT-1.
-           03 WS-NOME                            PIC X(30).
-           03 WS-ENDERECO                        PIC X(20).
-           03 WS-TELEFONE                        PIC X(20).
-           03 WS-EMAIL                           PIC X(20).
-           03 WS-CIDADE                          PIC X(30).
-           03 WS-ESTADO                          PIC X(30).
-
-       01 WS-LAYOUT-2.
-           03 WS-NOME                            PIC X(30).
-           03 WS-ENDERECO                        PIC X(20).
-           03 WS-EMAIL                           PIC X(20).
-           03 WS-UF                              PIC X(02).
-           03 WS-CIDADE                          PIC X(30).
-           03 WS-TEL                             PIC X(20).
+       77 WS-FS-CLIMAST                      PIC X(02) VALUE '00'.
+       77 WS-FS-XREF                         PIC X(02) VALUE '00'.
+       77 WS-FS-EXCECAO                      PIC X(02) VALUE '00'.
+       77 WS-FS-DQSCAN                       PIC X(02) VALUE '00'.
+       77 WS-FS-RUNLOG                       PIC X(02) VALUE '00'.
+       77 WS-FS-CRMFEED                      PIC X(02) VALUE '00'.
+       77 WS-QT-CRMFEED                      PIC 9(06) VALUE ZEROS.
+       77 WS-FS-CKPT                         PIC X(02) VALUE '00'.
+       77 WS-ULTIMO-CLIENTE-OK               PIC 9(06) VALUE ZEROS.
+       77 WS-EOF                             PIC X(01) VALUE 'N'.
+           88 FIM-DO-ARQUIVO                 VALUE 'S'.
+       77 WS-EOF-SCAN                        PIC X(01) VALUE 'N'.
+           88 FIM-DO-SCAN                     VALUE 'S'.
+       77 WS-QT-LIDOS                        PIC 9(06) VALUE ZEROS.
+       77 WS-QT-CONVERTIDOS                  PIC 9(06) VALUE ZEROS.
+       77 WS-QT-REJEITADOS                   PIC 9(06) VALUE ZEROS.
+       77 WS-QT-DQ-LIDOS                     PIC 9(06) VALUE ZEROS.
+       77 WS-QT-DQ-EMAIL                     PIC 9(06) VALUE ZEROS.
+       77 WS-QT-DQ-TEL                       PIC 9(06) VALUE ZEROS.
+       77 WS-QT-DQ-UF                        PIC 9(06) VALUE ZEROS.
 
+       77 WS-REG-VALIDO                      PIC X(01) VALUE 'S'.
+           88 REGISTRO-VALIDO                VALUE 'S'.
+       77 WS-MOTIVO-REJEICAO                 PIC X(40) VALUE SPACES.
+       77 WS-IX-ARROBA                       PIC 9(02) VALUE ZEROS.
+       77 WS-QT-DIGITOS-TEL                  PIC 9(02) VALUE ZEROS.
+       77 WS-IX-TEL                          PIC 9(02) VALUE ZEROS.
+       77 WS-IX-UF                           PIC 9(02) VALUE ZEROS.
+       77 WS-ACHOU-UF                        PIC X(01) VALUE 'N'.
+           88 REGISTRO-ACHOU-UF              VALUE 'S' FALSE 'N'.
+
+      *    UF CANDIDATA A WS-UF OF WS-LAYOUT-2, EXTRAIDA DE WS-ESTADO
+      *    OF WS-LAYOUT-1 (O UNICO CAMPO DE ESTADO DO CLIENTE-MASTER)
+      *    E VALIDADA EM P040-VALIDA. E' O MESMO VALOR GRAVADO EM
+      *    WS-UF POR P500-CONVERTE, PARA QUE O CAMPO VALIDADO SEJA O
+      *    MESMO QUE CHEGA A WS-LAYOUT-2.
+       77 WS-UF-CANDIDATA                    PIC X(02) VALUE SPACES.
+
+      *    DATA DE NEGOCIO DO LOTE, GRAVADA COMO CABECALHO DE
+      *    XREF-REPORT E EXCECAO-CORR.
+       77 WS-RUN-DATE                        PIC 9(08) VALUE ZEROS.
+
+       01 WS-TAB-UF-LITERAL                  PIC X(54) VALUE
+           'ACALAPAMBACEDFESGOMAMTMSMGPAPBPRPEPIRJRNRSRORRSCSPSETO'.
+       01 WS-TAB-UF-GRUPO REDEFINES WS-TAB-UF-LITERAL.
+           03 WS-TAB-UF               OCCURS 27 TIMES PIC X(02).
+
+           COPY LAYOUT2.
+           COPY RPTHDR.
+           COPY DIAUTIL.
 
        PROCEDURE DIVISION.
+      *****************************************
+       MAIN-PROCEDURE.
+      *****************************************
+
+           PERFORM P001-INICIO
+
+           PERFORM P200-PROCESSA UNTIL FIM-DO-ARQUIVO
+
+           PERFORM P999-FIM
+           .
+
+      *****************************************
+       P001-INICIO.
+      *****************************************
+
+           MOVE SPACES                         TO WS-REG-RUNLOG
+           MOVE 'DEMONSTRA-CORR'               TO RUNLOG-PROGRAMA
+           MOVE 'INICIO'                       TO RUNLOG-EVENTO
+           MOVE ZEROS                          TO RUNLOG-QT-PROCESSADOS
+           PERFORM P-GRAVA-RUNLOG
+
+           PERFORM P-VERIFICA-DIA-UTIL
+
+           OPEN INPUT CLIENTE-MASTER
+
+           IF WS-FS-CLIMAST NOT = '00'
+               DISPLAY 'ERRO AO ABRIR CLIENTE-MASTER: ' WS-FS-CLIMAST
+               MOVE 'S'                       TO WS-EOF
+           END-IF
+
+           ACCEPT WS-RUN-DATE                  FROM DATE YYYYMMDD
+
+      *    O CHECKPOINT E' LIDO ANTES DE ABRIR CRM-EXTRACT E
+      *    EXCECAO-CORR, PARA SABER SE ESTA E' UMA RETOMADA E, NESSE
+      *    CASO, ABRIR OS DOIS EM EXTEND - CASO CONTRARIO, OS
+      *    REGISTROS JA GRAVADOS NA EXECUCAO INTERROMPIDA SERIAM
+      *    PERDIDOS PELO OPEN OUTPUT, MESMO COM OS CLIENTES JA
+      *    PROCESSADOS SENDO SALTADOS PELO START ABAIXO.
+           PERFORM P030-LE-CHECKPOINT
+
+           OPEN OUTPUT XREF-REPORT
+           OPEN OUTPUT DQ-SCAN-REPORT
+
+           IF WS-ULTIMO-CLIENTE-OK > ZEROS
+               OPEN EXTEND EXCECAO-CORR
+               OPEN EXTEND CRM-EXTRACT
+           ELSE
+               OPEN OUTPUT EXCECAO-CORR
+               OPEN OUTPUT CRM-EXTRACT
+           END-IF
+
+           MOVE SPACES                         TO WS-REG-XREF
+           STRING 'RUN-DATE: ' DELIMITED BY SIZE
+                  WS-RUN-DATE   DELIMITED BY SIZE
+                  INTO WS-REG-XREF
+           END-STRING
+           WRITE WS-REG-XREF
+
+           MOVE SPACES                         TO WS-REG-EXCECAO
+           IF WS-ULTIMO-CLIENTE-OK > ZEROS
+               STRING 'RUN-DATE (RETOMADA): ' DELIMITED BY SIZE
+                      WS-RUN-DATE              DELIMITED BY SIZE
+                      INTO WS-REG-EXCECAO
+               END-STRING
+           ELSE
+               STRING 'RUN-DATE: ' DELIMITED BY SIZE
+                      WS-RUN-DATE   DELIMITED BY SIZE
+                      INTO WS-REG-EXCECAO
+               END-STRING
+           END-IF
+           WRITE WS-REG-EXCECAO
+
+           IF NOT FIM-DO-ARQUIVO
+               PERFORM P010-SCAN-QUALIDADE
+           END-IF
+
+           CLOSE DQ-SCAN-REPORT
+
+           PERFORM P020-GRAVA-XREF
+
+           IF WS-ULTIMO-CLIENTE-OK > ZEROS AND NOT FIM-DO-ARQUIVO
+               MOVE WS-ULTIMO-CLIENTE-OK
+                   TO WS-NUM-CLIENTE OF WS-LAYOUT-1
+               START CLIENTE-MASTER
+                   KEY IS GREATER THAN WS-NUM-CLIENTE OF WS-LAYOUT-1
+                   INVALID KEY
+                       MOVE 'S'             TO WS-EOF
+               END-START
+               DISPLAY 'RETOMANDO APOS O CLIENTE: '
+                       WS-ULTIMO-CLIENTE-OK
+           END-IF
+
+           IF NOT FIM-DO-ARQUIVO
+               PERFORM P100-LE-CLIENTE
+           END-IF
+           .
+
+      *****************************************
+      * VARRE O CLIENTE-MASTER DO INICIO AO FIM, ANTES DA CARGA
+      * PRINCIPAL, TALLYEANDO OS MOTIVOS DE REJEICAO DE P040-VALIDA
+      * E GRAVANDO UM RESUMO NO RELATORIO DE QUALIDADE DE DADOS.
+      * AO TERMINAR, REABRE CLIENTE-MASTER PARA QUE A CARGA
+      * PRINCIPAL COMECE DO PRIMEIRO REGISTRO.
+      *****************************************
+       P010-SCAN-QUALIDADE.
+      *****************************************
+
+           MOVE 'N'                           TO WS-EOF-SCAN
+
+           PERFORM P015-LE-SCAN
+
+           PERFORM UNTIL FIM-DO-SCAN
+               ADD 1                          TO WS-QT-DQ-LIDOS
+
+               PERFORM P040-VALIDA
+
+               IF NOT REGISTRO-VALIDO
+                   IF WS-MOTIVO-REJEICAO = 'EMAIL SEM @'
+                       ADD 1                  TO WS-QT-DQ-EMAIL
+                   END-IF
+                   IF WS-MOTIVO-REJEICAO = 'TELEFONE INVALIDO'
+                       ADD 1                  TO WS-QT-DQ-TEL
+                   END-IF
+                   IF WS-MOTIVO-REJEICAO = 'UF INVALIDA'
+                       ADD 1                  TO WS-QT-DQ-UF
+                   END-IF
+               END-IF
+
+               PERFORM P015-LE-SCAN
+           END-PERFORM
+
+           MOVE 'QUALIDADE DE DADOS - CLIENTE-MASTER'
+                                               TO RPTHDR-TITULO
+           MOVE 1                             TO RPTHDR-PAGINA
+
+           PERFORM P-MONTA-CABECALHO
+
+           MOVE RPTHDR-LINHA                  TO WS-REG-DQSCAN
+           WRITE WS-REG-DQSCAN
+
+           MOVE SPACES                        TO WS-REG-DQSCAN
+           STRING 'CLIENTES LIDOS......: ' DELIMITED BY SIZE
+                  WS-QT-DQ-LIDOS             DELIMITED BY SIZE
+                  INTO WS-REG-DQSCAN
+           END-STRING
+           WRITE WS-REG-DQSCAN
+
+           MOVE SPACES                        TO WS-REG-DQSCAN
+           STRING 'EMAIL SEM @.........: ' DELIMITED BY SIZE
+                  WS-QT-DQ-EMAIL             DELIMITED BY SIZE
+                  INTO WS-REG-DQSCAN
+           END-STRING
+           WRITE WS-REG-DQSCAN
+
+           MOVE SPACES                        TO WS-REG-DQSCAN
+           STRING 'TELEFONE INVALIDO...: ' DELIMITED BY SIZE
+                  WS-QT-DQ-TEL               DELIMITED BY SIZE
+                  INTO WS-REG-DQSCAN
+           END-STRING
+           WRITE WS-REG-DQSCAN
+
+           MOVE SPACES                        TO WS-REG-DQSCAN
+           STRING 'UF INVALIDA.........: ' DELIMITED BY SIZE
+                  WS-QT-DQ-UF                DELIMITED BY SIZE
+                  INTO WS-REG-DQSCAN
+           END-STRING
+           WRITE WS-REG-DQSCAN
+
+           CLOSE CLIENTE-MASTER
+           OPEN INPUT CLIENTE-MASTER
+           MOVE 'N'                           TO WS-EOF
+           .
+
+      *****************************************
+       P015-LE-SCAN.
+      *****************************************
+
+           READ CLIENTE-MASTER NEXT RECORD
+               AT END
+                   MOVE 'S'                   TO WS-EOF-SCAN
+           END-READ
+           .
+
+      *****************************************
+      * LISTA OS CAMPOS DE WS-LAYOUT-1 QUE TEM PAR DE NOME EM
+      * WS-LAYOUT-2 (E SAO MOVIDOS PELO MOVE CORR) E OS QUE NAO
+      * TEM PAR E SAO PERDIDOS SILENCIOSAMENTE NA CONVERSAO.
+      *****************************************
+       P020-GRAVA-XREF.
+      *****************************************
+
+           MOVE 'CAMPO WS-LAYOUT-1   CAMPO WS-LAYOUT-2   SITUACAO'
+                                               TO WS-REG-XREF
+           WRITE WS-REG-XREF
+
+           MOVE 'WS-NUM-CLIENTE      WS-NUM-CLIENTE      CORRESPONDE'
+                                               TO WS-REG-XREF
+           WRITE WS-REG-XREF
+
+           MOVE 'WS-NOME             WS-NOME             CORRESPONDE'
+                                               TO WS-REG-XREF
+           WRITE WS-REG-XREF
+
+           MOVE 'WS-ENDERECO         WS-ENDERECO         CORRESPONDE'
+                                               TO WS-REG-XREF
+           WRITE WS-REG-XREF
+
+           MOVE 'WS-TELEFONE         *NENHUM*            PERDIDO'
+                                               TO WS-REG-XREF
+           WRITE WS-REG-XREF
+
+           MOVE 'WS-EMAIL            WS-EMAIL            CORRESPONDE'
+                                               TO WS-REG-XREF
+           WRITE WS-REG-XREF
+
+           MOVE 'WS-CIDADE           WS-CIDADE           CORRESPONDE'
+                                               TO WS-REG-XREF
+           WRITE WS-REG-XREF
+
+           MOVE 'WS-ESTADO           *NENHUM*            PERDIDO'
+                                               TO WS-REG-XREF
+           WRITE WS-REG-XREF
+
+           MOVE '*NENHUM*            WS-UF               P500 PREENCHE'
+                                               TO WS-REG-XREF
+           WRITE WS-REG-XREF
+
+           MOVE '*NENHUM*            WS-TEL              NAO PREENCH'
+                                               TO WS-REG-XREF
+           WRITE WS-REG-XREF
+           .
+
+      *****************************************
+      * LE O CHECKPOINT DA EXECUCAO ANTERIOR, SE HOUVER, PARA SABER A
+      * PARTIR DE QUAL CLIENTE O LOTE DEVE SER RETOMADO.
+      *****************************************
+       P030-LE-CHECKPOINT.
+      *****************************************
+
+           MOVE ZEROS                      TO WS-ULTIMO-CLIENTE-OK
+
+           OPEN INPUT CORR-CHECKPOINT
+
+           IF WS-FS-CKPT = '00'
+               READ CORR-CHECKPOINT
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-FS-CKPT = '00'
+                   MOVE CKPT-ULTIMO-CLIENTE  TO WS-ULTIMO-CLIENTE-OK
+               END-IF
+               CLOSE CORR-CHECKPOINT
+           END-IF
+           .
+
+      *****************************************
+      * GRAVA EM CORRCKPT O NUM-CLIENTE DO ULTIMO REGISTRO PROCESSADO
+      * (CONVERTIDO OU REJEITADO), PARA PERMITIR RETOMAR O LOTE A
+      * PARTIR DO PROXIMO CLIENTE CASO ELE SEJA INTERROMPIDO.
+      *****************************************
+       P035-GRAVA-CHECKPOINT.
+      *****************************************
+
+           MOVE WS-NUM-CLIENTE OF WS-LAYOUT-1 TO CKPT-ULTIMO-CLIENTE
+
+           OPEN OUTPUT CORR-CHECKPOINT
+           WRITE WS-REG-CHECKPOINT
+           CLOSE CORR-CHECKPOINT
+           .
+
+      *****************************************
+      * ZERA O CHECKPOINT AO FINAL DE UMA EXECUCAO NORMAL (QUE CHEGOU
+      * A P999-FIM), PARA QUE A PROXIMA EXECUCAO COMECE DO PRIMEIRO
+      * CLIENTE EM VEZ DE TRATAR O LOTE ANTERIOR, JA CONCLUIDO, COMO
+      * UMA RETOMADA. SE O PROGRAMA FOR INTERROMPIDO ANTES DE CHEGAR
+      * AQUI, O CHECKPOINT GRAVADO POR P035-GRAVA-CHECKPOINT PERMANECE
+      * INTACTO E A PROXIMA EXECUCAO RETOMA NORMALMENTE.
+      *****************************************
+       P037-LIMPA-CHECKPOINT.
+      *****************************************
+
+           MOVE ZEROS                      TO CKPT-ULTIMO-CLIENTE
+
+           OPEN OUTPUT CORR-CHECKPOINT
+           WRITE WS-REG-CHECKPOINT
+           CLOSE CORR-CHECKPOINT
+           .
+
+      *****************************************
+       P100-LE-CLIENTE.
+      *****************************************
+
+           READ CLIENTE-MASTER NEXT RECORD
+               AT END
+                   MOVE 'S'                   TO WS-EOF
+           END-READ
+
+           IF NOT FIM-DO-ARQUIVO
+               ADD 1                          TO WS-QT-LIDOS
+           END-IF
+           .
+
+      *****************************************
+      * VALIDA O REGISTRO LIDO E OU CONVERTE OU REJEITA, DEPOIS
+      * AVANCA PARA O PROXIMO CLIENTE.
+      *****************************************
+       P200-PROCESSA.
+      *****************************************
+
+           PERFORM P040-VALIDA
+
+           IF REGISTRO-VALIDO
+               PERFORM P500-CONVERTE
+           ELSE
+               PERFORM P045-GRAVA-EXCECAO
+           END-IF
+
+           PERFORM P035-GRAVA-CHECKPOINT
+
+           PERFORM P100-LE-CLIENTE
+           .
+
+      *****************************************
+      * REJEITA EMAIL SEM "@", TELEFONE SEM UM NUMERO MINIMO DE
+      * DIGITOS E ESTADO QUE NAO SEJA UMA DAS 27 UF VALIDAS.
+      *****************************************
+       P040-VALIDA.
+      *****************************************
+
+           MOVE 'S'                           TO WS-REG-VALIDO
+           MOVE SPACES                        TO WS-MOTIVO-REJEICAO
+
+           INSPECT WS-EMAIL OF WS-LAYOUT-1 TALLYING WS-IX-ARROBA
+                   FOR ALL '@'
+
+           IF WS-IX-ARROBA = ZEROS
+               MOVE 'N'                       TO WS-REG-VALIDO
+               MOVE 'EMAIL SEM @'              TO WS-MOTIVO-REJEICAO
+           END-IF
+
+           MOVE ZEROS                         TO WS-QT-DIGITOS-TEL
+           PERFORM VARYING WS-IX-TEL FROM 1 BY 1
+                   UNTIL WS-IX-TEL > 20
+               IF WS-TELEFONE OF WS-LAYOUT-1(WS-IX-TEL:1) IS NUMERIC
+                   ADD 1                      TO WS-QT-DIGITOS-TEL
+               END-IF
+           END-PERFORM
+
+           IF WS-QT-DIGITOS-TEL < 8
+               MOVE 'N'                       TO WS-REG-VALIDO
+               MOVE 'TELEFONE INVALIDO'       TO WS-MOTIVO-REJEICAO
+           END-IF
+
+           MOVE WS-ESTADO OF WS-LAYOUT-1(1:2) TO WS-UF-CANDIDATA
+
+           SET REGISTRO-ACHOU-UF              TO FALSE
+           PERFORM VARYING WS-IX-UF FROM 1 BY 1
+                   UNTIL WS-IX-UF > 27
+               IF WS-UF-CANDIDATA = WS-TAB-UF(WS-IX-UF)
+                   SET REGISTRO-ACHOU-UF      TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF NOT REGISTRO-ACHOU-UF
+               MOVE 'N'                       TO WS-REG-VALIDO
+               MOVE 'UF INVALIDA'             TO WS-MOTIVO-REJEICAO
+           END-IF
+           .
+
+      *****************************************
+       P045-GRAVA-EXCECAO.
+      *****************************************
+
+           ADD 1                              TO WS-QT-REJEITADOS
+
+           STRING WS-NUM-CLIENTE OF WS-LAYOUT-1   DELIMITED BY SIZE
+                  ' '                              DELIMITED BY SIZE
+                  WS-NOME OF WS-LAYOUT-1          DELIMITED BY SIZE
+                  ' - '                            DELIMITED BY SIZE
+                  WS-MOTIVO-REJEICAO              DELIMITED BY SIZE
+                  INTO WS-REG-EXCECAO
+           END-STRING
+
+           WRITE WS-REG-EXCECAO
+           .
+
+      *****************************************
+       P500-CONVERTE.
+      *****************************************
+
+           MOVE CORR WS-LAYOUT-1              TO WS-LAYOUT-2
+
+      *    WS-UF NAO TEM PAR DE NOME EM WS-LAYOUT-1 (VER P020-GRAVA-
+      *    XREF) E POR ISSO NAO E' ATINGIDO PELO MOVE CORR ACIMA. O
+      *    VALOR QUE CHEGA AQUI E' O MESMO QUE PASSOU PELA VALIDACAO
+      *    DE UF EM P040-VALIDA, E NAO UMA NOVA LEITURA DE WS-ESTADO.
+           MOVE WS-UF-CANDIDATA               TO WS-UF OF WS-LAYOUT-2
+
+           DISPLAY 'WS-LAYOUT-1: ' WS-LAYOUT-1
+           DISPLAY 'WS-LAYOUT-2: ' WS-LAYOUT-2
+
+           MOVE WS-LAYOUT-2                   TO WS-REG-CRMFEED
+           WRITE WS-REG-CRMFEED
+           ADD 1                              TO WS-QT-CRMFEED
+
+           ADD 1                              TO WS-QT-CONVERTIDOS
+           .
+
+      *****************************************
+       P999-FIM.
+      *****************************************
+
+           IF WS-FS-CLIMAST = '00'
+               CLOSE CLIENTE-MASTER
+           END-IF
+
+           CLOSE XREF-REPORT
+           CLOSE EXCECAO-CORR
+           CLOSE CRM-EXTRACT
 
-            MOVE 'ANDRE COSTA'   TO WS-NOME     OF WS-LAYOUT-1
-            MOVE 'RUA 10'        TO WS-ENDERECO OF WS-LAYOUT-1
-            MOVE '333-2221'      TO WS-TELEFONE OF WS-LAYOUT-1
-            MOVE 'TESTE@TESTE'   TO WS-EMAIL    OF WS-LAYOUT-1
-            MOVE 'SAO JOSE'      TO WS-CIDADE   OF WS-LAYOUT-1
-            MOVE 'SAO PAULO'     TO WS-ESTADO   OF WS-LAYOUT-1
+           PERFORM P037-LIMPA-CHECKPOINT
 
-      *     MOVE WS-LAYOUT-1     TO WS-LAYOUT-2
-            MOVE CORR WS-LAYOUT-1 TO WS-LAYOUT-2
+           DISPLAY 'CLIENTES LIDOS......: ' WS-QT-LIDOS
+           DISPLAY 'CLIENTES CONVERTIDOS: ' WS-QT-CONVERTIDOS
+           DISPLAY 'CLIENTES REJEITADOS.: ' WS-QT-REJEITADOS
+           DISPLAY 'REGISTROS NO FEED CRM: ' WS-QT-CRMFEED
 
+           MOVE 'FIM'                          TO RUNLOG-EVENTO
+           MOVE WS-QT-CONVERTIDOS              TO RUNLOG-QT-PROCESSADOS
+           PERFORM P-GRAVA-RUNLOG
 
-            DISPLAY 'WS-LAYOUT-1: ' WS-LAYOUT-1
-            DISPLAY 'WS-LAYOUT-2: ' WS-LAYOUT-2
-            DISPLAY 'WS-LAYOUT-1: ' LENGTH OF WS-LAYOUT-1
-            DISPLAY 'WS-LAYOUT-2: ' LENGTH OF WS-LAYOUT-2
+           STOP RUN.
 
-            STOP RUN.
+           COPY RPTHDPR.
+           COPY RUNLOGPR.
+           COPY DIAUTPR.
 
        END PROGRAM DEMONSTRA-CORR.
