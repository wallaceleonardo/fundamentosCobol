@@ -0,0 +1,272 @@
+      ******************************************************************
+      * Author: WALLACE TOLENTINO
+      * Date: 08/08/2026
+      * Purpose: IMPORTAR CLIENTES DE UM ARQUIVO CSV (CAMPOS
+      *          DELIMITADOS POR ';', NO MESMO ESTILO DA FORMA 3 DE
+      *          STRING.CBL) PARA O LAYOUT FIXO WS-LAYOUT-2
+      * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 WT - USAR A ROTINA COMPARTILHADA
+      *                    P-VALIDA-NUMERICO NA CONFERENCIA DE
+      *                    WS-CSV-NUM-CLIENTE
+      *   08/08/2026 WT - CARIMBAR O INICIO E O FIM DA EXECUCAO NO
+      *                    ARQUIVO RUNLOG, COMPARTILHADO COM OS
+      *                    DEMAIS PROGRAMAS DE LOTE
+      *   08/08/2026 WT - GRAVAR A DATA DE NEGOCIO DO LOTE COMO
+      *                    PRIMEIRA LINHA DE CSV-REJEITADOS, VIA
+      *                    ACCEPT FROM DATE
+      *   08/08/2026 WT - AVISAR QUANDO O LOTE FOR EXECUTADO EM FIM
+      *                    DE SEMANA, VIA ACCEPT FROM DAY-OF-WEEK
+      *   08/08/2026 WT - LIMPAR TABULACOES DE WS-CSV-NOME VIA
+      *                    COPY/SCRUBPR.CPY, A MESMA ROTINA GENERICA
+      *                    DE LIMPEZA DE DADOS USADA EM DEMONSTRA-MOVE
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMONSTRA-CSVIMPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CSV-ENTRADA         ASSIGN TO 'CSVIN'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-CSVIN.
+
+           SELECT CSV-SAIDA           ASSIGN TO 'CSVOUT'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-CSVOUT.
+
+           SELECT CSV-REJEITADOS      ASSIGN TO 'CSVREJ'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-CSVREJ.
+
+           SELECT RUN-LOG             ASSIGN TO 'RUNLOG'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-RUNLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CSV-ENTRADA.
+       01 WS-REG-CSV                              PIC X(80).
+
+       FD CSV-SAIDA.
+           COPY LAYOUT2.
+
+       FD CSV-REJEITADOS.
+       01 WS-REG-CSV-REJ                          PIC X(90).
+
+       FD RUN-LOG.
+           COPY RUNLOG.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-CSVIN                        PIC X(02) VALUE '00'.
+       77 WS-FS-CSVOUT                       PIC X(02) VALUE '00'.
+       77 WS-FS-CSVREJ                       PIC X(02) VALUE '00'.
+       77 WS-FS-RUNLOG                       PIC X(02) VALUE '00'.
+       77 WS-EOF                             PIC X(01) VALUE 'N'.
+           88 FIM-DO-ARQUIVO                 VALUE 'S'.
+       77 WS-QT-LIDOS                        PIC 9(06) VALUE ZEROS.
+       77 WS-QT-IMPORTADOS                   PIC 9(06) VALUE ZEROS.
+       77 WS-QT-REJEITADOS                   PIC 9(06) VALUE ZEROS.
+
+       77 WS-CSV-CAMPOS-CONTADOS             PIC 9(02) VALUE ZEROS.
+
+      *    DATA DE NEGOCIO DO LOTE, GRAVADA COMO CABECALHO DE
+      *    CSV-REJEITADOS.
+       77 WS-RUN-DATE                        PIC 9(08) VALUE ZEROS.
+       77 WS-CSV-REG-VALIDO                  PIC X(01) VALUE 'S'.
+           88 CSV-REGISTRO-VALIDO            VALUE 'S' FALSE 'N'.
+
+      * OS CAMPOS DO CSV DE ENTRADA, NA ORDEM: NUM-CLIENTE;NOME;
+      * EMAIL;UF;CIDADE - CADA UM RECEBE O RESULTADO DE UM
+      * UNSTRING DELIMITADO POR ';', NO MESMO ESPIRITO DA FORMA 3
+      * DE STRING.CBL.
+       01 WS-CSV-CAMPOS.
+           03 WS-CSV-NUM-CLIENTE               PIC X(06).
+           03 WS-CSV-NOME                      PIC X(30).
+           03 WS-CSV-EMAIL                     PIC X(20).
+           03 WS-CSV-UF                        PIC X(02).
+           03 WS-CSV-CIDADE                    PIC X(30).
+
+           COPY NUMEDIT.
+           COPY DIAUTIL.
+           COPY SCRUB.
+
+       PROCEDURE DIVISION.
+      *****************************************
+       MAIN-PROCEDURE.
+      *****************************************
+
+           PERFORM P001-INICIO
+
+           PERFORM P200-PROCESSA UNTIL FIM-DO-ARQUIVO
+
+           PERFORM P999-FIM
+           .
+
+      *****************************************
+       P001-INICIO.
+      *****************************************
+
+           MOVE SPACES                         TO WS-REG-RUNLOG
+           MOVE 'DEMONSTRA-CSVIMPORT'          TO RUNLOG-PROGRAMA
+           MOVE 'INICIO'                       TO RUNLOG-EVENTO
+           MOVE ZEROS                          TO RUNLOG-QT-PROCESSADOS
+           PERFORM P-GRAVA-RUNLOG
+
+           PERFORM P-VERIFICA-DIA-UTIL
+
+           ACCEPT WS-RUN-DATE                  FROM DATE YYYYMMDD
+
+           OPEN INPUT  CSV-ENTRADA
+           OPEN OUTPUT CSV-SAIDA
+           OPEN OUTPUT CSV-REJEITADOS
+
+           MOVE SPACES                         TO WS-REG-CSV-REJ
+           STRING 'RUN-DATE: ' DELIMITED BY SIZE
+                  WS-RUN-DATE   DELIMITED BY SIZE
+                  INTO WS-REG-CSV-REJ
+           END-STRING
+           WRITE WS-REG-CSV-REJ
+
+           IF WS-FS-CSVIN NOT = '00'
+               DISPLAY 'ERRO AO ABRIR CSV-ENTRADA: ' WS-FS-CSVIN
+               MOVE 'S'                       TO WS-EOF
+           END-IF
+
+           IF NOT FIM-DO-ARQUIVO
+               PERFORM P100-LE-CSV
+           END-IF
+           .
+
+      *****************************************
+       P100-LE-CSV.
+      *****************************************
+
+           READ CSV-ENTRADA
+               AT END
+                   MOVE 'S'                   TO WS-EOF
+           END-READ
+
+           IF NOT FIM-DO-ARQUIVO
+               ADD 1                          TO WS-QT-LIDOS
+           END-IF
+           .
+
+      *****************************************
+      * QUEBRA A LINHA CSV EM WS-CSV-CAMPOS E, SE O NUMERO DE
+      * CAMPOS ESTIVER CORRETO, CONVERTE PARA WS-LAYOUT-2 E GRAVA.
+      * CASO CONTRARIO, DESVIA A LINHA PARA CSV-REJEITADOS.
+      *****************************************
+       P200-PROCESSA.
+      *****************************************
+
+           PERFORM P500-UNSTRING-CSV
+
+           IF CSV-REGISTRO-VALIDO
+               PERFORM P600-GRAVA-LAYOUT2
+           ELSE
+               PERFORM P650-GRAVA-REJEITADO
+           END-IF
+
+           PERFORM P100-LE-CSV
+           .
+
+      *****************************************
+       P500-UNSTRING-CSV.
+      *****************************************
+
+           INITIALISE WS-CSV-CAMPOS
+           MOVE ZEROS                         TO WS-CSV-CAMPOS-CONTADOS
+           SET CSV-REGISTRO-VALIDO            TO TRUE
+
+           UNSTRING WS-REG-CSV DELIMITED BY ';'
+               INTO WS-CSV-NUM-CLIENTE
+                    WS-CSV-NOME
+                    WS-CSV-EMAIL
+                    WS-CSV-UF
+                    WS-CSV-CIDADE
+               TALLYING IN WS-CSV-CAMPOS-CONTADOS
+           END-UNSTRING
+
+           IF WS-CSV-CAMPOS-CONTADOS NOT = 5
+               SET CSV-REGISTRO-VALIDO        TO FALSE
+           END-IF
+
+           MOVE SPACES                        TO NUMEDIT-CAMPO
+           MOVE WS-CSV-NUM-CLIENTE            TO NUMEDIT-CAMPO
+           PERFORM P-VALIDA-NUMERICO
+
+           IF NOT CAMPO-NUMERICO
+               SET CSV-REGISTRO-VALIDO        TO FALSE
+           END-IF
+           .
+
+      *****************************************
+       P600-GRAVA-LAYOUT2.
+      *****************************************
+
+           INITIALISE WS-LAYOUT-2
+
+      *    LIMPA TABULACOES QUE TENHAM VAZADO PARA DENTRO DO CAMPO
+      *    NOME (ARQUIVOS CSV GERADOS EM PLANILHAS AS TRAZEM NO
+      *    LUGAR DO DELIMITADOR ';'), VIA ROTINA GENERICA DE LIMPEZA
+      *    DE DADOS (COPY/SCRUBPR.CPY).
+           MOVE SPACES                        TO WS-SCRUB-CAMPO
+           MOVE WS-CSV-NOME                   TO WS-SCRUB-CAMPO
+           MOVE X'09'                         TO WS-SCRUB-DE
+           MOVE ' '                           TO WS-SCRUB-PARA
+           PERFORM P-SCRUB-CAMPO
+           MOVE WS-SCRUB-CAMPO(1:30)          TO WS-CSV-NOME
+
+           MOVE WS-CSV-NUM-CLIENTE             TO WS-NUM-CLIENTE
+           MOVE WS-CSV-NOME                    TO WS-NOME
+           MOVE WS-CSV-EMAIL                   TO WS-EMAIL
+           MOVE WS-CSV-UF                      TO WS-UF
+           MOVE WS-CSV-CIDADE                  TO WS-CIDADE
+
+           WRITE WS-LAYOUT-2
+
+           ADD 1                              TO WS-QT-IMPORTADOS
+           .
+
+      *****************************************
+       P650-GRAVA-REJEITADO.
+      *****************************************
+
+           MOVE SPACES                        TO WS-REG-CSV-REJ
+
+           STRING WS-REG-CSV    DELIMITED BY SIZE
+                  ' - CSV INVALIDO (CAMPOS: '  DELIMITED BY SIZE
+                  WS-CSV-CAMPOS-CONTADOS       DELIMITED BY SIZE
+                  ')'                          DELIMITED BY SIZE
+                  INTO WS-REG-CSV-REJ
+           END-STRING
+
+           WRITE WS-REG-CSV-REJ
+
+           ADD 1                              TO WS-QT-REJEITADOS
+           .
+
+      *****************************************
+       P999-FIM.
+      *****************************************
+
+           CLOSE CSV-ENTRADA
+           CLOSE CSV-SAIDA
+           CLOSE CSV-REJEITADOS
+
+           DISPLAY 'LINHAS LIDAS........: ' WS-QT-LIDOS
+           DISPLAY 'CLIENTES IMPORTADOS.: ' WS-QT-IMPORTADOS
+           DISPLAY 'LINHAS REJEITADAS...: ' WS-QT-REJEITADOS
+
+           MOVE 'FIM'                          TO RUNLOG-EVENTO
+           MOVE WS-QT-IMPORTADOS               TO RUNLOG-QT-PROCESSADOS
+           PERFORM P-GRAVA-RUNLOG
+
+           STOP RUN.
+
+           COPY NUMEDITPR.
+           COPY RUNLOGPR.
+           COPY DIAUTPR.
+           COPY SCRUBPR.
+
+       END PROGRAM DEMONSTRA-CSVIMPORT.
