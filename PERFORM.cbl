@@ -3,34 +3,296 @@
       * Date: 25/07/2024
       * Purpose: DEMONSTRA A INSTRUCAO PERFORM
       * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 WT - ACRESCENTAR CHECKPOINT/RESTART AO FLUXO DE
+      *                    SECOES, GRAVANDO A ULTIMA ORDEM CONCLUIDA
+      *                    EM PERFCKPT
+      *   08/08/2026 WT - TORNAR A ORDEM DAS SECOES DIRIGIDA POR UMA
+      *                    TABELA (WS-TAB-JOBFLUXO) EM VEZ DE TRES
+      *                    PERFORM FIXOS
+      *   08/08/2026 WT - ESCALAR P1-INICIO E P2-INICIO PARA PROCESSAR
+      *                    UM VOLUME DE TRANSACOES (WS-QT-TRANSACOES)
+      *                    EM VEZ DE UMA UNICA DISPLAY (P3-INICIO, DA
+      *                    SECAO S2, PERMANECE COM UMA UNICA DISPLAY)
+      *   08/08/2026 WT - GERAR UM RELATORIO DE DOCUMENTACAO DO FLUXO
+      *                    DE SECOES DO JOB (PERFFLUX), A PARTIR DA
+      *                    WS-TAB-JOBFLUXO
+      *   08/08/2026 WT - CARREGAR WS-TAB-JOBFLUXO DO CARTAO DE
+      *                    CONTROLE PERFCTL QUANDO ELE EXISTIR, EM VEZ
+      *                    DE SOMENTE OS MOVE LITERAIS DE P050 - A
+      *                    ORDEM PADRAO (S2,S1,S3) FICA EM
+      *                    P055-CARREGA-FLUXO-PADRAO PARA OS CASOS EM
+      *                    QUE O CARTAO NAO EXISTE OU ESTA INCOMPLETO
+      *   08/08/2026 WT - REMOVER DE P4-INICIO (SECAO S3) O MOVE 3 TO
+      *                    WS-IX-ORDEM E O STOP RUN FIXOS, QUE
+      *                    ASSUMIAM QUE S3 SEMPRE SERIA A TERCEIRA
+      *                    SECAO EXECUTADA - COM PERFCTL PODENDO
+      *                    REORDENAR AS SECOES, ISSO GRAVAVA A ORDEM
+      *                    ERRADA NO CHECKPOINT E ENCERRAVA O JOB
+      *                    ANTES DAS DEMAIS SECOES CONFIGURADAS. O
+      *                    CHECKPOINT E O ENCERRAMENTO JA SAO TRATADOS
+      *                    CORRETAMENTE POR P100-EXECUTA-FLUXO E PELO
+      *                    LACO DE MAIN-PROCEDURE
+      *   08/08/2026 WT - ZERAR O CHECKPOINT AO FIM DE UMA EXECUCAO
+      *                    NORMAL (P090-LIMPA-CHECKPOINT), PARA QUE
+      *                    PERFCKPT SO FIQUE POPULADO QUANDO O JOB
+      *                    FOR REALMENTE INTERROMPIDO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEMONSTRA-PERFORM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-CHECKPOINT      ASSIGN TO 'PERFCKPT'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-CKPT.
+
+           SELECT JOB-FLUXO-RPT       ASSIGN TO 'PERFFLUX'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-FLUXO.
+
+           SELECT JOB-CTLCARD         ASSIGN TO 'PERFCTL'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-CTLCARD.
+
        DATA DIVISION.
        FILE SECTION.
+       FD JOB-CHECKPOINT.
+       01 WS-REG-CHECKPOINT.
+           03 CKPT-ULTIMA-ORDEM                   PIC 9(02).
+
+       FD JOB-FLUXO-RPT.
+       01 WS-REG-FLUXO-RPT                        PIC X(60).
+
+      *    CARTAO DE CONTROLE COM A ORDEM DAS SECOES DO JOB, UM
+      *    REGISTRO POR SECAO: ORDEM(2) SECAO(4) DESCRICAO(40).
+       FD JOB-CTLCARD.
+       01 WS-REG-CTLCARD.
+           03 CTL-ORDEM                           PIC 9(02).
+           03 CTL-SECAO                           PIC X(04).
+           03 CTL-DESCRICAO                       PIC X(40).
+
        WORKING-STORAGE SECTION.
+       77 WS-FS-CKPT                       PIC X(02) VALUE '00'.
+       77 WS-FS-FLUXO                      PIC X(02) VALUE '00'.
+       77 WS-FS-CTLCARD                    PIC X(02) VALUE '00'.
+       77 WS-EOF-CTLCARD                   PIC X(01) VALUE 'N'.
+           88 FIM-DO-CTLCARD               VALUE 'S'.
+       77 WS-QT-CTLCARD-LIDOS               PIC 9(02) VALUE ZEROS.
+       77 WS-ULTIMA-ORDEM-OK                PIC 9(02) VALUE ZEROS.
+       77 WS-IX-ORDEM                       PIC 9(02) VALUE ZEROS.
+       77 WS-IX-ORDEM-INICIAL               PIC 9(02) VALUE ZEROS.
+
+      *    VOLUME DE TRANSACOES PROCESSADO POR PARAGRAFO DAS SECOES.
+       77 WS-QT-TRANSACOES                  PIC 9(04) VALUE 10.
+       77 WS-IX-TRANSACAO                   PIC 9(04) VALUE ZEROS.
+
+      *    TABELA QUE DIRIGE A ORDEM DAS SECOES DO JOB.
+       01 WS-TAB-JOBFLUXO.
+           03 WS-TAB-JOBFLUXO-ITEM      OCCURS 3 TIMES.
+               05 WS-JF-ORDEM               PIC 9(02).
+               05 WS-JF-SECAO               PIC X(04).
+               05 WS-JF-DESCRICAO           PIC X(40).
+
        PROCEDURE DIVISION.
 
-      ************** EXECUTANDO OS PARAGR�FOS
-      * PERFORM P3-INICIO          THRU  P3-FIM.
-      * PERFORM P1-INICIO          THRU  P1-FIM.
-      * PERFORM P2-INICIO          THRU  P2-FIM.
-      * PERFORM P4-INICIO          THRU  P4-FIM.
+      *****************************************
+       MAIN-PROCEDURE.
+      *****************************************
+
+           PERFORM P050-CARREGA-FLUXO
+
+           PERFORM P060-GRAVA-DOC-FLUXO
+
+           PERFORM P070-LE-CHECKPOINT
+
+           COMPUTE WS-IX-ORDEM-INICIAL = WS-ULTIMA-ORDEM-OK + 1
+
+           PERFORM P100-EXECUTA-FLUXO
+               VARYING WS-IX-ORDEM FROM WS-IX-ORDEM-INICIAL BY 1
+               UNTIL WS-IX-ORDEM > 3
+
+           PERFORM P090-LIMPA-CHECKPOINT
+
+           STOP RUN.
+
+      *****************************************
+      * CARREGA A TABELA DE FLUXO DO JOB A PARTIR DO CARTAO DE
+      * CONTROLE PERFCTL, SE ELE EXISTIR - PERMITINDO MUDAR A ORDEM
+      * DAS SECOES SEM RECOMPILAR. NA AUSENCIA DO CARTAO, CARREGA A
+      * ORDEM PADRAO (S2, S1, S3) VIA P055-CARREGA-FLUXO-PADRAO.
+      *****************************************
+       P050-CARREGA-FLUXO.
+      *****************************************
+
+           MOVE 'N'                        TO WS-EOF-CTLCARD
+           MOVE ZEROS                      TO WS-QT-CTLCARD-LIDOS
+
+           OPEN INPUT JOB-CTLCARD
+
+           IF WS-FS-CTLCARD NOT = '00'
+               PERFORM P055-CARREGA-FLUXO-PADRAO
+           ELSE
+               PERFORM VARYING WS-IX-ORDEM FROM 1 BY 1
+                       UNTIL WS-IX-ORDEM > 3 OR FIM-DO-CTLCARD
+                   READ JOB-CTLCARD
+                       AT END
+                           MOVE 'S'         TO WS-EOF-CTLCARD
+                   END-READ
+                   IF NOT FIM-DO-CTLCARD
+                       MOVE CTL-ORDEM    TO WS-JF-ORDEM(WS-IX-ORDEM)
+                       MOVE CTL-SECAO    TO WS-JF-SECAO(WS-IX-ORDEM)
+                       MOVE CTL-DESCRICAO
+                           TO WS-JF-DESCRICAO(WS-IX-ORDEM)
+                       ADD 1             TO WS-QT-CTLCARD-LIDOS
+                   END-IF
+               END-PERFORM
+
+               CLOSE JOB-CTLCARD
+
+               IF WS-QT-CTLCARD-LIDOS < 3
+                   PERFORM P055-CARREGA-FLUXO-PADRAO
+               END-IF
+           END-IF
 
-      ************** EXECUTANDO AS SE��ES
-       PERFORM S2.
-       PERFORM S1.
-       PERFORM S3.
+           MOVE ZEROS                      TO WS-IX-ORDEM
+           .
+
+      *****************************************
+      * ORDEM PADRAO DAS SECOES DO JOB, USADA QUANDO PERFCTL NAO
+      * EXISTE OU NAO TRAZ AS TRES SECOES ESPERADAS.
+      *****************************************
+       P055-CARREGA-FLUXO-PADRAO.
+      *****************************************
+
+           MOVE 1                          TO WS-JF-ORDEM(1)
+           MOVE 'S2'                       TO WS-JF-SECAO(1)
+           MOVE 'SECAO DE INICIALIZACAO'   TO WS-JF-DESCRICAO(1)
+
+           MOVE 2                          TO WS-JF-ORDEM(2)
+           MOVE 'S1'                       TO WS-JF-SECAO(2)
+           MOVE 'SECAO DE PROCESSAMENTO'   TO WS-JF-DESCRICAO(2)
+
+           MOVE 3                          TO WS-JF-ORDEM(3)
+           MOVE 'S3'                       TO WS-JF-SECAO(3)
+           MOVE 'SECAO DE ENCERRAMENTO'    TO WS-JF-DESCRICAO(3)
+           .
+
+      *****************************************
+      * GRAVA EM PERFFLUX A DOCUMENTACAO DO FLUXO DE SECOES DO JOB,
+      * UMA LINHA POR ENTRADA DE WS-TAB-JOBFLUXO.
+      *****************************************
+       P060-GRAVA-DOC-FLUXO.
+      *****************************************
+
+           OPEN OUTPUT JOB-FLUXO-RPT
+
+           PERFORM VARYING WS-IX-ORDEM FROM 1 BY 1
+                   UNTIL WS-IX-ORDEM > 3
+               MOVE SPACES                   TO WS-REG-FLUXO-RPT
+               STRING WS-JF-ORDEM(WS-IX-ORDEM)      DELIMITED BY SIZE
+                      ' - '                         DELIMITED BY SIZE
+                      WS-JF-SECAO(WS-IX-ORDEM)       DELIMITED BY ' '
+                      ' - '                         DELIMITED BY SIZE
+                      WS-JF-DESCRICAO(WS-IX-ORDEM)   DELIMITED BY '  '
+                      INTO WS-REG-FLUXO-RPT
+               END-STRING
+               WRITE WS-REG-FLUXO-RPT
+           END-PERFORM
+
+           CLOSE JOB-FLUXO-RPT
+
+           MOVE ZEROS                        TO WS-IX-ORDEM
+           .
+
+      *****************************************
+      * LE O CHECKPOINT DA EXECUCAO ANTERIOR, SE HOUVER, PARA SABER
+      * A PARTIR DE QUAL ORDEM DE SECAO O JOB DEVE SER REINICIADO.
+      *****************************************
+       P070-LE-CHECKPOINT.
+      *****************************************
+
+           MOVE ZEROS                      TO WS-ULTIMA-ORDEM-OK
+
+           OPEN INPUT JOB-CHECKPOINT
+
+           IF WS-FS-CKPT = '00'
+               READ JOB-CHECKPOINT
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-FS-CKPT = '00'
+                   MOVE CKPT-ULTIMA-ORDEM    TO WS-ULTIMA-ORDEM-OK
+               END-IF
+               CLOSE JOB-CHECKPOINT
+           END-IF
+           .
+
+      *****************************************
+      * GRAVA EM PERFCKPT A ULTIMA ORDEM DE SECAO CONCLUIDA, PARA
+      * PERMITIR RETOMAR O JOB A PARTIR DA SECAO SEGUINTE CASO ELE
+      * SEJA INTERROMPIDO.
+      *****************************************
+       P080-GRAVA-CHECKPOINT.
+      *****************************************
+
+           MOVE WS-IX-ORDEM                 TO CKPT-ULTIMA-ORDEM
+
+           OPEN OUTPUT JOB-CHECKPOINT
+           WRITE WS-REG-CHECKPOINT
+           CLOSE JOB-CHECKPOINT
+           .
+
+      *****************************************
+      * ZERA O CHECKPOINT AO FINAL DE UMA EXECUCAO NORMAL (QUE
+      * PERCORREU TODAS AS ORDENS SEM SER INTERROMPIDA), PARA QUE A
+      * PROXIMA EXECUCAO COMECE DA PRIMEIRA SECAO EM VEZ DE TRATAR O
+      * JOB ANTERIOR, JA CONCLUIDO, COMO UMA RETOMADA.
+      *****************************************
+       P090-LIMPA-CHECKPOINT.
+      *****************************************
+
+           MOVE ZEROS                      TO CKPT-ULTIMA-ORDEM
+
+           OPEN OUTPUT JOB-CHECKPOINT
+           WRITE WS-REG-CHECKPOINT
+           CLOSE JOB-CHECKPOINT
+           .
+
+      *****************************************
+      * EXECUTA A SECAO CORRESPONDENTE A ORDEM EM CURSO, CONFORME A
+      * WS-TAB-JOBFLUXO, E GRAVA O CHECKPOINT DESTA ORDEM.
+      *****************************************
+       P100-EXECUTA-FLUXO.
+      *****************************************
+
+           EVALUATE WS-JF-SECAO(WS-IX-ORDEM)
+               WHEN 'S2'
+                   PERFORM S2
+               WHEN 'S1'
+                   PERFORM S1
+               WHEN 'S3'
+                   PERFORM S3
+           END-EVALUATE
+
+           PERFORM P080-GRAVA-CHECKPOINT
+           .
 
       ******************************************
        S1 SECTION.
       ******************************************
        P1-INICIO.
-           DISPLAY 'PARAGRAFO 1'.
+           PERFORM VARYING WS-IX-TRANSACAO FROM 1 BY 1
+                   UNTIL WS-IX-TRANSACAO > WS-QT-TRANSACOES
+               DISPLAY 'PARAGRAFO 1 - TRANSACAO ' WS-IX-TRANSACAO
+           END-PERFORM.
        P1-FIM.
 
        P2-INICIO.
-           DISPLAY 'PARAGRAFO 2'.
+           PERFORM VARYING WS-IX-TRANSACAO FROM 1 BY 1
+                   UNTIL WS-IX-TRANSACAO > WS-QT-TRANSACOES
+               DISPLAY 'PARAGRAFO 2 - TRANSACAO ' WS-IX-TRANSACAO
+           END-PERFORM.
        P2-FIM.
 
       ******************************************
@@ -44,7 +306,7 @@
        S3 SECTION.
       ******************************************
        P4-INICIO.
-           STOP RUN.
+           DISPLAY 'PARAGRAFO 4'.
        P4-FIM.
 
        END PROGRAM DEMONSTRA-PERFORM.
