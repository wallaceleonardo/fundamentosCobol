@@ -0,0 +1,153 @@
+      ******************************************************************
+      * Author: WALLACE TOLENTINO
+      * Date: 08/08/2026
+      * Purpose: PADRONIZAR NOMES EM LOTE, COLAPSANDO ESPACOS INTERNOS
+      *          EXTRAS ENTRE PRIMEIRO E ULTIMO NOME, USANDO O MESMO
+      *          PADRAO DE CONCATENACAO DAS FORMAS 1 E 2 DE STRING.CBL
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMONSTRA-NOMEPAD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOMES-ENTRADA       ASSIGN TO 'NOMESENT'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-NOMESENT.
+
+           SELECT NOMES-SAIDA         ASSIGN TO 'NOMESAI'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-NOMESAI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD NOMES-ENTRADA.
+       01 WS-REG-NOME-BRUTO                       PIC X(40).
+
+       FD NOMES-SAIDA.
+       01 WS-REG-NOME-PADRONIZADO                  PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-NOMESENT                     PIC X(02) VALUE '00'.
+       77 WS-FS-NOMESAI                      PIC X(02) VALUE '00'.
+       77 WS-EOF                             PIC X(01) VALUE 'N'.
+           88 FIM-DO-ARQUIVO                 VALUE 'S'.
+       77 WS-QT-LIDOS                        PIC 9(06) VALUE ZEROS.
+       77 WS-QT-PADRONIZADOS                 PIC 9(06) VALUE ZEROS.
+
+       77 WS-IX-ESPACO                       PIC 9(02) VALUE ZEROS.
+       77 WS-IX-ULTIMO                       PIC 9(02) VALUE ZEROS.
+       77 WS-PRIMEIRO-NOME                   PIC X(20) VALUE SPACES.
+       77 WS-ULTIMO-NOME                     PIC X(20) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *****************************************
+       MAIN-PROCEDURE.
+      *****************************************
+
+           PERFORM P001-INICIO
+
+           PERFORM P200-PROCESSA UNTIL FIM-DO-ARQUIVO
+
+           PERFORM P999-FIM
+           .
+
+      *****************************************
+       P001-INICIO.
+      *****************************************
+
+           OPEN INPUT  NOMES-ENTRADA
+           OPEN OUTPUT NOMES-SAIDA
+
+           IF WS-FS-NOMESENT NOT = '00'
+               DISPLAY 'ERRO AO ABRIR NOMES-ENTRADA: ' WS-FS-NOMESENT
+               MOVE 'S'                       TO WS-EOF
+           END-IF
+
+           IF NOT FIM-DO-ARQUIVO
+               PERFORM P100-LE-NOME
+           END-IF
+           .
+
+      *****************************************
+       P100-LE-NOME.
+      *****************************************
+
+           READ NOMES-ENTRADA
+               AT END
+                   MOVE 'S'                   TO WS-EOF
+           END-READ
+
+           IF NOT FIM-DO-ARQUIVO
+               ADD 1                          TO WS-QT-LIDOS
+           END-IF
+           .
+
+      *****************************************
+       P200-PROCESSA.
+      *****************************************
+
+           PERFORM P500-PADRONIZA
+
+           WRITE WS-REG-NOME-PADRONIZADO
+
+           ADD 1                              TO WS-QT-PADRONIZADOS
+
+           PERFORM P100-LE-NOME
+           .
+
+      *****************************************
+      * SEPARA O PRIMEIRO NOME (ATE O PRIMEIRO ESPACO) DO RESTANTE
+      * DO NOME (A PARTIR DO PRIMEIRO CARACTER NAO-ESPACO SEGUINTE),
+      * DESCARTANDO QUALQUER ESPACAMENTO EXTRA ENTRE OS DOIS, E
+      * RECONCATENA COM UM UNICO ESPACO DE SEPARADOR.
+      *****************************************
+       P500-PADRONIZA.
+      *****************************************
+
+           MOVE SPACES                        TO WS-PRIMEIRO-NOME
+                                                  WS-ULTIMO-NOME
+           MOVE SPACES                    TO WS-REG-NOME-PADRONIZADO
+
+           PERFORM VARYING WS-IX-ESPACO FROM 1 BY 1
+                   UNTIL WS-IX-ESPACO > 40
+                      OR WS-REG-NOME-BRUTO(WS-IX-ESPACO:1) = SPACE
+               CONTINUE
+           END-PERFORM
+
+           IF WS-IX-ESPACO > 1
+               MOVE WS-REG-NOME-BRUTO(1:WS-IX-ESPACO - 1)
+                                               TO WS-PRIMEIRO-NOME
+           END-IF
+
+           PERFORM VARYING WS-IX-ULTIMO FROM WS-IX-ESPACO BY 1
+                   UNTIL WS-IX-ULTIMO > 40
+                      OR WS-REG-NOME-BRUTO(WS-IX-ULTIMO:1) NOT = SPACE
+               CONTINUE
+           END-PERFORM
+
+           IF WS-IX-ULTIMO NOT > 40
+               MOVE WS-REG-NOME-BRUTO(WS-IX-ULTIMO:)
+                                               TO WS-ULTIMO-NOME
+           END-IF
+
+           STRING WS-PRIMEIRO-NOME  DELIMITED BY SPACE
+                  ' '               DELIMITED BY SIZE
+                  WS-ULTIMO-NOME    DELIMITED BY SPACE
+                  INTO WS-REG-NOME-PADRONIZADO
+           END-STRING
+           .
+
+      *****************************************
+       P999-FIM.
+      *****************************************
+
+           CLOSE NOMES-ENTRADA
+           CLOSE NOMES-SAIDA
+
+           DISPLAY 'NOMES LIDOS.......: ' WS-QT-LIDOS
+           DISPLAY 'NOMES PADRONIZADOS: ' WS-QT-PADRONIZADOS
+
+           STOP RUN.
+
+       END PROGRAM DEMONSTRA-NOMEPAD.
