@@ -3,6 +3,11 @@
       * Date: 26/07/2024
       * Purpose: DEMONSTRAR A INSTRUCAO STRING
       * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 WT - ACRESCENTAR A FORMA 6, USANDO O GERADOR
+      *                    COMPARTILHADO DE CABECALHO DE RELATORIO
+      *                    (COPY/RPTHDPR.CPY), QUE GENERALIZA O STRING
+      *                    COM WITH POINTER DA FORMA 5
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEMOSTRA-STRING.
@@ -12,6 +17,9 @@
        77 WS-CONTEUDO                      PIC X(30) VALUE SPACES.
        77 WS-TEXTO                         PIC X(40) VALUE SPACES.
        77 WS-PONTEIRO                      PIC 9(02) VALUE ZEROS.
+
+           COPY RPTHDR.
+
        PROCEDURE DIVISION.
 
       ********************************** FORMA 1
@@ -82,6 +90,16 @@
 
             DISPLAY WS-TEXTO
 
+      ********************************** FORMA 6
+            MOVE 'CADASTRO DE CLIENTES'    TO RPTHDR-TITULO
+            MOVE 1                         TO RPTHDR-PAGINA
+
+            PERFORM P-MONTA-CABECALHO
+
+            DISPLAY RPTHDR-LINHA
+
             STOP RUN.
 
+           COPY RPTHDPR.
+
        END PROGRAM DEMOSTRA-STRING.
