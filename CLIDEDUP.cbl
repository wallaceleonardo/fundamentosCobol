@@ -0,0 +1,243 @@
+      ******************************************************************
+      * Author: WALLACE TOLENTINO
+      * Date: 08/08/2026
+      * Purpose: VARRER O CLIENTE-MASTER E APONTAR POSSIVEIS CLIENTES
+      *          DUPLICADOS, PADRONIZANDO O NOME DE CADA CLIENTE COM O
+      *          MESMO PADRAO DE CONCATENACAO/COLAPSO DE ESPACOS DE
+      *          DEMONSTRA-NOMEPAD (BASEADO NAS FORMAS 1 E 2 DE
+      *          STRING.CBL) E COMPARANDO O NOME PADRONIZADO DE CADA
+      *          CLIENTE CONTRA OS JA VISTOS NO LOTE
+      * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 WT - SUBSTITUIR A PROCURA SEQUENCIAL MANUAL EM
+      *                    WS-TAB-DEDUP POR SEARCH SOBRE UMA TABELA
+      *                    INDEXED BY, POSICIONANDO/AVANCANDO O
+      *                    INDICE COM SET
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMONSTRA-CLIDEDUP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTE-MASTER      ASSIGN TO 'CLIMAST'
+                                       ORGANIZATION INDEXED
+                                       ACCESS MODE DYNAMIC
+                                       RECORD KEY WS-NUM-CLIENTE
+                                       FILE STATUS WS-FS-CLIMAST.
+
+           SELECT DEDUP-RPT           ASSIGN TO 'CLIDEDUPRPT'
+                                       ORGANIZATION LINE SEQUENTIAL
+                                       FILE STATUS WS-FS-DEDUP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTE-MASTER.
+           COPY LAYOUT1.
+
+       FD DEDUP-RPT.
+       01 WS-REG-DEDUP                            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS-CLIMAST                      PIC X(02) VALUE '00'.
+       77 WS-FS-DEDUP                        PIC X(02) VALUE '00'.
+       77 WS-EOF                             PIC X(01) VALUE 'N'.
+           88 FIM-DO-ARQUIVO                 VALUE 'S'.
+       77 WS-QT-LIDOS                        PIC 9(06) VALUE ZEROS.
+       77 WS-QT-DUPLICADOS                   PIC 9(06) VALUE ZEROS.
+
+      *    CAMPOS USADOS NA PADRONIZACAO DO NOME (PRIMEIRO NOME +
+      *    UM UNICO ESPACO + RESTANTE DO NOME), NO MESMO ESTILO DE
+      *    P500-PADRONIZA DE DEMONSTRA-NOMEPAD.
+       77 WS-IX-ESPACO                       PIC 9(02) VALUE ZEROS.
+       77 WS-IX-ULTIMO                       PIC 9(02) VALUE ZEROS.
+       77 WS-PRIMEIRO-NOME                   PIC X(30) VALUE SPACES.
+       77 WS-ULTIMO-NOME                     PIC X(30) VALUE SPACES.
+       77 WS-NOME-PADRONIZADO                PIC X(30) VALUE SPACES.
+
+      *    TABELA DOS CLIENTES JA VISTOS NO LOTE, CHAVEADA PELO NOME
+      *    PADRONIZADO, PARA DETECTAR DUPLICIDADE (ATE 200 CLIENTES
+      *    DISTINTOS POR EXECUCAO). A PROCURA E' FEITA COM SEARCH,
+      *    POSICIONANDO E AVANCANDO O INDICE COM SET EM VEZ DE UM
+      *    PERFORM VARYING MANUAL.
+       77 WS-QT-TAB-DEDUP                    PIC 9(03) VALUE ZEROS.
+       01 WS-TAB-DEDUP.
+           03 WS-TAB-DEDUP-ITEM        OCCURS 200 TIMES
+                                        INDEXED BY WS-IX-DEDUP.
+               05 WS-DEDUP-NOME               PIC X(30).
+               05 WS-DEDUP-NUM-CLIENTE         PIC 9(06).
+
+       PROCEDURE DIVISION.
+      *****************************************
+       MAIN-PROCEDURE.
+      *****************************************
+
+           PERFORM P001-INICIO
+
+           PERFORM P200-PROCESSA UNTIL FIM-DO-ARQUIVO
+
+           PERFORM P999-FIM
+           .
+
+      *****************************************
+       P001-INICIO.
+      *****************************************
+
+           OPEN INPUT  CLIENTE-MASTER
+           OPEN OUTPUT DEDUP-RPT
+
+           IF WS-FS-CLIMAST NOT = '00'
+               DISPLAY 'ERRO AO ABRIR CLIENTE-MASTER: ' WS-FS-CLIMAST
+               MOVE 'S'                       TO WS-EOF
+           END-IF
+
+           IF NOT FIM-DO-ARQUIVO
+               PERFORM P100-LE-CLIENTE
+           END-IF
+           .
+
+      *****************************************
+       P100-LE-CLIENTE.
+      *****************************************
+
+           READ CLIENTE-MASTER NEXT RECORD
+               AT END
+                   MOVE 'S'                   TO WS-EOF
+           END-READ
+
+           IF NOT FIM-DO-ARQUIVO
+               ADD 1                          TO WS-QT-LIDOS
+           END-IF
+           .
+
+      *****************************************
+       P200-PROCESSA.
+      *****************************************
+
+           PERFORM P500-PADRONIZA-NOME
+
+           PERFORM P600-VERIFICA-DUPLICIDADE
+
+           PERFORM P100-LE-CLIENTE
+           .
+
+      *****************************************
+      * SEPARA O PRIMEIRO NOME (ATE O PRIMEIRO ESPACO) DO RESTANTE
+      * DO NOME E RECONCATENA COM UM UNICO ESPACO DE SEPARADOR,
+      * DESCARTANDO QUALQUER ESPACAMENTO EXTRA - MESMO PADRAO DE
+      * P500-PADRONIZA DE DEMONSTRA-NOMEPAD, APLICADO A WS-NOME.
+      *****************************************
+       P500-PADRONIZA-NOME.
+      *****************************************
+
+           MOVE SPACES                        TO WS-PRIMEIRO-NOME
+                                                  WS-ULTIMO-NOME
+                                                  WS-NOME-PADRONIZADO
+
+           PERFORM VARYING WS-IX-ESPACO FROM 1 BY 1
+                   UNTIL WS-IX-ESPACO > 30
+                      OR WS-NOME(WS-IX-ESPACO:1) = SPACE
+               CONTINUE
+           END-PERFORM
+
+           IF WS-IX-ESPACO > 1
+               MOVE WS-NOME(1:WS-IX-ESPACO - 1)
+                                               TO WS-PRIMEIRO-NOME
+           END-IF
+
+           PERFORM VARYING WS-IX-ULTIMO FROM WS-IX-ESPACO BY 1
+                   UNTIL WS-IX-ULTIMO > 30
+                      OR WS-NOME(WS-IX-ULTIMO:1) NOT = SPACE
+               CONTINUE
+           END-PERFORM
+
+           IF WS-IX-ULTIMO NOT > 30
+               MOVE WS-NOME(WS-IX-ULTIMO:)     TO WS-ULTIMO-NOME
+           END-IF
+
+           STRING WS-PRIMEIRO-NOME  DELIMITED BY SPACE
+                  ' '               DELIMITED BY SIZE
+                  WS-ULTIMO-NOME    DELIMITED BY SPACE
+                  INTO WS-NOME-PADRONIZADO
+           END-STRING
+           .
+
+      *****************************************
+      * PROCURA O NOME PADRONIZADO NA WS-TAB-DEDUP COM SEARCH,
+      * POSICIONANDO O INDICE COM SET. SE JA EXISTIR, GRAVA UMA
+      * LINHA DE ALERTA DE DUPLICIDADE NO RELATORIO; SE FOR A
+      * PRIMEIRA OCORRENCIA, ACRESCENTA UMA ENTRADA NOVA.
+      *****************************************
+       P600-VERIFICA-DUPLICIDADE.
+      *****************************************
+
+           SET WS-IX-DEDUP             TO 1
+
+           SEARCH WS-TAB-DEDUP-ITEM
+               AT END
+                   PERFORM P650-INSERE-DEDUP
+               WHEN WS-IX-DEDUP > WS-QT-TAB-DEDUP
+                   PERFORM P650-INSERE-DEDUP
+               WHEN WS-DEDUP-NOME(WS-IX-DEDUP) = WS-NOME-PADRONIZADO
+                   PERFORM P700-REGISTRA-DUPLICIDADE
+           END-SEARCH
+           .
+
+      *****************************************
+      * ACRESCENTA UMA ENTRADA NOVA NO FIM DA TABELA OCUPADA,
+      * AVANCANDO O INDICE COM SET UP BY (EM VEZ DE CALCULAR A
+      * POSICAO POR ARITMETICA MANUAL).
+      *****************************************
+       P650-INSERE-DEDUP.
+      *****************************************
+
+           IF WS-QT-TAB-DEDUP < 200
+               SET WS-IX-DEDUP             TO WS-QT-TAB-DEDUP
+               SET WS-IX-DEDUP             UP BY 1
+               ADD 1                       TO WS-QT-TAB-DEDUP
+
+               MOVE WS-NOME-PADRONIZADO
+                   TO WS-DEDUP-NOME(WS-IX-DEDUP)
+               MOVE WS-NUM-CLIENTE
+                   TO WS-DEDUP-NUM-CLIENTE(WS-IX-DEDUP)
+           END-IF
+           .
+
+      *****************************************
+      * GRAVA A LINHA DE ALERTA NO RELATORIO DE DUPLICIDADE,
+      * APONTANDO O CLIENTE ATUAL E O CLIENTE JA CADASTRADO NA
+      * POSICAO ENCONTRADA PELO SEARCH.
+      *****************************************
+       P700-REGISTRA-DUPLICIDADE.
+      *****************************************
+
+           MOVE SPACES                        TO WS-REG-DEDUP
+           STRING 'POSSIVEL DUPLICIDADE: ' DELIMITED BY SIZE
+                  WS-NOME-PADRONIZADO       DELIMITED BY SPACE
+                  ' - CLIENTES '            DELIMITED BY SIZE
+                  WS-DEDUP-NUM-CLIENTE(WS-IX-DEDUP)
+                                             DELIMITED BY SIZE
+                  ' E '                     DELIMITED BY SIZE
+                  WS-NUM-CLIENTE            DELIMITED BY SIZE
+                  INTO WS-REG-DEDUP
+           END-STRING
+           WRITE WS-REG-DEDUP
+
+           ADD 1                           TO WS-QT-DUPLICADOS
+           .
+
+      *****************************************
+       P999-FIM.
+      *****************************************
+
+           IF WS-FS-CLIMAST = '00'
+               CLOSE CLIENTE-MASTER
+           END-IF
+
+           CLOSE DEDUP-RPT
+
+           DISPLAY 'CLIENTES LIDOS.......: ' WS-QT-LIDOS
+           DISPLAY 'POSSIVEIS DUPLICADOS.: ' WS-QT-DUPLICADOS
+
+           STOP RUN.
+
+       END PROGRAM DEMONSTRA-CLIDEDUP.
