@@ -3,6 +3,14 @@
       * Date: 25/07/2024
       * Purpose: DEMOSTRAR A INSTRUCAO INSPECT
       * Tectonics: cobc
+      * Modification History:
+      *   08/08/2026 WT - VALIDAR WS-DATA PELA ROTINA COMPARTILHADA
+      *                    DE DATA (COPY/DTVALPR.CPY) ANTES DE USA-LA
+      *   08/08/2026 WT - APLICAR JANELA DE SECULO (COPY/DTSECPR.CPY)
+      *                    AO EXTRAIR UM ANO DE 2 DIGITOS DE WS-DT-AA
+      *   08/08/2026 WT - GENERALIZAR O PADRAO TALLYING/REPLACING
+      *                    NUMA ROTINA DE LIMPEZA DE DADOS REUTILIZA-
+      *                    VEL (COPY/SCRUBPR.CPY)
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEMONSTRA-MOVE.
@@ -16,6 +24,9 @@
        77 WS-CAMPO2                      PIC X(30) VALUE SPACES.
        77 WS-CAMPO3                      PIC X(30) VALUE SPACES.
 
+           COPY DTVALID.
+           COPY SCRUB.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -40,6 +51,21 @@
 
             DISPLAY 'WS-DT-AA.: ' WS-DT-AA
 
+      ***************************************** JANELA DE SECULO
+            MOVE WS-DT-AA(03:02)       TO WS-DTV-ANO-2D
+
+            PERFORM P-JANELA-SECULO
+
+            DISPLAY 'ANO DE 2 DIGITOS...: ' WS-DTV-ANO-2D
+            DISPLAY 'ANO COM SECULO.....: ' WS-DTV-ANO
+
+            PERFORM P-VALIDA-DATA
+
+            IF DATA-VALIDA
+                DISPLAY 'WS-DATA E UMA DATA VALIDA'
+            ELSE
+                DISPLAY 'WS-DATA NAO E UMA DATA VALIDA'
+            END-IF
 
             INSPECT WS-DATA TALLYING WS-TOTAL FOR ALL "/"
             BEFORE INITIAL "2021".
@@ -50,6 +76,26 @@
 
             DISPLAY 'NOVO FORMATO PARA A DATA.: ' WS-DATA.
 
+      ***************************************** LIMPEZA DE DADOS
+      * O MESMO PADRAO TALLYING/REPLACING ACIMA, SO QUE GENERICO,
+      * VIA COPY/SCRUBPR.CPY: TROCA ESPACOS INTERNOS DE WS-CAMPO1
+      * POR SUBLINHADO E CONTA QUANTAS TROCAS FORAM FEITAS.
+            MOVE SPACES                TO WS-SCRUB-CAMPO
+            MOVE WS-CAMPO1             TO WS-SCRUB-CAMPO
+            MOVE ' '                   TO WS-SCRUB-DE
+            MOVE '_'                   TO WS-SCRUB-PARA
+
+            PERFORM P-SCRUB-CAMPO
+
+            MOVE WS-SCRUB-CAMPO        TO WS-CAMPO1
+
+            DISPLAY 'WS-CAMPO1 LIMPO...: ' WS-CAMPO1
+            DISPLAY 'TROCAS REALIZADAS.: ' WS-SCRUB-QTD
+
             STOP RUN.
 
+           COPY DTVALPR.
+           COPY DTSECPR.
+           COPY SCRUBPR.
+
        END PROGRAM DEMONSTRA-MOVE.
